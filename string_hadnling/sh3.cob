@@ -1,26 +1,324 @@
-      *string verb 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SH3.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 STR  PIC A(30).
-           01 STR1 PIC A(15) VALUE 'Tutorialspoint'.
-           01 STR2 PIC A(7) VALUE 'Welcome'.
-           01 STR3 PIC A(7) VALUE 'To and'.
-           01 COUNTER PIC 99 VALUE 1.
-
-        PROCEDURE DIVISION.
-           STRING STR2 DELIMITED BY SIZE
-                   STR3 DELIMITED BY SPACE
-                   STR1 DELIMITED BY SIZE
-                   INTO STR
-                   WITH POINTER COUNTER
-                   ON OVERFLOW DISPLAY 'OVERFLOW'
-           END-STRING.
-
-           DISPLAY ' STR: ' STR.
-           DISPLAY ' COUNTER: ' COUNTER.
-
-        STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 SH3.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               CUSTOMER EXTRACT PROCESSING.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   ORIGINAL DEMO (STRING OF THREE FIXED
+001200*                     LITERALS INTO A WORKING-STORAGE FIELD,
+001300*                     DISPLAYED TO THE CONSOLE) TURNED INTO A
+001400*                     REAL CUSTOMER NAME EXTRACT - NAME PARTS ARE
+001500*                     NOW READ FROM A FILE AND THE STRUNG-
+001600*                     TOGETHER FULL NAME IS WRITTEN TO A
+001700*                     CUSTOMER EXTRACT FILE.
+001800*    2026-08-08 JPL   ON OVERFLOW NO LONGER JUST DISPLAYS A
+001900*                     MESSAGE - THE OFFENDING RECORD IS LOGGED TO
+002000*                     AN ERROR FILE SO IT CAN BE RESEARCHED AND
+002100*                     RESUBMITTED.
+002200*    2026-08-08 JPL   THE NAME PARTS ARE NO LONGER FIXED
+002300*                     LITERALS - EACH PART IS DELIMITED BY SPACE
+002400*                     SO A SHORT FIRST, MIDDLE, OR LAST NAME
+002500*                     DOES NOT CARRY TRAILING BLANKS INTO THE
+002600*                     BUILT NAME.
+002650*    2026-08-08 JPL   ADDED A POINTER-LENGTH RECONCILIATION CHECK
+002652*                     AFTER THE STRING COMPLETES - THE FINAL
+002654*                     POINTER VALUE IS COMPARED TO THE EXPECTED
+002656*                     CONCATENATED LENGTH OF THE PARTS PRESENT, SO
+002658*                     A MISMATCH THAT ON OVERFLOW DID NOT CATCH
+002660*                     IS STILL LOGGED RATHER THAN WRITTEN OUT
+002662*                     SILENT.
+002664*    2026-08-08 JPL   A BLANK NAME PART (MOST OFTEN THE MIDDLE
+002666*                     NAME, PER NAMEPART'S OWN COMMENT, BUT FIRST
+002668*                     OR LAST ARE GUARDED THE SAME WAY) NO LONGER
+002670*                     GETS ITS SURROUNDING SEPARATOR SPACE STRUNG
+002672*                     IN ANYWAY - THE SEPARATOR IS NOW ONLY ADDED
+002674*                     BETWEEN TWO PARTS THAT ARE BOTH ACTUALLY
+002676*                     PRESENT, AND THE RECONCILIATION CHECK WAS
+002678*                     UPDATED TO EXPECT THE SAME THING.
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.            IBM-370.
+003100 OBJECT-COMPUTER.            IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT NAME-PART-FILE   ASSIGN TO "NAMEPART"
+003500                             ORGANIZATION IS LINE SEQUENTIAL.
+003600     SELECT CUSTOMER-EXTRACT ASSIGN TO "CUSTEXT"
+003700                             ORGANIZATION IS LINE SEQUENTIAL.
+003800     SELECT NAME-ERROR-LOG   ASSIGN TO "SH3ERR"
+003900                             ORGANIZATION IS LINE SEQUENTIAL.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  NAME-PART-FILE
+004400     RECORDING MODE IS F.
+004500     COPY NAMEPART.
+004600
+004700 FD  CUSTOMER-EXTRACT
+004800     RECORDING MODE IS F.
+004900 01  CUSTOMER-EXTRACT-RECORD.
+005000     05  CE-CUST-ID              PIC 9(05).
+005100     05  CE-FULL-NAME            PIC X(20).
+005200
+005300 FD  NAME-ERROR-LOG
+005400     RECORDING MODE IS F.
+005500 01  NAME-ERROR-LINE             PIC X(80).
+005600
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-SWITCHES.
+005900     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+006000         88  WS-EOF                          VALUE 'Y'.
+006100     05  WS-OVERFLOW-SW          PIC X(01)   VALUE 'N'.
+006200         88  WS-OVERFLOW                     VALUE 'Y'.
+006250     05  WS-RECON-SW             PIC X(01)   VALUE 'N'.
+006260         88  WS-RECON-MISMATCH               VALUE 'Y'.
+006270     05  WS-NAME-STARTED-SW      PIC X(01)   VALUE 'N'.
+006280         88  WS-NAME-STARTED                 VALUE 'Y'.
+006300
+006400 77  WS-RECORD-COUNT             PIC 9(05)   COMP    VALUE ZERO.
+006500 77  WS-EXTRACT-COUNT            PIC 9(05)   COMP    VALUE ZERO.
+006600 77  WS-ERROR-COUNT              PIC 9(05)   COMP    VALUE ZERO.
+006650 77  WS-RECON-COUNT              PIC 9(05)   COMP    VALUE ZERO.
+006700 77  WS-NAME-POINTER             PIC 9(02)   COMP.
+006750 77  WS-EXPECTED-LEN             PIC 9(02)   COMP.
+006760 77  WS-ACTUAL-LEN               PIC 9(02)   COMP.
+006770 77  WS-TRIM-SPACES              PIC 9(02)   COMP.
+006780 77  WS-PART-COUNT               PIC 9(02)   COMP.
+006790 77  WS-PART-TEXT                PIC X(15).
+006800
+006900 01  WS-FULL-NAME                PIC X(20).
+007000
+007100 01  WS-ERROR-LINE.
+007200     05  FILLER                  PIC X(17)   VALUE
+007300         "NAME OVERFLOW ID:".
+007400     05  EL-CUST-ID              PIC 9(05).
+007500     05  FILLER                  PIC X(01)   VALUE SPACE.
+007600     05  FILLER                  PIC X(06)   VALUE "NAME: ".
+007700     05  EL-NAME-TRIED           PIC X(20).
+007750
+007760 01  WS-RECON-LINE.
+007770     05  FILLER                  PIC X(20)   VALUE
+007780         "POINTER MISMATCH ID:".
+007790     05  RL-CUST-ID              PIC 9(05).
+007800     05  FILLER                  PIC X(01)   VALUE SPACE.
+007810     05  FILLER                  PIC X(06)   VALUE "NAME: ".
+007820     05  RL-NAME-TRIED           PIC X(20).
+007900
+008000 PROCEDURE DIVISION.
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+008300     PERFORM 2000-PROCESS-RECORD     THRU 2000-EXIT
+008400             UNTIL WS-EOF.
+008500     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+008600     GO TO 9999-EXIT.
+008700
+008800******************************************************************
+008900*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+009000******************************************************************
+009100 1000-INITIALIZE.
+009200     DISPLAY "SH3 - CUSTOMER NAME EXTRACT STARTING".
+009300     OPEN INPUT  NAME-PART-FILE.
+009400     OPEN OUTPUT CUSTOMER-EXTRACT.
+009500     OPEN OUTPUT NAME-ERROR-LOG.
+009600     PERFORM 2900-READ-NAME-PART THRU 2900-EXIT.
+009700 1000-EXIT.
+009800     EXIT.
+009900
+010000******************************************************************
+010100*    2000-PROCESS-RECORD - BUILD THE FULL NAME AND ROUTE IT TO
+010200*                          THE EXTRACT OR THE ERROR LOG
+010300******************************************************************
+010400 2000-PROCESS-RECORD.
+010500     ADD 1                       TO WS-RECORD-COUNT.
+010600     PERFORM 2100-BUILD-FULL-NAME THRU 2100-EXIT.
+010700     IF WS-OVERFLOW
+010800         PERFORM 2200-WRITE-ERROR-LOG THRU 2200-EXIT
+010900     ELSE
+011000         PERFORM 2300-WRITE-EXTRACT THRU 2300-EXIT
+011100     END-IF.
+011200     PERFORM 2900-READ-NAME-PART THRU 2900-EXIT.
+011300 2000-EXIT.
+011400     EXIT.
+011500
+011600******************************************************************
+011700*    2100-BUILD-FULL-NAME - STRING THE VARIABLE-LENGTH FIRST,
+011800*                           MIDDLE AND LAST NAME PARTS TOGETHER,
+011900*                           SEPARATED BY A SINGLE SPACE - A PART
+011910*                           THAT IS ENTIRELY BLANK (MOST OFTEN THE
+011920*                           MIDDLE NAME) CONTRIBUTES NEITHER TEXT
+011930*                           NOR A SEPARATOR
+012000******************************************************************
+012100 2100-BUILD-FULL-NAME.
+012200     MOVE SPACES                 TO WS-FULL-NAME.
+012300     MOVE 'N'                    TO WS-OVERFLOW-SW.
+012400     MOVE 'N'                    TO WS-RECON-SW.
+012410     MOVE 'N'                    TO WS-NAME-STARTED-SW.
+012500     MOVE 1                      TO WS-NAME-POINTER.
+012510     MOVE NP-FIRST-NAME          TO WS-PART-TEXT.
+012520     PERFORM 2110-APPEND-NAME-PART THRU 2110-EXIT.
+012530     IF NOT WS-OVERFLOW
+012540         MOVE NP-MIDDLE-NAME     TO WS-PART-TEXT
+012550         PERFORM 2110-APPEND-NAME-PART THRU 2110-EXIT
+012560     END-IF.
+012570     IF NOT WS-OVERFLOW
+012580         MOVE NP-LAST-NAME       TO WS-PART-TEXT
+012590         PERFORM 2110-APPEND-NAME-PART THRU 2110-EXIT
+012600     END-IF.
+013600     IF NOT WS-OVERFLOW
+013700         PERFORM 2150-CHECK-POINTER THRU 2150-EXIT
+013800     END-IF.
+013900 2100-EXIT.
+014000     EXIT.
+014100
+014110******************************************************************
+014120*    2110-APPEND-NAME-PART - STRING WS-PART-TEXT INTO WS-FULL-NAME
+014130*                            IF IT IS NOT BLANK, PREFIXING IT WITH
+014140*                            A SEPARATOR SPACE IF A PART HAS
+014150*                            ALREADY BEEN WRITTEN
+014160******************************************************************
+014170 2110-APPEND-NAME-PART.
+014180     IF WS-PART-TEXT NOT = SPACES
+014190         IF WS-NAME-STARTED
+014200             STRING " "              DELIMITED BY SIZE
+014210                    WS-PART-TEXT     DELIMITED BY SPACE
+014220                    INTO WS-FULL-NAME
+014230                    WITH POINTER WS-NAME-POINTER
+014240                    ON OVERFLOW
+014250                        SET WS-OVERFLOW TO TRUE
+014260             END-STRING
+014270         ELSE
+014280             STRING WS-PART-TEXT     DELIMITED BY SPACE
+014290                    INTO WS-FULL-NAME
+014300                    WITH POINTER WS-NAME-POINTER
+014310                    ON OVERFLOW
+014320                        SET WS-OVERFLOW TO TRUE
+014330             END-STRING
+014340             SET WS-NAME-STARTED TO TRUE
+014350         END-IF
+014360     END-IF.
+014370 2110-EXIT.
+014380     EXIT.
+014390
+014400******************************************************************
+014410*    2150-CHECK-POINTER - COMPARE THE FINAL STRING POINTER TO THE
+014420*                         EXPECTED CONCATENATED LENGTH OF THE
+014430*                         NAME PARTS ACTUALLY PRESENT (EACH PART'S
+014440*                         TRAILING SPACES TRIMMED, PLUS ONE
+014450*                         SEPARATOR SPACE BETWEEN EACH PAIR OF
+014460*                         PARTS ACTUALLY PRESENT), CATCHING A
+014470*                         SILENT MISMATCH THAT THE ON OVERFLOW
+014480*                         TEST ABOVE DID NOT CATCH
+014490******************************************************************
+015100 2150-CHECK-POINTER.
+015110     MOVE ZERO                   TO WS-EXPECTED-LEN.
+015120     MOVE ZERO                   TO WS-PART-COUNT.
+015200     IF NP-FIRST-NAME NOT = SPACES
+015210         MOVE ZERO               TO WS-TRIM-SPACES
+015300         INSPECT NP-FIRST-NAME
+015400             TALLYING WS-TRIM-SPACES FOR TRAILING SPACES
+015500         COMPUTE WS-EXPECTED-LEN = WS-EXPECTED-LEN
+015510                                     + LENGTH OF NP-FIRST-NAME
+015520                                     - WS-TRIM-SPACES
+015530         ADD 1                   TO WS-PART-COUNT
+015540     END-IF.
+015700     IF NP-MIDDLE-NAME NOT = SPACES
+015710         MOVE ZERO               TO WS-TRIM-SPACES
+015800         INSPECT NP-MIDDLE-NAME
+015900             TALLYING WS-TRIM-SPACES FOR TRAILING SPACES
+016000         COMPUTE WS-EXPECTED-LEN = WS-EXPECTED-LEN
+016100                                     + LENGTH OF NP-MIDDLE-NAME
+016200                                     - WS-TRIM-SPACES
+016210         ADD 1                   TO WS-PART-COUNT
+016220     END-IF.
+016300     IF NP-LAST-NAME NOT = SPACES
+016310         MOVE ZERO               TO WS-TRIM-SPACES
+016400         INSPECT NP-LAST-NAME
+016500             TALLYING WS-TRIM-SPACES FOR TRAILING SPACES
+016600         COMPUTE WS-EXPECTED-LEN = WS-EXPECTED-LEN
+016700                                     + LENGTH OF NP-LAST-NAME
+016800                                     - WS-TRIM-SPACES
+016810         ADD 1                   TO WS-PART-COUNT
+016820     END-IF.
+016830     IF WS-PART-COUNT IS GREATER THAN 1
+016840         COMPUTE WS-EXPECTED-LEN = WS-EXPECTED-LEN
+016850                                     + WS-PART-COUNT - 1
+016860     END-IF.
+016900     COMPUTE WS-ACTUAL-LEN = WS-NAME-POINTER - 1.
+017000     IF WS-ACTUAL-LEN NOT = WS-EXPECTED-LEN
+017100         SET WS-RECON-MISMATCH   TO TRUE
+017200         PERFORM 2160-WRITE-RECON-LOG THRU 2160-EXIT
+017300     END-IF.
+017400 2150-EXIT.
+017500     EXIT.
+017600
+017700******************************************************************
+017800*    2160-WRITE-RECON-LOG - LOG A POINTER/LENGTH MISMATCH TO THE
+017900*                           SAME ERROR FILE USED FOR OVERFLOWS
+018000******************************************************************
+018100 2160-WRITE-RECON-LOG.
+018200     ADD 1                       TO WS-RECON-COUNT.
+018300     MOVE NP-CUST-ID             TO RL-CUST-ID.
+018400     MOVE WS-FULL-NAME           TO RL-NAME-TRIED.
+018500     WRITE NAME-ERROR-LINE       FROM WS-RECON-LINE.
+018600 2160-EXIT.
+018700     EXIT.
+018800
+018900******************************************************************
+019000*    2200-WRITE-ERROR-LOG - THE BUILT NAME DID NOT FIT - LOG THE
+019100*                           RECORD INSTEAD OF WRITING THE EXTRACT
+019200******************************************************************
+019300 2200-WRITE-ERROR-LOG.
+019400     ADD 1                       TO WS-ERROR-COUNT.
+019500     MOVE NP-CUST-ID             TO EL-CUST-ID.
+019600     MOVE WS-FULL-NAME           TO EL-NAME-TRIED.
+019700     WRITE NAME-ERROR-LINE       FROM WS-ERROR-LINE.
+019800 2200-EXIT.
+019900     EXIT.
+020000
+020100******************************************************************
+020200*    2300-WRITE-EXTRACT - WRITE THE BUILT NAME TO THE CUSTOMER
+020300*                         EXTRACT FILE
+020400******************************************************************
+020500 2300-WRITE-EXTRACT.
+020600     ADD 1                       TO WS-EXTRACT-COUNT.
+020700     MOVE NP-CUST-ID             TO CE-CUST-ID.
+020800     MOVE WS-FULL-NAME           TO CE-FULL-NAME.
+020900     WRITE CUSTOMER-EXTRACT-RECORD.
+021000 2300-EXIT.
+021100     EXIT.
+021200
+021300******************************************************************
+021400*    2900-READ-NAME-PART - READ THE NEXT NAME-PART RECORD
+021500******************************************************************
+021600 2900-READ-NAME-PART.
+021700     READ NAME-PART-FILE
+021800         AT END
+021900             SET WS-EOF TO TRUE
+022000     END-READ.
+022100 2900-EXIT.
+022200     EXIT.
+022300
+022400******************************************************************
+022500*    9000-TERMINATE - CLOSE THE FILES AND SHOW THE RUN TOTALS
+022600******************************************************************
+022700 9000-TERMINATE.
+022800     DISPLAY "RECORDS READ       : " WS-RECORD-COUNT.
+022900     DISPLAY "EXTRACTED          : " WS-EXTRACT-COUNT.
+023000     DISPLAY "LOGGED AS OVERFLOW : " WS-ERROR-COUNT.
+023100     DISPLAY "POINTER MISMATCHES : " WS-RECON-COUNT.
+023200     CLOSE NAME-PART-FILE.
+023300     CLOSE CUSTOMER-EXTRACT.
+023400     CLOSE NAME-ERROR-LOG.
+023500     IF WS-ERROR-COUNT > ZERO OR WS-RECON-COUNT > ZERO
+023600         MOVE 4              TO RETURN-CODE
+023700     END-IF.
+023800 9000-EXIT.
+023900     EXIT.
+024000
+024100 9999-EXIT.
+024200     STOP RUN.
