@@ -1,14 +1,169 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SH2.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-STRING PIC X(15) VALUE 'ABCDACDADEAAAFF'.
-
-       PROCEDURE DIVISION.
-           DISPLAY "OLD STRING: " WS-STRING.
-
-           INSPECT WS-STRING REPLACING ALL 'A' BY 'X'.
-           DISPLAY "NEW STRING: " WS-STRING.
-      
-        STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 SH2.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               REPORT DISTRIBUTION.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   ORIGINAL DEMO (INSPECT WS-STRING REPLACING
+001200*                     ALL 'A' BY 'X') TURNED INTO A REAL REPORT
+001300*                     MASKING UTILITY - EACH INPUT RECORD'S TAX
+001400*                     ID IS READ FROM A FILE AND EVERY DIGIT IS
+001500*                     MASKED BEFORE THE RECORD IS WRITTEN TO THE
+001600*                     DISTRIBUTABLE REPORT FILE.
+001700*    2026-08-08 JPL   ADDED A TALLYING COUNT OF HOW MANY
+001800*                     CHARACTERS WERE ACTUALLY MASKED, REPORTED
+001900*                     AS A DATA-QUALITY METRIC AT END OF RUN (A
+002000*                     TAX ID WITH FEWER THAN 9 DIGITS MASKED IS A
+002100*                     SIGN THE SOURCE FIELD WAS NOT FULLY
+002200*                     NUMERIC).
+002300*    2026-08-08 JPL   THE ACTUAL CHARACTER-LEVEL CLEANSE IS NOW
+002400*                     DONE BY THE SHARED STRCLEAN SUBPROGRAM SO
+002500*                     OTHER REPORT PROGRAMS CAN REUSE THE SAME
+002600*                     MASKING LOGIC AGAINST THEIR OWN FIELDS AND
+002700*                     CHARACTER PAIRS.
+002750*    2026-08-08 JPL   THE RUNNING DATA-QUALITY COUNT WAS A RUN
+002760*                     TOTAL ONLY - EACH MASKED RECORD NOW ALSO
+002770*                     CARRIES ITS OWN MASK COUNT SO A DOWNSTREAM
+002780*                     REVIEWER CAN SEE WHICH SPECIFIC RECORDS HAD
+002790*                     FEWER THAN 9 DIGITS MASKED.
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.            IBM-370.
+003200 OBJECT-COMPUTER.            IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT SOURCE-RPT       ASSIGN TO "PIIIN"
+003600                             ORGANIZATION IS LINE SEQUENTIAL.
+003700     SELECT MASKED-RPT       ASSIGN TO "PIIOUT"
+003800                             ORGANIZATION IS LINE SEQUENTIAL.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  SOURCE-RPT
+004300     RECORDING MODE IS F.
+004400     COPY PIIREC.
+004500
+004600 FD  MASKED-RPT
+004700     RECORDING MODE IS F.
+004800 01  MASKED-RECORD.
+004900     05  MR-CUST-ID              PIC 9(05).
+005000     05  MR-CUST-NAME            PIC X(20).
+005100     05  MR-TAX-ID               PIC X(09).
+005150     05  MR-MASK-COUNT           PIC 9(02).
+005200
+005300 WORKING-STORAGE SECTION.
+005400 01  WS-SWITCHES.
+005500     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+005600         88  WS-EOF                          VALUE 'Y'.
+005700
+005800 01  WS-DIGITS                   PIC X(10)   VALUE "0123456789".
+005900 01  WS-DIGIT-TABLE REDEFINES WS-DIGITS.
+006000     05  WS-DIGIT-ENTRY          PIC X(01)   OCCURS 10 TIMES.
+006100
+006200 77  WS-DIGIT-IDX                PIC 9(02)   COMP.
+006300 77  WS-RECORD-COUNT             PIC 9(05)   COMP    VALUE ZERO.
+006400 77  WS-REPLACE-COUNT            PIC 9(05)           VALUE ZERO.
+006500 77  WS-QUALITY-COUNT            PIC 9(07)   COMP    VALUE ZERO.
+006550 77  WS-RECORD-MASK-COUNT        PIC 9(02)   COMP    VALUE ZERO.
+006600
+006700 01  WS-MASK-WORK                PIC X(50).
+006800 01  WS-OLD-CHAR                 PIC X(01).
+006900 01  WS-NEW-CHAR                 PIC X(01)   VALUE 'X'.
+007000
+007100 PROCEDURE DIVISION.
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+007400     PERFORM 2000-PROCESS-RECORD     THRU 2000-EXIT
+007500             UNTIL WS-EOF.
+007600     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+007700     GO TO 9999-EXIT.
+007800
+007900******************************************************************
+008000*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+008100******************************************************************
+008200 1000-INITIALIZE.
+008300     DISPLAY "SH2 - PII MASKING UTILITY STARTING".
+008400     OPEN INPUT  SOURCE-RPT.
+008500     OPEN OUTPUT MASKED-RPT.
+008600     PERFORM 2900-READ-SOURCE THRU 2900-EXIT.
+008700 1000-EXIT.
+008800     EXIT.
+008900
+009000******************************************************************
+009100*    2000-PROCESS-RECORD - MASK THE TAX ID AND WRITE THE REPORT
+009200*                          LINE
+009300******************************************************************
+009400 2000-PROCESS-RECORD.
+009500     ADD 1                       TO WS-RECORD-COUNT.
+009600     PERFORM 2100-MASK-TAX-ID    THRU 2100-EXIT.
+009700     MOVE PII-CUST-ID            TO MR-CUST-ID.
+009800     MOVE PII-CUST-NAME          TO MR-CUST-NAME.
+009900     MOVE PII-TAX-ID             TO MR-TAX-ID.
+009950     MOVE WS-RECORD-MASK-COUNT   TO MR-MASK-COUNT.
+010000     WRITE MASKED-RECORD.
+010100     PERFORM 2900-READ-SOURCE    THRU 2900-EXIT.
+010200 2000-EXIT.
+010300     EXIT.
+010400
+010500******************************************************************
+010600*    2100-MASK-TAX-ID - REPLACE EVERY DIGIT 0-9 IN THE TAX ID
+010700*                       WITH 'X', ONE DIGIT AT A TIME, VIA THE
+010800*                       SHARED STRCLEAN SUBPROGRAM
+010900******************************************************************
+011000 2100-MASK-TAX-ID.
+011050     MOVE ZERO                   TO WS-RECORD-MASK-COUNT.
+011100     MOVE SPACES                 TO WS-MASK-WORK.
+011200     MOVE PII-TAX-ID             TO WS-MASK-WORK(1:9).
+011300     PERFORM 2150-MASK-ONE-DIGIT THRU 2150-EXIT
+011400             VARYING WS-DIGIT-IDX FROM 1 BY 1
+011500             UNTIL WS-DIGIT-IDX > 10.
+011600     MOVE WS-MASK-WORK(1:9)      TO PII-TAX-ID.
+011700 2100-EXIT.
+011800     EXIT.
+011900
+012000******************************************************************
+012100*    2150-MASK-ONE-DIGIT - CALL STRCLEAN FOR A SINGLE DIGIT AND
+012200*                          ADD WHATEVER IT REPLACED TO THE
+012300*                          RUNNING DATA-QUALITY COUNT
+012400******************************************************************
+012500 2150-MASK-ONE-DIGIT.
+012600     MOVE WS-DIGIT-ENTRY(WS-DIGIT-IDX)   TO WS-OLD-CHAR.
+012700     CALL "STRCLEAN" USING WS-MASK-WORK
+012800                           WS-OLD-CHAR
+012900                           WS-NEW-CHAR
+013000                           WS-REPLACE-COUNT.
+013100     ADD WS-REPLACE-COUNT        TO WS-QUALITY-COUNT
+013150                                    WS-RECORD-MASK-COUNT.
+013200 2150-EXIT.
+013300     EXIT.
+013400
+013500******************************************************************
+013600*    2900-READ-SOURCE - READ THE NEXT SOURCE REPORT LINE
+013700******************************************************************
+013800 2900-READ-SOURCE.
+013900     READ SOURCE-RPT
+014000         AT END
+014100             SET WS-EOF TO TRUE
+014200     END-READ.
+014300 2900-EXIT.
+014400     EXIT.
+014500
+014600******************************************************************
+014700*    9000-TERMINATE - CLOSE THE FILES AND SHOW THE DATA-QUALITY
+014800*                     TOTALS
+014900******************************************************************
+015000 9000-TERMINATE.
+015100     DISPLAY "RECORDS MASKED     : " WS-RECORD-COUNT.
+015200     DISPLAY "DIGITS MASKED TOTAL: " WS-QUALITY-COUNT.
+015300     CLOSE SOURCE-RPT.
+015400     CLOSE MASKED-RPT.
+015500 9000-EXIT.
+015600     EXIT.
+015700
+015800 9999-EXIT.
+015900     STOP RUN.
