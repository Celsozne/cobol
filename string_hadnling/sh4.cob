@@ -1,23 +1,81 @@
-      * unstrig verb
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SH4.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 STR PIC A(30) VALUE 'WELCOME TO TUTORIALSPOINT'.
-           01 STR1 PIC A(7).
-           01 STR2 PIC A(2).
-           01 STR3 PIC A(15).
-           01 COUNTER PIC 99 VALUE 1.
-
-        PROCEDURE DIVISION.
-           UNSTRING STR DELIMITED BY SPACE
-                   INTO STR1, STR2, STR3
-           END-UNSTRING.
-
-           DISPLAY ' STR1: ' STR1.
-           DISPLAY ' STR2: ' STR2.
-           DISPLAY ' STR3: ' STR3.
-
-        STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 SH4.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               CUSTOMER EXTRACT PROCESSING.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   ORIGINAL DEMO (UNSTRING OF A FIXED THREE-
+001200*                     WORD LITERAL INTO THREE SEPARATE FIELDS)
+001300*                     GENERALIZED TO HANDLE NAMES WITH MORE THAN
+001400*                     THREE WORDS - THE RECEIVING FIELDS ARE NOW
+001500*                     AN OCCURS TABLE AND A TALLYING COUNT SHOWS
+001600*                     HOW MANY WORDS WERE ACTUALLY FOUND.
+001700*    2026-08-08 JPL   THE UNSTRING NOW BREAKS ON EITHER A SPACE
+001800*                     OR A COMMA, SO "SMITH, JOHN Q" AND
+001900*                     "SMITH JOHN Q" BOTH SPLIT THE SAME WAY.
+001910*    2026-08-08 JPL   COMMAS ARE NOW TURNED INTO SPACES BEFORE
+001920*                     THE UNSTRING, AND THE UNSTRING BREAKS ON
+001930*                     ALL SPACE, SO A COMMA FOLLOWED BY ONE OR
+001940*                     MORE SPACES IS TREATED AS ONE DELIMITER
+001950*                     INSTEAD OF LEAVING A BLANK WORD BEHIND.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.            IBM-370.
+002400 OBJECT-COMPUTER.            IBM-370.
+002500
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800 01  WS-FULL-NAME                PIC X(60)   VALUE
+002900     'SMITH,JOHN Q PATTERSON EXTRA WORD SAMPLE DATA MORE'.
+003000
+003100 01  WS-WORD-TABLE.
+003200     05  WS-WORD                 OCCURS 10 TIMES
+003300                                 PIC X(15).
+003400
+003500 77  WS-WORD-COUNT               PIC 9(02)   COMP    VALUE ZERO.
+003600 77  WS-WORD-IDX                 PIC 9(02)   COMP.
+003650 77  WS-TRAILING-SPACES          PIC 9(02)   COMP    VALUE ZERO.
+003660 77  WS-SIGNIF-LEN               PIC 9(02)   COMP.
+003700
+003800 PROCEDURE DIVISION.
+003900 0000-MAINLINE.
+004000     PERFORM 1000-SPLIT-NAME     THRU 1000-EXIT.
+004100     PERFORM 2000-DISPLAY-WORDS  THRU 2000-EXIT
+004200             VARYING WS-WORD-IDX FROM 1 BY 1
+004300             UNTIL WS-WORD-IDX > WS-WORD-COUNT.
+004400     STOP RUN.
+004500
+004600******************************************************************
+004700*    1000-SPLIT-NAME - BREAK THE FULL NAME INTO UP TO 10 WORDS ON
+004800*                      EITHER A SPACE OR A COMMA
+004900******************************************************************
+005000 1000-SPLIT-NAME.
+005005     INSPECT WS-FULL-NAME       REPLACING ALL "," BY SPACE.
+005010     MOVE ZERO                  TO WS-TRAILING-SPACES.
+005020     INSPECT WS-FULL-NAME
+005030         TALLYING WS-TRAILING-SPACES FOR TRAILING SPACES.
+005040     COMPUTE WS-SIGNIF-LEN = LENGTH OF WS-FULL-NAME
+005050                                 - WS-TRAILING-SPACES.
+005100     UNSTRING WS-FULL-NAME (1:WS-SIGNIF-LEN)
+005150             DELIMITED BY ALL SPACE
+005200             INTO WS-WORD(01)  WS-WORD(02)  WS-WORD(03)
+005300                  WS-WORD(04)  WS-WORD(05)  WS-WORD(06)
+005400                  WS-WORD(07)  WS-WORD(08)  WS-WORD(09)
+005500                  WS-WORD(10)
+005600             TALLYING IN WS-WORD-COUNT
+005700     END-UNSTRING.
+005800 1000-EXIT.
+005900     EXIT.
+006000
+006100******************************************************************
+006200*    2000-DISPLAY-WORDS - SHOW EACH WORD THAT WAS FOUND
+006300******************************************************************
+006400 2000-DISPLAY-WORDS.
+006500     DISPLAY " WORD " WS-WORD-IDX ": " WS-WORD(WS-WORD-IDX).
+006600 2000-EXIT.
+006700     EXIT.
