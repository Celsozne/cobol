@@ -0,0 +1,157 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 CUSTNM.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               CUSTOMER MASTER MAINTENANCE.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   INITIAL VERSION - CUSTOMER MASTER NAME
+001200*                     INTAKE BATCH JOB, BUILT AROUND THE SAME
+001300*                     UNSTRING-INTO-A-WORD-TABLE PATTERN AS SH4,
+001400*                     SO FREE-TEXT NAMES CAPTURED AS "LAST,FIRST
+001500*                     MIDDLE" OR "LAST FIRST MIDDLE" CAN BE
+001600*                     BROKEN OUT INTO THE CUSTOMER MASTER NAME
+001700*                     FIELDS.
+001710*    2026-08-08 JPL   COMMAS ARE NOW TURNED INTO SPACES BEFORE
+001720*                     THE UNSTRING, AND THE UNSTRING BREAKS ON
+001730*                     ALL SPACE, SO A COMMA FOLLOWED BY ONE OR
+001740*                     MORE SPACES IS TREATED AS ONE DELIMITER
+001750*                     INSTEAD OF LEAVING A BLANK WORD BEHIND.
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.            IBM-370.
+002200 OBJECT-COMPUTER.            IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUST-RAW-NAME    ASSIGN TO "CUSTRAWN"
+002600                             ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT CUST-NAME-MASTER ASSIGN TO "CUSTNMM"
+002800                             ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CUST-RAW-NAME
+003300     RECORDING MODE IS F.
+003400     COPY CUSTRAWN.
+003500
+003600 FD  CUST-NAME-MASTER
+003700     RECORDING MODE IS F.
+003800     COPY CUSTNMM.
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-SWITCHES.
+004200     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+004300         88  WS-EOF                          VALUE 'Y'.
+004400
+004500 01  WS-WORD-TABLE.
+004600     05  WS-WORD                 OCCURS 10 TIMES
+004700                                 PIC X(15).
+004800
+004900 77  WS-WORD-COUNT               PIC 9(02)   COMP    VALUE ZERO.
+005000 77  WS-TRAILING-SPACES          PIC 9(02)   COMP    VALUE ZERO.
+005100 77  WS-SIGNIF-LEN               PIC 9(02)   COMP.
+005200 77  WS-RECORD-COUNT             PIC 9(05)   COMP    VALUE ZERO.
+005300
+005400 PROCEDURE DIVISION.
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+005700     PERFORM 2000-PROCESS-RECORD     THRU 2000-EXIT
+005800             UNTIL WS-EOF.
+005900     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+006000     GO TO 9999-EXIT.
+006100
+006200******************************************************************
+006300*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+006400******************************************************************
+006500 1000-INITIALIZE.
+006600     DISPLAY "CUSTNM - CUSTOMER NAME INTAKE STARTING".
+006700     OPEN INPUT  CUST-RAW-NAME.
+006800     OPEN OUTPUT CUST-NAME-MASTER.
+006900     PERFORM 2900-READ-RAW-NAME THRU 2900-EXIT.
+007000 1000-EXIT.
+007100     EXIT.
+007200
+007300******************************************************************
+007400*    2000-PROCESS-RECORD - SPLIT THE RAW NAME AND WRITE THE
+007500*                          CUSTOMER MASTER NAME RECORD
+007600******************************************************************
+007700 2000-PROCESS-RECORD.
+007800     ADD 1                       TO WS-RECORD-COUNT.
+007900     PERFORM 2100-SPLIT-RAW-NAME THRU 2100-EXIT.
+008000     PERFORM 2200-WRITE-NAME-MASTER THRU 2200-EXIT.
+008100     PERFORM 2900-READ-RAW-NAME THRU 2900-EXIT.
+008200 2000-EXIT.
+008300     EXIT.
+008400
+008500******************************************************************
+008600*    2100-SPLIT-RAW-NAME - COMMAS ARE TURNED INTO SPACES AND THE
+008700*                          RAW NAME IS UNSTRUNG INTO UP TO 10
+008710*                          WORDS, DELIMITED BY ALL SPACE, SO
+008720*                          REPEATED SEPARATORS COLLAPSE TO ONE
+008800******************************************************************
+008900 2100-SPLIT-RAW-NAME.
+009000     MOVE SPACES                 TO WS-WORD-TABLE.
+009100     MOVE ZERO                   TO WS-TRAILING-SPACES
+009200                                    WS-WORD-COUNT.
+009250     INSPECT CR-RAW-NAME        REPLACING ALL "," BY SPACE.
+009300     INSPECT CR-RAW-NAME
+009400         TALLYING WS-TRAILING-SPACES FOR TRAILING SPACES.
+009500     COMPUTE WS-SIGNIF-LEN = LENGTH OF CR-RAW-NAME
+009600                                 - WS-TRAILING-SPACES.
+009700     UNSTRING CR-RAW-NAME (1:WS-SIGNIF-LEN)
+009800             DELIMITED BY ALL SPACE
+009900             INTO WS-WORD(01)  WS-WORD(02)  WS-WORD(03)
+010000                  WS-WORD(04)  WS-WORD(05)  WS-WORD(06)
+010100                  WS-WORD(07)  WS-WORD(08)  WS-WORD(09)
+010200                  WS-WORD(10)
+010300             TALLYING IN WS-WORD-COUNT
+010400     END-UNSTRING.
+010500 2100-EXIT.
+010600     EXIT.
+010700
+010800******************************************************************
+010900*    2200-WRITE-NAME-MASTER - MAP THE FIRST THREE WORDS TO LAST,
+011000*                             FIRST AND MIDDLE NAME; ANY WORDS
+011100*                             BEYOND THAT ARE COUNTED BUT NOT
+011200*                             KEPT
+011300******************************************************************
+011400 2200-WRITE-NAME-MASTER.
+011500     MOVE CR-CUST-ID             TO CNM-CUST-ID.
+011600     MOVE WS-WORD(1)             TO CNM-LAST-NAME.
+011700     MOVE WS-WORD(2)             TO CNM-FIRST-NAME.
+011800     MOVE WS-WORD(3)             TO CNM-MIDDLE-NAME.
+011900     MOVE ZERO                   TO CNM-EXTRA-WORD-COUNT.
+012000     IF WS-WORD-COUNT > 3
+012100         COMPUTE CNM-EXTRA-WORD-COUNT = WS-WORD-COUNT - 3
+012200     END-IF.
+012300     WRITE CUST-NAME-MASTER-RECORD.
+012400 2200-EXIT.
+012500     EXIT.
+012600
+012700******************************************************************
+012800*    2900-READ-RAW-NAME - READ THE NEXT RAW NAME RECORD
+012900******************************************************************
+013000 2900-READ-RAW-NAME.
+013100     READ CUST-RAW-NAME
+013200         AT END
+013300             SET WS-EOF TO TRUE
+013400     END-READ.
+013500 2900-EXIT.
+013600     EXIT.
+013700
+013800******************************************************************
+013900*    9000-TERMINATE - CLOSE THE FILES AND SHOW THE RUN TOTAL
+014000******************************************************************
+014100 9000-TERMINATE.
+014200     DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+014300     CLOSE CUST-RAW-NAME.
+014400     CLOSE CUST-NAME-MASTER.
+014500 9000-EXIT.
+014600     EXIT.
+014700
+014800 9999-EXIT.
+014900     STOP RUN.
