@@ -0,0 +1,191 @@
+//CBLBATCH JOB (ACCT01),'J PATTERSON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*  MODIFICATION HISTORY
+//*  --------------------------------------------------------------
+//*  DATE       INIT  DESCRIPTION
+//*  2026-08-08 JPL   INITIAL VERSION - NIGHTLY BATCH STREAM RUNNING
+//*                   EVERY COBOL UTILITY IN THE SUITE, IN DEPENDENCY
+//*                   ORDER.  EACH STEP AFTER THE FIRST IS BYPASSED
+//*                   BY COND=(8,GE) IF ANY EARLIER STEP RETURNED A
+//*                   SEVERE (RC 8 OR HIGHER) CONDITION CODE, SO A
+//*                   FAILURE STOPS THE REST OF THE RUN WITHOUT
+//*                   ABENDING THE JOB.  A WARNING RETURN CODE OF 4
+//*                   (SOME RECORDS REJECTED BUT THE STEP OTHERWISE
+//*                   RAN TO COMPLETION) DOES NOT STOP THE CHAIN.
+//*  2026-08-08 JPL   CUSTADDR (STEP030) AND RATECODE (STEP150) ARE
+//*                   OPENED I-O AND UPDATED IN PLACE, SO BOTH ARE NOW
+//*                   DISP=OLD FOR EXCLUSIVE CONTROL INSTEAD OF THE
+//*                   SHARED DISP=SHR THEY WERE MISTAKENLY GIVEN.
+//*  --------------------------------------------------------------
+//*  LOAD MODULES ARE ASSUMED ALREADY PRESENT IN CBLBATCH.PROD.LOADLIB
+//*  (BUILT BY THE SEPARATE COMPILE/LINK-EDIT PROC, NOT SHOWN HERE).
+//*  CALLED SUBPROGRAMS (RATESCAL, STRCLEN, BRLOOKUP) ARE LINK-EDITED
+//*  INTO THEIR CALLING PROGRAM'S LOAD MODULE AND SO CARRY NO STEP OF
+//*  THEIR OWN.
+//*
+//JOBLIB   DD DISP=SHR,DSN=CBLBATCH.PROD.LOADLIB
+//*
+//*********************************************************************
+//*  STEP010  ATV1  - EMPLOYEE MASTER EXTRACT / ROSTER REPORT
+//*********************************************************************
+//STEP010  EXEC PGM=ATV_1
+//EMPMAST  DD DISP=SHR,DSN=BATCH.PROD.EMPMAST
+//EMPREJ   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.EMPREJ,
+//            SPACE=(TRK,(5,5),RLSE)
+//EMPRPT   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.EMPRPT,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP020  ATV2  - PAYROLL ADJUSTMENT COMPUTATION
+//*********************************************************************
+//STEP020  EXEC PGM=ATV2,COND=(8,GE)
+//ADJTRANS DD DISP=SHR,DSN=BATCH.PROD.ADJTRANS
+//ADJREJ   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.ADJREJ,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP030  ATV3  - CUSTOMER ADDRESS MASTER MAINTENANCE
+//*********************************************************************
+//STEP030  EXEC PGM=ATV3,COND=(8,GE)
+//CUSTADDR DD DISP=OLD,DSN=BATCH.PROD.CUSTADDR
+//ADDRTRAN DD DISP=SHR,DSN=BATCH.PROD.ADDRTRAN
+//ADDRREJ  DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.ADDRREJ,
+//            SPACE=(TRK,(5,5),RLSE)
+//PINCREF  DD DISP=SHR,DSN=BATCH.PROD.PINCREF
+//ADDRAUD  DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.ADDRAUD,
+//            SPACE=(TRK,(10,10),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP040  IF1  - QUANTITY EXCEPTION REPORT
+//*********************************************************************
+//STEP040  EXEC PGM=IF1,COND=(8,GE)
+//QTYTRAN  DD DISP=SHR,DSN=BATCH.PROD.QTYTRAN
+//IF1RPT   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.IF1RPT,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP050  IF4  - STUDENT RESULT PROCESSING
+//*********************************************************************
+//STEP050  EXEC PGM=IF4,COND=(8,GE)
+//STUTRAN  DD DISP=SHR,DSN=BATCH.PROD.STUTRAN
+//IF4RPT   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.IF4RPT,
+//            SPACE=(TRK,(5,5),RLSE)
+//IF4REJ   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.IF4REJ,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP060  IF5  - TRANSACTION CODE CLASSIFIER
+//*********************************************************************
+//STEP060  EXEC PGM=IF5,COND=(8,GE)
+//TRNCODE  DD DISP=SHR,DSN=BATCH.PROD.TRNCODE
+//IF5RPT   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.IF5RPT,
+//            SPACE=(TRK,(5,5),RLSE)
+//IF5REJ   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.IF5REJ,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP070  LOOP1 - RESTART/CHECKPOINT DRIVEN READ LOOP
+//*********************************************************************
+//STEP070  EXEC PGM=LOOP1,COND=(8,GE)
+//LOOPTRN  DD DISP=SHR,DSN=BATCH.PROD.LOOPTRN
+//CHKPT    DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.LOOP1CHK,
+//            SPACE=(TRK,(1,1),RLSE)
+//BATCHLOG DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.LOOP1LOG,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP080  LOOP2 - END-OF-FILE DRIVEN LOOP, OPTIONAL PARAMETER CARD
+//*********************************************************************
+//STEP080  EXEC PGM=LOOP2,COND=(8,GE)
+//LOOP2TRN DD DISP=SHR,DSN=BATCH.PROD.LOOP2TRN
+//LOOP2PRM DD DISP=SHR,DSN=BATCH.PROD.LOOP2PRM
+//LOOP2CHK DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.LOOP2CHK,
+//            SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP090  SH2  - PII MASKING UTILITY
+//*********************************************************************
+//STEP090  EXEC PGM=SH2,COND=(8,GE)
+//PIIIN    DD DISP=SHR,DSN=BATCH.PROD.PIIIN
+//PIIOUT   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.PIIOUT,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP100  SH3  - CUSTOMER NAME EXTRACT (STRING/ON OVERFLOW)
+//*********************************************************************
+//STEP100  EXEC PGM=SH3,COND=(8,GE)
+//NAMEPART DD DISP=SHR,DSN=BATCH.PROD.NAMEPART
+//CUSTEXT  DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.CUSTEXT,
+//            SPACE=(TRK,(5,5),RLSE)
+//SH3ERR   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.SH3ERR,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP110  SH4  - UNSTRING WORD-SPLIT DEMONSTRATION (NO FILE I/O)
+//*********************************************************************
+//STEP110  EXEC PGM=SH4,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP120  CUSTNM - CUSTOMER MASTER NAME-INTAKE BATCH JOB
+//*********************************************************************
+//STEP120  EXEC PGM=CUSTNM,COND=(8,GE)
+//CUSTRAWN DD DISP=SHR,DSN=BATCH.PROD.CUSTRAWN
+//CUSTNMM  DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.CUSTNMM,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP130  TB2   - TWO-DIMENSIONAL TABLE LOAD FROM REFERENCE FILE
+//*********************************************************************
+//STEP130  EXEC PGM=TB2,COND=(8,GE)
+//TB2REF   DD DISP=SHR,DSN=BATCH.PROD.TB2REF
+//TB2REJ   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.TB2REJ,
+//            SPACE=(TRK,(5,5),RLSE)
+//TB2RPT   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.TB2RPT,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP140  TB3   - FIXED-WIDTH TABLE LOAD WITH FIELD VALIDATION
+//*********************************************************************
+//STEP140  EXEC PGM=TB3,COND=(8,GE)
+//TB3IN    DD DISP=SHR,DSN=BATCH.PROD.TB3IN
+//TB3REJ   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.TB3REJ,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP150  TB4   - RATE-CODE MASTER LOAD AND UPDATE/REWRITE
+//*********************************************************************
+//STEP150  EXEC PGM=TB4,COND=(8,GE)
+//RATECODE DD DISP=OLD,DSN=BATCH.PROD.RATECODE
+//TB4UPD   DD DISP=SHR,DSN=BATCH.PROD.TB4UPD
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP160  TB5   - INDEX BOUNDS/ALLOCATOR/REVERSE-SCAN DEMO
+//*                   (NO FILE I/O)
+//*********************************************************************
+//STEP160  EXEC PGM=TB5,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP170  TB6   - BRANCH CODE / TAX RATE LOOKUP (CALLS BRLOOKUP)
+//*********************************************************************
+//STEP170  EXEC PGM=TB6,COND=(8,GE)
+//TB6TRN   DD DISP=SHR,DSN=BATCH.PROD.TB6TRN
+//TB6EXC   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.PROD.TB6EXC,
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
