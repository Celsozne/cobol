@@ -1,18 +1,203 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATV2.
-       
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01  WS-NUM1 PIC S9(3)V9(2).
-           01  WS-NUM2 PIC PPP999.
-           01  WS-NUM3 PIC S9(3)V9(2) VALUE -123.45.
-           01  WS-NAME PIC A(6) VALUE 'ABCDEF'.
-           01 WSD-ID PIC X VALUE 'A1221*'.
-
-           PROCEDURE DIVISION.
-                   DISPLAY "WS-NUM1: " WS-NUM1.
-                   DISPLAY "WS-NUM2: " WS-NUM2.
-                   DISPLAY "WS-NUM3: " WS-NUM3.
-                   DISPLAY "WS-NAME: " WS-NAME.
-                   DISPLAY "WSD-ID: " WSD-ID.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 ATV2.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   REWORKED INTO A REAL PAYROLL ADJUSTMENT
+001200*                     RUN - READS ADJUSTMENT TRANSACTIONS AND
+001300*                     COMPUTES NET-PAY DELTAS, IN PLACE OF THE
+001400*                     OLD FIXED VALUE -123.45 DEMO FIELD.
+001410*    2026-08-08 JPL   ADDED A BADGE-ID FORMAT EDIT - ADJ-BADGE-ID
+001420*                     MUST BE ALPHA + 4 DIGITS + '*'; FAILURES
+001430*                     GO TO A REJECT LIST INSTEAD OF BEING
+001440*                     TRUNCATED INTO THE OLD ONE-BYTE WSD-ID.
+001450*    2026-08-08 JPL   WS-NUM2 IS NOW SCALED BY CALLING THE
+001460*                     SHARED RATESCAL SUBPROGRAM AGAINST
+001470*                     ADJ-RATE, WHICH ALSO RETURNS A RATE-BASED
+001480*                     ADJUSTMENT AMOUNT ADDED INTO WS-NUM3.
+001500******************************************************************
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.            IBM-370.
+001900 OBJECT-COMPUTER.            IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT ADJUSTMENT-TRANS ASSIGN TO "ADJTRANS"
+002300                             ORGANIZATION IS LINE SEQUENTIAL.
+002310     SELECT BADGE-ID-REJECT  ASSIGN TO "ADJREJ"
+002320                             ORGANIZATION IS LINE SEQUENTIAL.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  ADJUSTMENT-TRANS
+002800     RECORDING MODE IS F.
+002900     COPY ADJTRANS.
+002910
+002920 FD  BADGE-ID-REJECT
+002930     RECORDING MODE IS F.
+002940 01  BADGE-REJ-LINE          PIC X(80).
+003000
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-NUM1                 PIC S9(3)V9(2).
+003300 01  WS-NUM2                 PIC PPP999.
+003400 01  WS-NUM3                 PIC S9(3)V9(2)  VALUE ZERO.
+003500 01  WS-NAME                 PIC A(6)        VALUE 'ABCDEF'.
+003600 01  WSD-ID                  PIC X(06).
+003610
+003620 01  WS-BADGE-PARTS REDEFINES WSD-ID.
+003630     05  WS-BADGE-ALPHA      PIC X(01).
+003640     05  WS-BADGE-DIGITS     PIC 9(04).
+003650     05  WS-BADGE-TRAILER    PIC X(01).
+003700
+003800 01  WS-SWITCHES.
+003900     05  WS-EOF-SW           PIC X(01)       VALUE 'N'.
+004000         88  WS-EOF                          VALUE 'Y'.
+004010     05  WS-BADGE-VALID-SW   PIC X(01)       VALUE 'Y'.
+004020         88  WS-BADGE-VALID                  VALUE 'Y'.
+004030         88  WS-BADGE-INVALID                 VALUE 'N'.
+004100
+004200 77  WS-TRANS-COUNT          PIC 9(05)   COMP    VALUE ZERO.
+004210 77  WS-BADGE-REJECT-COUNT   PIC 9(05)   COMP    VALUE ZERO.
+004220
+004230 01  WS-BADGE-REJECT-LINE.
+004240     05  WS-BREJ-EMP-ID      PIC 9(05).
+004250     05  FILLER              PIC X(02)   VALUE SPACES.
+004260     05  WS-BREJ-BADGE-ID    PIC X(06).
+004270     05  FILLER              PIC X(02)   VALUE SPACES.
+004280     05  WS-BREJ-REASON      PIC X(30).
+004290
+004300 01  WS-RATE-ADJUSTMENT      PIC S9(3)V9(6)  VALUE ZERO.
+004310
+004400 PROCEDURE DIVISION.
+004500 0000-MAINLINE.
+004600     PERFORM 1000-INITIALIZE            THRU 1000-EXIT.
+004700     PERFORM 2000-APPLY-ADJUSTMENT      THRU 2000-EXIT
+004800             UNTIL WS-EOF.
+004900     PERFORM 9000-TERMINATE             THRU 9000-EXIT.
+005000     GO TO 9999-EXIT.
+005100
+005200******************************************************************
+005300*    1000-INITIALIZE - OPEN THE ADJUSTMENT TRANSACTION FILE
+005400******************************************************************
+005500 1000-INITIALIZE.
+005600     DISPLAY "ATV2 - PAYROLL ADJUSTMENT RUN STARTING".
+005700     OPEN INPUT  ADJUSTMENT-TRANS.
+005710     OPEN OUTPUT BADGE-ID-REJECT.
+005800     PERFORM 2900-READ-ADJUSTMENT THRU 2900-EXIT.
+005900 1000-EXIT.
+006000     EXIT.
+006100
+006200******************************************************************
+006300*    2000-APPLY-ADJUSTMENT - ADD OR DEDUCT THE TRANSACTION
+006400*                            AMOUNT INTO THE RUNNING NET-PAY
+006500*                            DELTA CARRIED IN WS-NUM3
+006600******************************************************************
+006700 2000-APPLY-ADJUSTMENT.
+006800     ADD 1                   TO WS-TRANS-COUNT.
+006900     MOVE ADJ-AMOUNT         TO WS-NUM1.
+006910     MOVE ADJ-BADGE-ID       TO WSD-ID.
+007000     IF ADJ-TYPE-ADD
+007100         ADD WS-NUM1         TO WS-NUM3
+007200     ELSE
+007300         SUBTRACT WS-NUM1    FROM WS-NUM3
+007400     END-IF.
+007405     PERFORM 2050-SCALE-RATE     THRU 2050-EXIT.
+007410     PERFORM 2100-EDIT-BADGE-ID THRU 2100-EXIT.
+007420     IF WS-BADGE-INVALID
+007430         PERFORM 2200-WRITE-BADGE-REJECT THRU 2200-EXIT
+007440     END-IF.
+007500     DISPLAY "EMP ID: "    ADJ-EMP-ID
+007600             " TYPE: "    ADJ-TYPE
+007700             " AMOUNT: "  WS-NUM1
+007710             " BADGE ID: " WSD-ID
+007720             " SCALED RATE: " WS-NUM2
+007730             " RATE ADJUSTMENT: " WS-RATE-ADJUSTMENT
+007800             " RUNNING NET-PAY DELTA: " WS-NUM3.
+007900     PERFORM 2900-READ-ADJUSTMENT THRU 2900-EXIT.
+008000 2000-EXIT.
+008100     EXIT.
+008110
+008112******************************************************************
+008114*    2050-SCALE-RATE - CALL THE SHARED RATESCAL SUBPROGRAM TO
+008116*                      SCALE ADJ-RATE INTO WS-NUM2 AND TO
+008118*                      COMPUTE THE RATE-BASED ADJUSTMENT AMOUNT
+008120******************************************************************
+008122 2050-SCALE-RATE.
+008124     CALL "RATESCAL" USING ADJ-RATE
+008126                           WS-NUM2
+008128                           WS-NUM1
+008130                           WS-RATE-ADJUSTMENT
+008132     END-CALL.
+008134     ADD WS-RATE-ADJUSTMENT  TO WS-NUM3.
+008136 2050-EXIT.
+008138     EXIT.
+008140
+008142******************************************************************
+008144*    2100-EDIT-BADGE-ID - CHECK WSD-ID AGAINST THE EXPECTED
+008146*                         ALPHA + 4 DIGITS + TRAILER FORMAT
+008148******************************************************************
+008150 2100-EDIT-BADGE-ID.
+008170     SET WS-BADGE-VALID      TO TRUE.
+008180     IF WS-BADGE-ALPHA NOT ALPHABETIC
+008190         SET WS-BADGE-INVALID TO TRUE
+008200         MOVE "FIRST CHARACTER NOT ALPHA" TO WS-BREJ-REASON
+008210     ELSE
+008220         IF WS-BADGE-DIGITS NOT NUMERIC
+008230             SET WS-BADGE-INVALID TO TRUE
+008240             MOVE "MIDDLE 4 CHARS NOT NUMERIC" TO WS-BREJ-REASON
+008250         ELSE
+008260             IF WS-BADGE-TRAILER NOT EQUAL '*'
+008270                 SET WS-BADGE-INVALID TO TRUE
+008280                 MOVE "MISSING '*' TRAILER" TO WS-BREJ-REASON
+008290             END-IF
+008300         END-IF
+008310     END-IF.
+008320 2100-EXIT.
+008330     EXIT.
+008340
+008350******************************************************************
+008360*    2200-WRITE-BADGE-REJECT - LOG THE MALFORMED BADGE ID
+008370******************************************************************
+008380 2200-WRITE-BADGE-REJECT.
+008390     ADD 1                   TO WS-BADGE-REJECT-COUNT.
+008400     MOVE ADJ-EMP-ID         TO WS-BREJ-EMP-ID.
+008410     MOVE WSD-ID             TO WS-BREJ-BADGE-ID.
+008420     WRITE BADGE-REJ-LINE    FROM WS-BADGE-REJECT-LINE.
+008430 2200-EXIT.
+008440     EXIT.
+008450
+008460******************************************************************
+008470*    2900-READ-ADJUSTMENT - READ THE NEXT ADJUSTMENT TRANSACTION
+008480******************************************************************
+008490 2900-READ-ADJUSTMENT.
+008700     READ ADJUSTMENT-TRANS
+008800         AT END
+008900             SET WS-EOF TO TRUE
+009000     END-READ.
+009100 2900-EXIT.
+009200     EXIT.
+009300
+009400******************************************************************
+009500*    9000-TERMINATE - CLOSE THE FILE AND SHOW THE FINAL DELTA
+009600******************************************************************
+009700 9000-TERMINATE.
+009800     DISPLAY "TRANSACTIONS APPLIED: "   WS-TRANS-COUNT.
+009810     DISPLAY "BADGE IDS REJECTED: "     WS-BADGE-REJECT-COUNT.
+009900     DISPLAY "FINAL NET-PAY DELTA: "    WS-NUM3.
+010000     DISPLAY "WS-NUM2: " WS-NUM2.
+010100     DISPLAY "WS-NAME: " WS-NAME.
+010300     CLOSE ADJUSTMENT-TRANS.
+010310     CLOSE BADGE-ID-REJECT.
+010320     IF WS-BADGE-REJECT-COUNT > ZERO
+010330         MOVE 4              TO RETURN-CODE
+010340     END-IF.
+010400 9000-EXIT.
+010500     EXIT.
+010600
+010700 9999-EXIT.
+010800     STOP RUN.
