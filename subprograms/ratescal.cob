@@ -0,0 +1,68 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 RATESCAL.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   INITIAL VERSION - PULLED OUT OF ATV2'S
+001200*                     WS-NUM2 PPP999 DEMO FIELD SO ANY BATCH JOB
+001300*                     CAN CALL A SINGLE SCALED-DECIMAL RATE
+001400*                     ROUTINE INSTEAD OF REINVENTING ITS OWN.
+001500******************************************************************
+001600*    FUNCTION: SCALES A RAW INTEGER RATE (EXPRESSED IN
+001700*              MILLIONTHS, e.g. A RAW VALUE OF 12 MEANS
+001800*              0.000012) INTO AN ASSUMED-DECIMAL PPP999 RATE,
+001900*              AND APPLIES THAT RATE TO A BASE AMOUNT TO
+002000*              PRODUCE A SCALED INTEREST / ADJUSTMENT AMOUNT.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.            IBM-370.
+002500 OBJECT-COMPUTER.            IBM-370.
+002600
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900 77  WS-WORK-AMOUNT          PIC S9(5)V9(6)  COMP-3.
+002910 77  WS-RATE-FRACTION        PIC V9(06)      COMP-3.
+003000
+003100 LINKAGE SECTION.
+003200 01  LK-RAW-RATE             PIC 9(03).
+003300 01  LK-SCALED-RATE          PIC PPP999.
+003400 01  LK-BASE-AMOUNT          PIC S9(3)V9(2).
+003500 01  LK-SCALED-AMOUNT        PIC S9(3)V9(6).
+003600
+003700 PROCEDURE DIVISION USING LK-RAW-RATE
+003800                          LK-SCALED-RATE
+003900                          LK-BASE-AMOUNT
+004000                          LK-SCALED-AMOUNT.
+004100 0000-MAINLINE.
+004200     PERFORM 1000-SCALE-RATE     THRU 1000-EXIT.
+004300     PERFORM 2000-APPLY-RATE     THRU 2000-EXIT.
+004400     GOBACK.
+004500
+004600******************************************************************
+004700*    1000-SCALE-RATE - CONVERT THE RAW INTEGER RATE TO A
+004800*                      MILLIONTHS FRACTION SO IT LINES UP WITH
+004900*                      THE ASSUMED DECIMAL POSITIONS OF THE
+004910*                      PPP999 FIELD, THEN MOVE IT ACROSS
+004920******************************************************************
+005000 1000-SCALE-RATE.
+005010     COMPUTE WS-RATE-FRACTION = LK-RAW-RATE / 1000000.
+005100     MOVE WS-RATE-FRACTION       TO LK-SCALED-RATE.
+005200 1000-EXIT.
+005300     EXIT.
+005400
+005500******************************************************************
+005600*    2000-APPLY-RATE - MULTIPLY THE BASE AMOUNT BY THE SCALED
+005700*                      RATE TO GET THE SCALED ADJUSTMENT AMOUNT
+005800******************************************************************
+005900 2000-APPLY-RATE.
+006000     COMPUTE WS-WORK-AMOUNT ROUNDED =
+006100             LK-BASE-AMOUNT * WS-RATE-FRACTION.
+006200     MOVE WS-WORK-AMOUNT         TO LK-SCALED-AMOUNT.
+006300 2000-EXIT.
+006400     EXIT.
