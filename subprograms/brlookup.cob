@@ -0,0 +1,62 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 BRLOOKUP.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               SHARED UTILITIES.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   INITIAL VERSION - PULLED OUT OF TB6'S
+001200*                     SEARCH DEMO SO ANY PROGRAM CAN LOOK UP A
+001300*                     BRANCH CODE'S TAX RATE WITHOUT CARRYING
+001400*                     ITS OWN COPY OF THE REFERENCE TABLE.
+001500*    2026-08-08 JPL   THE LINEAR SEARCH WAS REPLACED WITH
+001600*                     SEARCH ALL - THE TABLE IS LOADED IN BRANCH
+001700*                     CODE SEQUENCE SO A BINARY SEARCH CAN BE
+001800*                     USED.
+001900******************************************************************
+002000*    FUNCTION: GIVEN A BRANCH CODE, RETURNS ITS TAX RATE AND
+002100*              WHETHER THE CODE WAS FOUND ON THE REFERENCE TABLE.
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.            IBM-370.
+002600 OBJECT-COMPUTER.            IBM-370.
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000 01  BR-STATIC-BLOB.
+003010     05  FILLER                  PIC X(50)   VALUE
+003020         "00105000020750003100000412500051500006175000720000".
+003030     05  FILLER                  PIC X(20)   VALUE
+003040         "08225000925000103000".
+003300
+003400 01  BR-TABLE REDEFINES BR-STATIC-BLOB.
+003500     05  BR-ENTRY                OCCURS 10 TIMES
+003600                                 ASCENDING KEY IS BR-CODE
+003700                                 INDEXED BY BI.
+003800         10  BR-CODE             PIC X(03).
+003900         10  BR-RATE             PIC 9(02)V9(02).
+004000
+004100 LINKAGE SECTION.
+004200 01  LK-BRANCH-CODE              PIC X(03).
+004300 01  LK-TAX-RATE                 PIC 9(02)V9(02).
+004400 01  LK-FOUND-SW                 PIC X(01).
+004500     88  LK-FOUND                            VALUE 'Y'.
+004600
+004700 PROCEDURE DIVISION USING LK-BRANCH-CODE
+004800                          LK-TAX-RATE
+004900                          LK-FOUND-SW.
+005000 0000-MAINLINE.
+005100     MOVE 'N'                    TO LK-FOUND-SW.
+005200     MOVE ZERO                   TO LK-TAX-RATE.
+005300     SEARCH ALL BR-ENTRY
+005400         AT END
+005500             CONTINUE
+005600         WHEN BR-CODE(BI) = LK-BRANCH-CODE
+005700             MOVE 'Y'            TO LK-FOUND-SW
+005800             MOVE BR-RATE(BI)    TO LK-TAX-RATE
+005900     END-SEARCH.
+006000     GOBACK.
