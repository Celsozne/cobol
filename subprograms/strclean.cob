@@ -0,0 +1,44 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 STRCLEAN.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               SHARED UTILITIES.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   INITIAL VERSION - PULLED OUT OF SH2'S
+001200*                     INSPECT WS-STRING REPLACING ALL 'A' BY 'X'
+001300*                     DEMO SO ANY PROGRAM CAN RUN THE SAME
+001400*                     SINGLE-CHARACTER CLEANSE/MASK AGAINST A
+001500*                     CALLER-SUPPLIED STRING AND CHARACTER PAIR,
+001600*                     AND GET BACK HOW MANY CHARACTERS WERE
+001700*                     CHANGED.
+001800******************************************************************
+001900*    FUNCTION: REPLACES EVERY OCCURRENCE OF LK-OLD-CHAR IN
+002000*              LK-STRING WITH LK-NEW-CHAR, AND RETURNS THE
+002100*              NUMBER OF CHARACTERS THAT WERE REPLACED.
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.            IBM-370.
+002600 OBJECT-COMPUTER.            IBM-370.
+002700
+002800 DATA DIVISION.
+002900 LINKAGE SECTION.
+003000 01  LK-STRING                   PIC X(50).
+003100 01  LK-OLD-CHAR                 PIC X(01).
+003200 01  LK-NEW-CHAR                 PIC X(01).
+003300 01  LK-REPLACE-COUNT            PIC 9(05).
+003400
+003500 PROCEDURE DIVISION USING LK-STRING
+003600                          LK-OLD-CHAR
+003700                          LK-NEW-CHAR
+003800                          LK-REPLACE-COUNT.
+003900 0000-MAINLINE.
+004000     MOVE ZERO                   TO LK-REPLACE-COUNT.
+004100     INSPECT LK-STRING
+004200         TALLYING LK-REPLACE-COUNT FOR ALL LK-OLD-CHAR
+004300         REPLACING ALL LK-OLD-CHAR BY LK-NEW-CHAR.
+004400     GOBACK.
