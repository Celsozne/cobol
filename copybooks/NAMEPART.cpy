@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPYBOOK.....: NAMEPART.cpy
+      *    DESCRIPTION...: CUSTOMER NAME PARTS AS CAPTURED ON INTAKE -
+      *                    EACH PART IS SPACE-PADDED TO ITS MAXIMUM
+      *                    LENGTH BUT MAY BE SHORTER OR BLANK (MIDDLE
+      *                    NAME), SO THE SIGNIFICANT LENGTH OF EACH
+      *                    PART VARIES FROM RECORD TO RECORD.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  NAME-PART-RECORD.
+           05  NP-CUST-ID                  PIC 9(05).
+           05  NP-FIRST-NAME               PIC X(15).
+           05  NP-MIDDLE-NAME              PIC X(15).
+           05  NP-LAST-NAME                PIC X(15).
