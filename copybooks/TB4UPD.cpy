@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK.....: TB4UPD.cpy
+      *    DESCRIPTION...: UPDATE TRANSACTION FOR A RATE-CODE ENTRY -
+      *                    CARRIES THE NEW SUB-VALUES TO BE APPLIED TO
+      *                    TB4'S IN-MEMORY TABLE AND REWRITTEN TO THE
+      *                    RATE-CODE MASTER.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  TB4-UPDATE-RECORD.
+           05  TU-KEY                      PIC A(02).
+           05  TU-SUB-1                    PIC X(03).
+           05  TU-SUB-2                    PIC X(03).
