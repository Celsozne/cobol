@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK.....: TB3REC.cpy
+      *    DESCRIPTION...: ONE TABLE-ENTRY RECORD USED TO LOAD TB3'S
+      *                    TABLE AT RUN TIME FROM A REAL INPUT FILE
+      *                    INSTEAD OF A SINGLE HARDCODED LITERAL MOVE.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  TB3-INPUT-RECORD.
+           05  TR3-KEY                     PIC A(02).
+           05  TR3-SUB-1                   PIC X(03).
+           05  TR3-SUB-2                   PIC X(03).
