@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    COPYBOOK.....: ADJTRANS.cpy
+      *    DESCRIPTION...: PAYROLL ADJUSTMENT TRANSACTION RECORD
+      *                    ONE TRANSACTION PER EMPLOYEE ADJUSTMENT
+      *                    (BONUS, CORRECTION, DEDUCTION, ETC).
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      *    2026-08-08 JPL   ADDED ADJ-BADGE-ID - THE EMPLOYEE'S BADGE
+      *                     NUMBER IN ALPHA-NUMERIC-SPECIAL FORMAT,
+      *                     e.g. 'A1221*' - SEPARATE FROM THE NUMERIC
+      *                     ADJ-EMP-ID USED TO KEY THE EMPLOYEE MASTER.
+      *    2026-08-08 JPL   ADDED ADJ-RATE - A RAW THOUSANDTHS RATE
+      *                     SCALED BY THE SHARED RATESCAL SUBPROGRAM
+      *                     TO PRODUCE A RATE-BASED ADJUSTMENT AMOUNT.
+      ******************************************************************
+       01  ADJ-RECORD.
+           05  ADJ-EMP-ID                  PIC 9(05).
+           05  ADJ-TYPE                    PIC X(01).
+               88  ADJ-TYPE-ADD                    VALUE 'A'.
+               88  ADJ-TYPE-DEDUCT                  VALUE 'D'.
+           05  ADJ-AMOUNT                  PIC S9(3)V9(2).
+           05  ADJ-BADGE-ID                PIC X(06).
+           05  ADJ-RATE                    PIC 9(03).
