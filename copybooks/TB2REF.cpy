@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK.....: TB2REF.cpy
+      *    DESCRIPTION...: REFERENCE-FILE LAYOUT USED TO LOAD TB2'S
+      *                    TWO-DIMENSIONAL TABLE AT RUN TIME INSTEAD OF
+      *                    HARDCODED VALUE CLAUSES.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  TB2-REF-RECORD.
+           05  TR-KEY                      PIC X(10).
+           05  TR-SUB-1                    PIC X(08).
+           05  TR-SUB-2                    PIC X(08).
