@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK.....: LOOP2PRM.cpy
+      *    DESCRIPTION...: RUN-TIME PARAMETER CARD FOR LOOP2 - LETS
+      *                    THE MAXIMUM RECORD COUNT AND THE CHECKPOINT
+      *                    INTERVAL BE CHANGED WITHOUT A RECOMPILE.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  LOOP2-PARM-RECORD.
+           05  LP-MAX-RECORDS              PIC 9(05).
+           05  LP-CHECKPOINT-INTERVAL      PIC 9(05).
