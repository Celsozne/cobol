@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK.....: PIIREC.cpy
+      *    DESCRIPTION...: REPORT LINE CONTAINING A CUSTOMER IDENTIFIER
+      *                    FIELD THAT MUST BE MASKED BEFORE THE REPORT
+      *                    IS RELEASED TO ANYONE OUTSIDE DATA OWNERSHIP.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  PII-RECORD.
+           05  PII-CUST-ID                 PIC 9(05).
+           05  PII-CUST-NAME                PIC X(20).
+           05  PII-TAX-ID                  PIC X(09).
