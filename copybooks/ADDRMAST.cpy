@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK.....: ADDRMAST.cpy
+      *    DESCRIPTION...: CUSTOMER ADDRESS MASTER RECORD LAYOUT.
+      *                    SHARED BY THE MASTER FILE ITSELF AND BY
+      *                    ANY PROGRAM THAT NEEDS TO CAPTURE AN
+      *                    ADDRESS IMAGE (e.g. FOR AUDIT REPORTING).
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   PULLED OUT OF ATV3 SO THE RECORD LAYOUT IS
+      *                     DEFINED ONCE INSTEAD OF IN EVERY PROGRAM
+      *                     THAT TOUCHES THE CUSTOMER ADDRESS MASTER.
+      ******************************************************************
+       01  CUST-ADDR-RECORD.
+           05  CA-CUST-ID                  PIC 9(05).
+           05  CA-HOUSE-NUMBER             PIC 9(03).
+           05  CA-COUNTRY                  PIC X(05).
+           05  CA-PIN-CODE                 PIC 9(06).
