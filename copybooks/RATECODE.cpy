@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK.....: RATECODE.cpy
+      *    DESCRIPTION...: RATE-CODE MASTER RECORD - LOADS TB4'S
+      *                    INDEXED TABLE AT RUN TIME AND IS REWRITTEN
+      *                    WHEN A TABLE ENTRY IS UPDATED.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  RATE-CODE-RECORD.
+           05  RC-KEY                      PIC A(02).
+           05  RC-SUB                      OCCURS 2 TIMES.
+               10  RC-SUB-VAL              PIC X(03).
