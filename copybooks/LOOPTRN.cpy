@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK.....: LOOPTRN.cpy
+      *    DESCRIPTION...: GENERIC WORK-UNIT TRANSACTION RECORD USED
+      *                    BY THE LOOP-DRIVER DEMO PROGRAMS.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  LOOP-TRAN-RECORD.
+           05  LT-RECORD-ID                PIC 9(05).
+           05  LT-DATA                     PIC X(20).
