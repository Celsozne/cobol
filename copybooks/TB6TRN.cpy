@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK.....: TB6TRN.cpy
+      *    DESCRIPTION...: BRANCH/TAX-RATE LOOKUP TRANSACTION - ONE
+      *                    BRANCH CODE TO BE RESOLVED AGAINST THE
+      *                    BRLOOKUP REFERENCE TABLE.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  TB6-TRANSACTION-RECORD.
+           05  TT-BRANCH-CODE              PIC X(03).
