@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK.....: STUTRAN.cpy
+      *    DESCRIPTION...: STUDENT RESULT TRANSACTION RECORD.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  STU-TRAN-RECORD.
+           05  ST-STUDENT-ID               PIC 9(05).
+           05  ST-STUDENT-NAME             PIC X(20).
+           05  ST-MARKS                    PIC 9(03).
