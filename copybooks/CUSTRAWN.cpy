@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK.....: CUSTRAWN.cpy
+      *    DESCRIPTION...: RAW CUSTOMER NAME AS CAPTURED ON INTAKE -
+      *                    FREE TEXT, EITHER "LAST,FIRST MIDDLE" OR
+      *                    "LAST FIRST MIDDLE".
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  CUST-RAW-NAME-RECORD.
+           05  CR-CUST-ID                  PIC 9(05).
+           05  CR-RAW-NAME                 PIC X(40).
