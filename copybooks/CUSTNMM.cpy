@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK.....: CUSTNMM.cpy
+      *    DESCRIPTION...: CUSTOMER MASTER NAME RECORD - LAST, FIRST
+      *                    AND MIDDLE NAME BROKEN OUT FROM THE RAW
+      *                    INTAKE TEXT, PLUS A COUNT OF HOW MANY
+      *                    FURTHER NAME WORDS WERE PRESENT BUT DID NOT
+      *                    FIT THE THREE NAMED FIELDS.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  CUST-NAME-MASTER-RECORD.
+           05  CNM-CUST-ID                 PIC 9(05).
+           05  CNM-LAST-NAME               PIC X(15).
+           05  CNM-FIRST-NAME              PIC X(15).
+           05  CNM-MIDDLE-NAME             PIC X(15).
+           05  CNM-EXTRA-WORD-COUNT        PIC 9(02).
