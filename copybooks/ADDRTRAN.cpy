@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    COPYBOOK.....: ADDRTRAN.cpy
+      *    DESCRIPTION...: CUSTOMER ADDRESS MAINTENANCE TRANSACTION
+      *                    ONE TRANSACTION ADDS, CHANGES OR DELETES
+      *                    ONE CUSTOMER ADDRESS MASTER RECORD.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  ADDR-TRAN-RECORD.
+           05  AT-TRAN-CODE                PIC X(01).
+               88  AT-ADD                          VALUE 'A'.
+               88  AT-CHANGE                       VALUE 'C'.
+               88  AT-DELETE                       VALUE 'D'.
+           05  AT-CUST-ID                  PIC 9(05).
+           05  AT-HOUSE-NUMBER             PIC 9(03).
+           05  AT-COUNTRY                  PIC X(05).
+           05  AT-PIN-CODE                 PIC 9(06).
