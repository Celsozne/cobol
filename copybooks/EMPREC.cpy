@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK.....: EMPREC.cpy
+      *    DESCRIPTION...: EMPLOYEE MASTER RECORD LAYOUT
+      *                    SHARED BY ALL PROGRAMS THAT READ OR WRITE
+      *                    THE EMPLOYEE MASTER FILE.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  EMP-RECORD.
+           05  EMP-ID                      PIC 9(05).
+           05  EMP-NAME                    PIC X(30).
