@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK.....: TRNCODE.cpy
+      *    DESCRIPTION...: GENERAL TRANSACTION-CODE CLASSIFICATION
+      *                    RECORD - CARRIES THE THREE WORKING NUMBERS
+      *                    USED BY THE COMBINED-CONDITION BUSINESS
+      *                    RULE CHECK.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  TRN-RECORD.
+           05  TRN-ID                      PIC 9(05).
+           05  TRN-CODE                    PIC X(02).
+               88  TRN-DEPOSIT                     VALUE 'DR'.
+               88  TRN-WITHDRAWAL                  VALUE 'WD'.
+               88  TRN-TRANSFER                    VALUE 'TR'.
+           05  TRN-NUM1                    PIC 9(02).
+           05  TRN-NUM2                    PIC 9(02).
+           05  TRN-NUM3                    PIC 9(02).
