@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK.....: QTYTRAN.cpy
+      *    DESCRIPTION...: ORDER QUANTITY vs SHIPPED QUANTITY
+      *                    TRANSACTION RECORD.
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    2026-08-08 JPL   INITIAL VERSION.
+      ******************************************************************
+       01  QTY-TRAN-RECORD.
+           05  QT-ORDER-ID                 PIC 9(05).
+           05  QT-ORDERED-QTY              PIC 9(05).
+           05  QT-SHIPPED-QTY              PIC 9(05).
