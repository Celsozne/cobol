@@ -1,31 +1,250 @@
-      * EVALUATE AND COMBINED CONDITION
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IF5.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(2) VALUE 20.
-           01 NUM2 PIC 9(2) VALUE 25.
-           01 NUM3 PIC 9(2) VALUE 20.
-           01 NUMA PIC 9 VALUE 0.
-
-       PROCEDURE DIVISION.
-           A000-FIRST-PARA.
-           MOVE 3 TO NUMA.
-      * COMBINED CONDITION
-           IF NUM1 IS LESS THAN NUM2 AND NUM1=NUM3 THEN
-                   DISPLAY "BOTH CONDITIONS ARE TRUE"
-           ELSE 
-                   DISPLAY "ERROR"
-           END-IF.
-      * EVALUATE CASE
-           EVALUATE TRUE
-                WHEN NUMA > 2
-                        DISPLAY 'NUMA IS GREATER THAN 2'
-                WHEN NUMA < 0
-                        DISPLAY 'NUMA IS NEGATIVE'
-                WHEN OTHER
-                        DISPLAY 'ERROR'
-           END-EVALUATE 
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 IF5.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               TRANSACTION PROCESSING SYSTEMS.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   REBUILT AS A REAL TRANSACTION-CODE
+001200*                     CLASSIFIER DRIVEN OFF A TRANSACTION FILE,
+001300*                     IN PLACE OF THE OLD HARDCODED NUM1/NUM2/
+001400*                     NUM3/NUMA COMBINED-CONDITION AND EVALUATE
+001500*                     DEMO.
+001600*    2026-08-08 JPL   UNRECOGNIZED TRANSACTION CODES (THE OLD
+001700*                     WHEN OTHER) NOW GO TO THE IF5REJ EXCEPTION
+001800*                     FILE INSTEAD OF A CONSOLE DISPLAY.
+001900*    2026-08-08 JPL   THE OLD COMBINED-CONDITION IF IS NOW A
+002000*                     FULL BUSINESS-RULE VALIDATION ROUTINE -
+002100*                     EVERY TRANSACTION IS RULE-CHECKED BEFORE
+002200*                     IT IS CLASSIFIED.
+002210*    2026-08-08 JPL   THE NUM2-MUST-BE-NONZERO AND NUM1-AND-NUM2-
+002220*                     BOTH-ZERO RULES WERE NESTED UNDER THE
+002230*                     ORIGINAL COMBINED CONDITION'S ELSE, WHICH
+002240*                     MADE THEM UNREACHABLE SINCE TRN-NUM1 <
+002250*                     TRN-NUM2 ALREADY GUARANTEES TRN-NUM2 IS
+002260*                     NONZERO.  THE THREE RULES ARE NOW CHECKED
+002270*                     AS A SEQUENCE, MOST-SPECIFIC FIRST, SO EACH
+002280*                     ONE CAN ACTUALLY FIRE.
+002290*    2026-08-08 JPL   REJECTED TRANSACTIONS NOW CARRY THE DATE AND
+002295*                     TIME THEY WERE REJECTED ON IF5REJ.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.            IBM-370.
+002700 OBJECT-COMPUTER.            IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT TRANSACTION-TRANS ASSIGN TO "TRNCODE"
+003100                             ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT TRANSACTION-RPT  ASSIGN TO "IF5RPT"
+003300                             ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT TRANSACTION-REJECT ASSIGN TO "IF5REJ"
+003500                             ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  TRANSACTION-TRANS
+004000     RECORDING MODE IS F.
+004100     COPY TRNCODE.
+004200
+004300 FD  TRANSACTION-RPT
+004400     RECORDING MODE IS F.
+004500 01  TRANSACTION-RPT-LINE        PIC X(80).
+004600
+004700 FD  TRANSACTION-REJECT
+004800     RECORDING MODE IS F.
+004900 01  TRANSACTION-REJECT-LINE     PIC X(80).
+005000
+005100 WORKING-STORAGE SECTION.
+005150 01  WS-CURRENT-TIMESTAMP.
+005160     05  WS-CURRENT-DATE         PIC 9(06).
+005170     05  WS-CURRENT-TIME         PIC 9(08).
+005180
+005190 01  WS-SWITCHES.
+005300     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+005400         88  WS-EOF                          VALUE 'Y'.
+005500     05  WS-RULE-VALID-SW        PIC X(01)   VALUE 'Y'.
+005600         88  WS-RULE-VALID                   VALUE 'Y'.
+005700         88  WS-RULE-INVALID                 VALUE 'N'.
+005800
+005900 77  WS-TRANS-COUNT              PIC 9(05)   COMP    VALUE ZERO.
+006000 77  WS-REJECT-COUNT             PIC 9(05)   COMP    VALUE ZERO.
+006100 77  WS-DEPOSIT-COUNT            PIC 9(05)   COMP    VALUE ZERO.
+006200 77  WS-WITHDRAWAL-COUNT         PIC 9(05)   COMP    VALUE ZERO.
+006300 77  WS-TRANSFER-COUNT           PIC 9(05)   COMP    VALUE ZERO.
+006400 77  WS-UNKNOWN-COUNT            PIC 9(05)   COMP    VALUE ZERO.
+006500
+006600 01  WS-RULE-REASON              PIC X(30).
+006700
+006800 01  WS-DETAIL-LINE.
+006900     05  WS-DET-TRN-ID           PIC 9(05).
+007000     05  FILLER                  PIC X(02)   VALUE SPACES.
+007100     05  WS-DET-TRN-CODE         PIC X(02).
+007200     05  FILLER                  PIC X(02)   VALUE SPACES.
+007300     05  WS-DET-CLASS            PIC X(15).
+007400
+007500 01  WS-REJECT-LINE.
+007600     05  WS-REJ-TRN-ID           PIC 9(05).
+007700     05  FILLER                  PIC X(02)   VALUE SPACES.
+007800     05  WS-REJ-TRN-CODE         PIC X(02).
+007900     05  FILLER                  PIC X(02)   VALUE SPACES.
+008000     05  WS-REJ-REASON           PIC X(30).
+008010     05  FILLER                  PIC X(02)   VALUE SPACES.
+008020     05  WS-REJ-DATE             PIC 9(06).
+008030     05  FILLER                  PIC X(01)   VALUE SPACE.
+008040     05  WS-REJ-TIME             PIC 9(08).
+008100
+008200 PROCEDURE DIVISION.
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+008500     PERFORM 2000-PROCESS-TRANS      THRU 2000-EXIT
+008600             UNTIL WS-EOF.
+008700     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+008800     GO TO 9999-EXIT.
+008900
+009000******************************************************************
+009100*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+009200******************************************************************
+009300 1000-INITIALIZE.
+009400     DISPLAY "IF5 - TRANSACTION CODE CLASSIFICATION STARTING".
+009500     OPEN INPUT  TRANSACTION-TRANS.
+009600     OPEN OUTPUT TRANSACTION-RPT.
+009700     OPEN OUTPUT TRANSACTION-REJECT.
+009800     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+009900 1000-EXIT.
+010000     EXIT.
+010100
+010200******************************************************************
+010300*    2000-PROCESS-TRANS - VALIDATE THE BUSINESS RULES, THEN
+010400*                         CLASSIFY THE TRANSACTION CODE
+010500******************************************************************
+010600 2000-PROCESS-TRANS.
+010700     ADD 1                       TO WS-TRANS-COUNT.
+010800     PERFORM 2100-VALIDATE-RULES THRU 2100-EXIT.
+010900     IF WS-RULE-INVALID
+011000         PERFORM 2150-WRITE-RULE-REJECT THRU 2150-EXIT
+011100     ELSE
+011200         PERFORM 2200-CLASSIFY-TRANS    THRU 2200-EXIT
+011300     END-IF.
+011400     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+011500 2000-EXIT.
+011600     EXIT.
+011700
+011800******************************************************************
+011900*    2100-VALIDATE-RULES - FULL BUSINESS-RULE CHECK ON THE
+012000*                          TRANSACTION'S WORKING NUMBERS, BUILT
+012100*                          OUT OF THE OLD NUM1 < NUM2 AND
+012200*                          NUM1 = NUM3 COMBINED CONDITION
+012300******************************************************************
+012400 2100-VALIDATE-RULES.
+012500     SET WS-RULE-VALID           TO TRUE.
+012600     IF TRN-NUM1 = ZERO AND TRN-NUM2 = ZERO
+012700         SET WS-RULE-INVALID     TO TRUE
+012800         MOVE "NUM1 AND NUM2 BOTH ZERO"
+012810                                 TO WS-RULE-REASON
+013000     ELSE
+013100         IF TRN-NUM2 = ZERO
+013200             SET WS-RULE-INVALID TO TRUE
+013210             MOVE "NUM2 MUST BE GREATER THAN ZERO"
+013220                                 TO WS-RULE-REASON
+013400         ELSE
+013500             IF TRN-NUM1 NOT LESS THAN TRN-NUM2 OR
+013550                TRN-NUM1 NOT EQUAL TRN-NUM3
+013600                 SET WS-RULE-INVALID TO TRUE
+013610                 MOVE "NUM1 NOT < NUM2 OR NUM1 <> NUM3"
+013620                                 TO WS-RULE-REASON
+013800             END-IF
+013900         END-IF
+014000     END-IF.
+014100 2100-EXIT.
+014200     EXIT.
+014300
+014400******************************************************************
+014500*    2150-WRITE-RULE-REJECT - LOG A TRANSACTION THAT FAILED THE
+014600*                             BUSINESS-RULE VALIDATION
+014700******************************************************************
+014800 2150-WRITE-RULE-REJECT.
+014900     ADD 1                       TO WS-REJECT-COUNT.
+015000     MOVE TRN-ID                 TO WS-REJ-TRN-ID.
+015100     MOVE TRN-CODE               TO WS-REJ-TRN-CODE.
+015200     MOVE WS-RULE-REASON         TO WS-REJ-REASON.
+015210     ACCEPT WS-CURRENT-DATE      FROM DATE.
+015220     ACCEPT WS-CURRENT-TIME      FROM TIME.
+015230     MOVE WS-CURRENT-DATE        TO WS-REJ-DATE.
+015240     MOVE WS-CURRENT-TIME        TO WS-REJ-TIME.
+015300     WRITE TRANSACTION-REJECT-LINE FROM WS-REJECT-LINE.
+015400 2150-EXIT.
+015500     EXIT.
+015600
+015700******************************************************************
+015800*    2200-CLASSIFY-TRANS - CLASSIFY THE TRANSACTION CODE;
+015900*                          UNRECOGNIZED CODES GO TO THE
+016000*                          EXCEPTION FILE INSTEAD OF THE REPORT
+016100******************************************************************
+016200 2200-CLASSIFY-TRANS.
+016300     EVALUATE TRUE
+016400         WHEN TRN-DEPOSIT
+016500             MOVE "DEPOSIT"          TO WS-DET-CLASS
+016600             ADD 1                   TO WS-DEPOSIT-COUNT
+016700             PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT
+016800         WHEN TRN-WITHDRAWAL
+016900             MOVE "WITHDRAWAL"       TO WS-DET-CLASS
+017000             ADD 1                   TO WS-WITHDRAWAL-COUNT
+017100             PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT
+017200         WHEN TRN-TRANSFER
+017300             MOVE "TRANSFER"         TO WS-DET-CLASS
+017400             ADD 1                   TO WS-TRANSFER-COUNT
+017500             PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT
+017600         WHEN OTHER
+017700             ADD 1                   TO WS-UNKNOWN-COUNT
+017800             MOVE "UNKNOWN TRANSACTION CODE" TO WS-RULE-REASON
+017900             PERFORM 2150-WRITE-RULE-REJECT THRU 2150-EXIT
+018000     END-EVALUATE.
+018100 2200-EXIT.
+018200     EXIT.
+018300
+018400******************************************************************
+018500*    2300-PRINT-DETAIL - WRITE ONE CLASSIFIED TRANSACTION LINE
+018600******************************************************************
+018700 2300-PRINT-DETAIL.
+018800     MOVE TRN-ID                 TO WS-DET-TRN-ID.
+018900     MOVE TRN-CODE               TO WS-DET-TRN-CODE.
+019000     WRITE TRANSACTION-RPT-LINE  FROM WS-DETAIL-LINE.
+019100 2300-EXIT.
+019200     EXIT.
+019300
+019400******************************************************************
+019500*    2900-READ-TRANS - READ THE NEXT TRANSACTION
+019600******************************************************************
+019700 2900-READ-TRANS.
+019800     READ TRANSACTION-TRANS
+019900         AT END
+020000             SET WS-EOF TO TRUE
+020100     END-READ.
+020200 2900-EXIT.
+020300     EXIT.
+020400
+020500******************************************************************
+020600*    9000-TERMINATE - PRINT RUN TOTALS AND CLOSE THE FILES
+020700******************************************************************
+020800 9000-TERMINATE.
+020900     DISPLAY "TRANSACTIONS READ    : " WS-TRANS-COUNT.
+021000     DISPLAY "BUSINESS RULE REJECTS: " WS-REJECT-COUNT.
+021100     DISPLAY "DEPOSITS             : " WS-DEPOSIT-COUNT.
+021200     DISPLAY "WITHDRAWALS          : " WS-WITHDRAWAL-COUNT.
+021300     DISPLAY "TRANSFERS            : " WS-TRANSFER-COUNT.
+021400     DISPLAY "UNKNOWN CODES        : " WS-UNKNOWN-COUNT.
+021500     CLOSE TRANSACTION-TRANS.
+021600     CLOSE TRANSACTION-RPT.
+021700     CLOSE TRANSACTION-REJECT.
+021710     IF WS-REJECT-COUNT > ZERO
+021720         MOVE 4              TO RETURN-CODE
+021730     END-IF.
+021800 9000-EXIT.
+021900     EXIT.
+022000
+022100 9999-EXIT.
+022200     STOP RUN.
