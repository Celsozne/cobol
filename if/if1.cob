@@ -1,30 +1,199 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IF1.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-        01 WS-NUM1 PIC 9(9).
-        01 WS-NUM2 PIC 9(9).
-        01 WS-NUM3 PIC 9(5).
-        01 WS-NUM4 PIC 9(6).
-
-       PROCEDURE DIVISION.
-           A000-FIRST-PARA.
-           MOVE 25 TO WS-NUM1 WS-NUM3.
-           MOVE 15 TO WS-NUM2 WS-NUM4.
-           IF WS-NUM1>WS-NUM2 THEN
-                   DISPLAY "LOOP 1 - IF BLOCK"
-
-                   IF WS-NUM3=WS-NUM4 THEN
-                           DISPLAY "LOOP 2 - IF BLOCK"
-
-                   ELSE
-                           DISPLAY "LOOP 2 - ELSE BLOCK"
-                   END-IF
-
-           ELSE
-                   DISPLAY "LOOP 1 -ELSE BLOCK"
-           END-IF.
-
-        STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 IF1.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               ORDER FULFILLMENT SYSTEMS.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   REBUILT AS A REAL SHIPPED-vs-ORDERED
+001200*                     QUANTITY EXCEPTION REPORT DRIVEN OFF A
+001300*                     TRANSACTION FILE, IN PLACE OF THE OLD
+001400*                     HARDCODED WS-NUM1/WS-NUM2 NESTED-IF DEMO.
+001500*    2026-08-08 JPL   ADDED A TOLERANCE BAND - A SHORTAGE OR
+001600*                     OVERAGE OF WS-TOLERANCE-QTY UNITS OR LESS
+001700*                     IS NOW REPORTED AS WITHIN TOLERANCE RATHER
+001800*                     THAN A STRAIGHT EXCEPTION.
+001900*    2026-08-08 JPL   ADDED RUN TOTALS FOR MATCHED, WITHIN
+002000*                     TOLERANCE AND EXCEPTION TRANSACTIONS.
+002050*    2026-08-08 JPL   THE MATCHED/TOLERANCE/EXCEPTION RUN TOTALS
+002060*                     WERE ONLY EVER DISPLAYED TO THE CONSOLE -
+002070*                     THEY ARE NOW ALSO WRITTEN AS DETAIL LINES ON
+002080*                     EXCEPTION-RPT SO THE BREAKOUT IS PRESERVED
+002090*                     ON THE PRINTED REPORT ITSELF.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.            IBM-370.
+002500 OBJECT-COMPUTER.            IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT QUANTITY-TRANS   ASSIGN TO "QTYTRAN"
+002900                             ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT EXCEPTION-RPT    ASSIGN TO "IF1RPT"
+003100                             ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  QUANTITY-TRANS
+003600     RECORDING MODE IS F.
+003700     COPY QTYTRAN.
+003800
+003900 FD  EXCEPTION-RPT
+004000     RECORDING MODE IS F.
+004100 01  EXCEPTION-RPT-LINE          PIC X(80).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-SWITCHES.
+004500     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+004600         88  WS-EOF                          VALUE 'Y'.
+004700
+004800 77  WS-TOLERANCE-QTY            PIC 9(05)   COMP    VALUE 5.
+004900 77  WS-DIFFERENCE               PIC S9(05)  COMP.
+005000 77  WS-ABS-DIFFERENCE           PIC 9(05)   COMP.
+005100
+005200 77  WS-TOTAL-COUNT              PIC 9(05)   COMP    VALUE ZERO.
+005300 77  WS-MATCH-COUNT              PIC 9(05)   COMP    VALUE ZERO.
+005400 77  WS-TOLERANCE-COUNT          PIC 9(05)   COMP    VALUE ZERO.
+005500 77  WS-EXCEPTION-COUNT          PIC 9(05)   COMP    VALUE ZERO.
+005600
+005700 01  WS-HEADING-1.
+005800     05  FILLER                  PIC X(30)   VALUE
+005900         "QUANTITY EXCEPTION REPORT".
+006000
+006100 01  WS-DETAIL-LINE.
+006200     05  WS-DET-ORDER-ID         PIC 9(05).
+006300     05  FILLER                  PIC X(02)   VALUE SPACES.
+006400     05  WS-DET-ORDERED-QTY      PIC 9(05).
+006500     05  FILLER                  PIC X(02)   VALUE SPACES.
+006600     05  WS-DET-SHIPPED-QTY      PIC 9(05).
+006700     05  FILLER                  PIC X(02)   VALUE SPACES.
+006800     05  WS-DET-STATUS           PIC X(20).
+006900
+007000 01  WS-TOTAL-LINE.
+007100     05  FILLER                  PIC X(20)   VALUE
+007200         "TRANSACTIONS READ: ".
+007300     05  WS-TOT-READ             PIC ZZZZ9.
+007310
+007320 01  WS-MATCH-LINE.
+007330     05  FILLER                  PIC X(20)   VALUE
+007340         "MATCHED          : ".
+007350     05  WS-TOT-MATCH            PIC ZZZZ9.
+007360
+007370 01  WS-TOLERANCE-LINE.
+007380     05  FILLER                  PIC X(20)   VALUE
+007390         "WITHIN TOLERANCE : ".
+007400     05  WS-TOT-TOLERANCE        PIC ZZZZ9.
+007410
+007420 01  WS-EXCEPTION-LINE.
+007430     05  FILLER                  PIC X(20)   VALUE
+007440         "EXCEPTIONS       : ".
+007450     05  WS-TOT-EXCEPTION        PIC ZZZZ9.
+007400
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+007800     PERFORM 2000-PROCESS-TRANS      THRU 2000-EXIT
+007900             UNTIL WS-EOF.
+008000     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+008100     GO TO 9999-EXIT.
+008200
+008300******************************************************************
+008400*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+008500******************************************************************
+008600 1000-INITIALIZE.
+008700     DISPLAY "IF1 - QUANTITY EXCEPTION REPORT STARTING".
+008800     OPEN INPUT  QUANTITY-TRANS.
+008900     OPEN OUTPUT EXCEPTION-RPT.
+009000     WRITE EXCEPTION-RPT-LINE   FROM WS-HEADING-1.
+009100     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+009200 1000-EXIT.
+009300     EXIT.
+009400
+009500******************************************************************
+009600*    2000-PROCESS-TRANS - COMPARE ORDERED AND SHIPPED QUANTITY
+009700*                         AND CLASSIFY THE TRANSACTION
+009800******************************************************************
+009900 2000-PROCESS-TRANS.
+010000     ADD 1                       TO WS-TOTAL-COUNT.
+010100     COMPUTE WS-DIFFERENCE = QT-ORDERED-QTY - QT-SHIPPED-QTY.
+010200     MOVE WS-DIFFERENCE          TO WS-ABS-DIFFERENCE.
+010300     IF WS-DIFFERENCE < 0
+010400         COMPUTE WS-ABS-DIFFERENCE = WS-DIFFERENCE * -1
+010500     END-IF.
+010600     PERFORM 2100-CLASSIFY-QUANTITY THRU 2100-EXIT.
+010700     PERFORM 2200-PRINT-DETAIL      THRU 2200-EXIT.
+010800     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+010900 2000-EXIT.
+011000     EXIT.
+011100
+011200******************************************************************
+011300*    2100-CLASSIFY-QUANTITY - EXACT MATCH, WITHIN TOLERANCE, OR
+011400*                             A REAL SHORT/OVER-SHIP EXCEPTION
+011500******************************************************************
+011600 2100-CLASSIFY-QUANTITY.
+011700     IF WS-ABS-DIFFERENCE = 0
+011800         MOVE "MATCHED"          TO WS-DET-STATUS
+011900         ADD 1                   TO WS-MATCH-COUNT
+012000     ELSE
+012100         IF WS-ABS-DIFFERENCE NOT > WS-TOLERANCE-QTY
+012200             MOVE "WITHIN TOLERANCE" TO WS-DET-STATUS
+012300             ADD 1               TO WS-TOLERANCE-COUNT
+012400         ELSE
+012500             MOVE "EXCEPTION"    TO WS-DET-STATUS
+012600             ADD 1               TO WS-EXCEPTION-COUNT
+012700         END-IF
+012800     END-IF.
+012900 2100-EXIT.
+013000     EXIT.
+013100
+013200******************************************************************
+013300*    2200-PRINT-DETAIL - WRITE ONE DETAIL LINE TO THE REPORT
+013400******************************************************************
+013500 2200-PRINT-DETAIL.
+013600     MOVE QT-ORDER-ID            TO WS-DET-ORDER-ID.
+013700     MOVE QT-ORDERED-QTY         TO WS-DET-ORDERED-QTY.
+013800     MOVE QT-SHIPPED-QTY         TO WS-DET-SHIPPED-QTY.
+013900     WRITE EXCEPTION-RPT-LINE    FROM WS-DETAIL-LINE.
+014000 2200-EXIT.
+014100     EXIT.
+014200
+014300******************************************************************
+014400*    2900-READ-TRANS - READ THE NEXT QUANTITY TRANSACTION
+014500******************************************************************
+014600 2900-READ-TRANS.
+014700     READ QUANTITY-TRANS
+014800         AT END
+014900             SET WS-EOF TO TRUE
+015000     END-READ.
+015100 2900-EXIT.
+015200     EXIT.
+015300
+015400******************************************************************
+015500*    9000-TERMINATE - PRINT RUN TOTALS AND CLOSE THE FILES
+015600******************************************************************
+015700 9000-TERMINATE.
+015800     MOVE WS-TOTAL-COUNT         TO WS-TOT-READ.
+015900     WRITE EXCEPTION-RPT-LINE    FROM WS-TOTAL-LINE.
+015910     MOVE WS-MATCH-COUNT         TO WS-TOT-MATCH.
+015920     WRITE EXCEPTION-RPT-LINE    FROM WS-MATCH-LINE.
+015930     MOVE WS-TOLERANCE-COUNT     TO WS-TOT-TOLERANCE.
+015940     WRITE EXCEPTION-RPT-LINE    FROM WS-TOLERANCE-LINE.
+015950     MOVE WS-EXCEPTION-COUNT     TO WS-TOT-EXCEPTION.
+015960     WRITE EXCEPTION-RPT-LINE    FROM WS-EXCEPTION-LINE.
+016000     DISPLAY "TRANSACTIONS READ    : " WS-TOTAL-COUNT.
+016100     DISPLAY "MATCHED              : " WS-MATCH-COUNT.
+016200     DISPLAY "WITHIN TOLERANCE     : " WS-TOLERANCE-COUNT.
+016300     DISPLAY "EXCEPTIONS           : " WS-EXCEPTION-COUNT.
+016400     CLOSE QUANTITY-TRANS.
+016500     CLOSE EXCEPTION-RPT.
+016550     IF WS-EXCEPTION-COUNT > ZERO
+016560         MOVE 4              TO RETURN-CODE
+016570     END-IF.
+016600 9000-EXIT.
+016700     EXIT.
+016800
+016900 9999-EXIT.
+017000     STOP RUN.
