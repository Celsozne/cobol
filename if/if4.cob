@@ -1,22 +1,250 @@
-      * condition-name condition
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IF4.
-
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-NUM PIC 9(3).
-           88 PASS VALUES ARE 041 THRU 100.
-           88 FAIL VALUES ARE 000 THRU 40.
-       
-       PROCEDURE DIVISION.
-           A000-FIRST-PARA.
-           MOVE 65 TO WS-NUM.
-
-           IF PASS
-                DISPLAY 'PASS: ' WS-NUM 'MARKS'.
-           IF FAIL
-                DISPLAY 'FAIL: ' WS-NUM 'MARKS'.
-
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 IF4.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               STUDENT RECORDS SYSTEMS.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   REBUILT AS A FULL STUDENT RESULT
+001200*                     PROCESSING RUN DRIVEN OFF A TRANSACTION
+001300*                     FILE, IN PLACE OF THE OLD HARDCODED
+001400*                     WS-NUM/PASS/FAIL ONE-STUDENT DEMO.
+001500*    2026-08-08 JPL   ADDED FINER GRADE BANDS (DISTINCTION,
+001600*                     FIRST CLASS, SECOND CLASS) UNDER THE OLD
+001700*                     PASS CONDITION, PLUS A GRADE SUMMARY
+001800*                     REPORT AT THE END OF THE RUN.
+001900*    2026-08-08 JPL   ADDED A 0-100 MARKS RANGE EDIT - OUT OF
+002000*                     RANGE MARKS ARE REJECTED BEFORE GRADING.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.            IBM-370.
+002500 OBJECT-COMPUTER.            IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT STUDENT-TRANS    ASSIGN TO "STUTRAN"
+002900                             ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT RESULT-RPT       ASSIGN TO "IF4RPT"
+003100                             ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT STUDENT-REJECT   ASSIGN TO "IF4REJ"
+003300                             ORGANIZATION IS LINE SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  STUDENT-TRANS
+003800     RECORDING MODE IS F.
+003900     COPY STUTRAN.
+004000
+004100 FD  RESULT-RPT
+004200     RECORDING MODE IS F.
+004300 01  RESULT-RPT-LINE             PIC X(80).
+004400
+004500 FD  STUDENT-REJECT
+004600     RECORDING MODE IS F.
+004700 01  STUDENT-REJECT-LINE         PIC X(80).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-SWITCHES.
+005100     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+005200         88  WS-EOF                          VALUE 'Y'.
+005300     05  WS-MARKS-VALID-SW       PIC X(01)   VALUE 'Y'.
+005400         88  WS-MARKS-VALID                  VALUE 'Y'.
+005500         88  WS-MARKS-INVALID                VALUE 'N'.
+005600
+005700 01  WS-NUM                      PIC 9(03).
+005800     88  PASS                            VALUES ARE 041 THRU 100.
+005900     88  FAIL                            VALUES ARE 000 THRU 040.
+006000     88  WS-DISTINCTION                  VALUES ARE 075 THRU 100.
+006100     88  WS-FIRST-CLASS                  VALUES ARE 060 THRU 074.
+006200     88  WS-SECOND-CLASS                 VALUES ARE 050 THRU 059.
+006300
+006400 77  WS-STUDENT-COUNT            PIC 9(05)   COMP    VALUE ZERO.
+006500 77  WS-REJECT-COUNT             PIC 9(05)   COMP    VALUE ZERO.
+006600 77  WS-PASS-COUNT               PIC 9(05)   COMP    VALUE ZERO.
+006700 77  WS-FAIL-COUNT               PIC 9(05)   COMP    VALUE ZERO.
+006800 77  WS-DISTINCTION-COUNT        PIC 9(05)   COMP    VALUE ZERO.
+006900 77  WS-FIRST-CLASS-COUNT        PIC 9(05)   COMP    VALUE ZERO.
+007000 77  WS-SECOND-CLASS-COUNT       PIC 9(05)   COMP    VALUE ZERO.
+007100
+007200 01  WS-DETAIL-LINE.
+007300     05  WS-DET-STUDENT-ID       PIC 9(05).
+007400     05  FILLER                  PIC X(02)   VALUE SPACES.
+007500     05  WS-DET-STUDENT-NAME     PIC X(20).
+007600     05  FILLER                  PIC X(02)   VALUE SPACES.
+007700     05  WS-DET-MARKS            PIC 9(03).
+007800     05  FILLER                  PIC X(02)   VALUE SPACES.
+007900     05  WS-DET-GRADE            PIC X(15).
+008000
+008100 01  WS-REJECT-LINE.
+008200     05  WS-REJ-STUDENT-ID       PIC 9(05).
+008300     05  FILLER                  PIC X(02)   VALUE SPACES.
+008400     05  WS-REJ-MARKS            PIC 9(03).
+008500     05  FILLER                  PIC X(02)   VALUE SPACES.
+008600     05  WS-REJ-REASON           PIC X(30).
+008700
+008800 01  WS-SUMMARY-LINE.
+008900     05  WS-SUM-LABEL            PIC X(20).
+009000     05  WS-SUM-COUNT            PIC ZZZZ9.
+009100
+009200 PROCEDURE DIVISION.
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+009500     PERFORM 2000-PROCESS-STUDENT    THRU 2000-EXIT
+009600             UNTIL WS-EOF.
+009700     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+009800     GO TO 9999-EXIT.
+009900
+010000******************************************************************
+010100*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+010200******************************************************************
+010300 1000-INITIALIZE.
+010400     DISPLAY "IF4 - STUDENT RESULT PROCESSING STARTING".
+010500     OPEN INPUT  STUDENT-TRANS.
+010600     OPEN OUTPUT RESULT-RPT.
+010700     OPEN OUTPUT STUDENT-REJECT.
+010800     PERFORM 2900-READ-STUDENT THRU 2900-EXIT.
+010900 1000-EXIT.
+011000     EXIT.
+011100
+011200******************************************************************
+011300*    2000-PROCESS-STUDENT - EDIT THE MARKS, GRADE THE STUDENT
+011400*                           AND PRINT THE RESULT LINE
+011500******************************************************************
+011600 2000-PROCESS-STUDENT.
+011700     ADD 1                       TO WS-STUDENT-COUNT.
+011800     PERFORM 2100-EDIT-MARKS     THRU 2100-EXIT.
+011900     IF WS-MARKS-INVALID
+012000         PERFORM 2200-WRITE-REJECT   THRU 2200-EXIT
+012100     ELSE
+012200         MOVE ST-MARKS           TO WS-NUM
+012300         PERFORM 2300-GRADE-STUDENT  THRU 2300-EXIT
+012400         PERFORM 2400-PRINT-DETAIL   THRU 2400-EXIT
+012500     END-IF.
+012600     PERFORM 2900-READ-STUDENT THRU 2900-EXIT.
+012700 2000-EXIT.
+012800     EXIT.
+012900
+013000******************************************************************
+013100*    2100-EDIT-MARKS - MARKS MUST BE NUMERIC AND IN THE RANGE
+013200*                      0 THRU 100
+013300******************************************************************
+013400 2100-EDIT-MARKS.
+013500     SET WS-MARKS-VALID          TO TRUE.
+013600     IF ST-MARKS NOT NUMERIC
+013700         SET WS-MARKS-INVALID    TO TRUE
+013800     ELSE
+013900         IF ST-MARKS > 100
+014000             SET WS-MARKS-INVALID TO TRUE
+014100         END-IF
+014200     END-IF.
+014300 2100-EXIT.
+014400     EXIT.
+014500
+014600******************************************************************
+014700*    2200-WRITE-REJECT - LOG A STUDENT WITH AN OUT-OF-RANGE MARK
+014800******************************************************************
+014900 2200-WRITE-REJECT.
+015000     ADD 1                       TO WS-REJECT-COUNT.
+015100     MOVE ST-STUDENT-ID          TO WS-REJ-STUDENT-ID.
+015200     MOVE ST-MARKS               TO WS-REJ-MARKS.
+015300     MOVE "MARKS NOT IN RANGE 0 - 100" TO WS-REJ-REASON.
+015400     WRITE STUDENT-REJECT-LINE   FROM WS-REJECT-LINE.
+015500 2200-EXIT.
+015600     EXIT.
+015700
+015800******************************************************************
+015900*    2300-GRADE-STUDENT - CLASSIFY THE STUDENT INTO A PASS/FAIL
+016000*                         RESULT AND, WHEN A PASS, A FINER GRADE
+016100*                         BAND
+016200******************************************************************
+016300 2300-GRADE-STUDENT.
+016400     IF FAIL
+016500         MOVE "FAIL"             TO WS-DET-GRADE
+016600         ADD 1                   TO WS-FAIL-COUNT
+016700     ELSE
+016800         ADD 1                   TO WS-PASS-COUNT
+016900         IF WS-DISTINCTION
+017000             MOVE "DISTINCTION"  TO WS-DET-GRADE
+017100             ADD 1               TO WS-DISTINCTION-COUNT
+017200         ELSE
+017300             IF WS-FIRST-CLASS
+017400                 MOVE "FIRST CLASS" TO WS-DET-GRADE
+017500                 ADD 1           TO WS-FIRST-CLASS-COUNT
+017600             ELSE
+017700                 IF WS-SECOND-CLASS
+017800                     MOVE "SECOND CLASS" TO WS-DET-GRADE
+017900                     ADD 1       TO WS-SECOND-CLASS-COUNT
+018000                 ELSE
+018100                     MOVE "PASS" TO WS-DET-GRADE
+018200                 END-IF
+018300             END-IF
+018400         END-IF
+018500     END-IF.
+018600 2300-EXIT.
+018700     EXIT.
+018800
+018900******************************************************************
+019000*    2400-PRINT-DETAIL - WRITE ONE STUDENT RESULT LINE
+019100******************************************************************
+019200 2400-PRINT-DETAIL.
+019300     MOVE ST-STUDENT-ID          TO WS-DET-STUDENT-ID.
+019400     MOVE ST-STUDENT-NAME        TO WS-DET-STUDENT-NAME.
+019500     MOVE ST-MARKS               TO WS-DET-MARKS.
+019600     WRITE RESULT-RPT-LINE       FROM WS-DETAIL-LINE.
+019700 2400-EXIT.
+019800     EXIT.
+019900
+020000******************************************************************
+020100*    2900-READ-STUDENT - READ THE NEXT STUDENT RESULT TRANSACTION
+020200******************************************************************
+020300 2900-READ-STUDENT.
+020400     READ STUDENT-TRANS
+020500         AT END
+020600             SET WS-EOF TO TRUE
+020700     END-READ.
+020800 2900-EXIT.
+020900     EXIT.
+021000
+021100******************************************************************
+021200*    9000-TERMINATE - PRINT THE GRADE SUMMARY AND CLOSE THE FILES
+021300******************************************************************
+021400 9000-TERMINATE.
+021500     MOVE "STUDENTS READ      :" TO WS-SUM-LABEL.
+021600     MOVE WS-STUDENT-COUNT       TO WS-SUM-COUNT.
+021700     WRITE RESULT-RPT-LINE       FROM WS-SUMMARY-LINE.
+021800     MOVE "REJECTED           :" TO WS-SUM-LABEL.
+021900     MOVE WS-REJECT-COUNT        TO WS-SUM-COUNT.
+022000     WRITE RESULT-RPT-LINE       FROM WS-SUMMARY-LINE.
+022100     MOVE "PASSED             :" TO WS-SUM-LABEL.
+022200     MOVE WS-PASS-COUNT          TO WS-SUM-COUNT.
+022300     WRITE RESULT-RPT-LINE       FROM WS-SUMMARY-LINE.
+022400     MOVE "FAILED             :" TO WS-SUM-LABEL.
+022500     MOVE WS-FAIL-COUNT          TO WS-SUM-COUNT.
+022600     WRITE RESULT-RPT-LINE       FROM WS-SUMMARY-LINE.
+022700     MOVE "DISTINCTION        :" TO WS-SUM-LABEL.
+022800     MOVE WS-DISTINCTION-COUNT   TO WS-SUM-COUNT.
+022900     WRITE RESULT-RPT-LINE       FROM WS-SUMMARY-LINE.
+023000     MOVE "FIRST CLASS        :" TO WS-SUM-LABEL.
+023100     MOVE WS-FIRST-CLASS-COUNT   TO WS-SUM-COUNT.
+023200     WRITE RESULT-RPT-LINE       FROM WS-SUMMARY-LINE.
+023300     MOVE "SECOND CLASS       :" TO WS-SUM-LABEL.
+023400     MOVE WS-SECOND-CLASS-COUNT  TO WS-SUM-COUNT.
+023500     WRITE RESULT-RPT-LINE       FROM WS-SUMMARY-LINE.
+023600     DISPLAY "STUDENTS READ      : " WS-STUDENT-COUNT.
+023700     DISPLAY "REJECTED           : " WS-REJECT-COUNT.
+023800     DISPLAY "PASSED             : " WS-PASS-COUNT.
+023900     DISPLAY "FAILED             : " WS-FAIL-COUNT.
+024000     CLOSE STUDENT-TRANS.
+024100     CLOSE RESULT-RPT.
+024200     CLOSE STUDENT-REJECT.
+024210     IF WS-REJECT-COUNT > ZERO
+024220         MOVE 4              TO RETURN-CODE
+024230     END-IF.
+024300 9000-EXIT.
+024400     EXIT.
+024500
+024600 9999-EXIT.
+024700     STOP RUN.
