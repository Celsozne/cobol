@@ -1,20 +1,153 @@
-      * SEARCH
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TB6.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-TABLE.
-                05 WS-A PIC X(1) OCCURS 18 TIMES INDEXED BY I.
-           01 WS-SRC PIC A(1) VALUE 'M'.
-
-       PROCEDURE DIVISION.
-           MOVE 'ABCDEFGHIJKLMNOPQR' TO WS-TABLE.
-           SET I TO 1.
-           SEARCH WS-A
-                   AT END DISPLAY 'M NOT FOUND IN THE TABLE'
-                   WHEN WS-A(I) = WS-SRC
-                   DISPLAY 'M FOUND IN THE TABLE'
-           END-SEARCH.
-
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 TB6.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               TABLE PROCESSING.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   ORIGINAL DEMO (A LITERAL-FILLED 18-ENTRY
+001200*                     TABLE SEARCHED ONCE FOR A HARDCODED VALUE)
+001300*                     REPLACED BY A DRIVER THAT READS BRANCH-CODE
+001400*                     LOOKUP TRANSACTIONS AND RESOLVES EACH ONE
+001500*                     AGAINST THE SHARED BRLOOKUP SUBPROGRAM,
+001600*                     WHICH NOW OWNS THE REFERENCE TABLE AND ITS
+001700*                     SEARCH ALL BINARY LOOKUP.
+001800*    2026-08-08 JPL   UNMATCHED LOOKUPS ARE LOGGED TO AN
+001900*                     EXCEPTION FILE INSTEAD OF BEING DISPLAYED.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.            IBM-370.
+002400 OBJECT-COMPUTER.            IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT TB6-TRANSACTION  ASSIGN TO "TB6TRN"
+002800                             ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT TB6-EXCEPTION    ASSIGN TO "TB6EXC"
+003000                             ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  TB6-TRANSACTION
+003500     RECORDING MODE IS F.
+003600     COPY TB6TRN.
+003700
+003800 FD  TB6-EXCEPTION
+003900     RECORDING MODE IS F.
+004000 01  TB6-EXCEPTION-LINE          PIC X(80).
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-SWITCHES.
+004400     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+004500         88  WS-EOF                          VALUE 'Y'.
+004600     05  WS-FOUND-SW             PIC X(01)   VALUE 'N'.
+004700         88  WS-FOUND                        VALUE 'Y'.
+004800
+004900 01  WS-TAX-RATE                 PIC 9(02)V9(02).
+005000
+005100 77  WS-LOOKUP-COUNT             PIC 9(03)   COMP    VALUE ZERO.
+005200 77  WS-EXCEPTION-COUNT          PIC 9(03)   COMP    VALUE ZERO.
+005300
+005400 01  WS-EXCEPTION-DETAIL.
+005500     05  FILLER                  PIC X(22)   VALUE
+005600         "BRANCH CODE NOT FOUND:".
+005700     05  FILLER                  PIC X(01)   VALUE SPACE.
+005800     05  EL-BRANCH-CODE          PIC X(03).
+005900
+006000 01  WS-MATCH-DETAIL.
+006100     05  FILLER                  PIC X(14)   VALUE
+006200         "BRANCH CODE : ".
+006300     05  MD-BRANCH-CODE          PIC X(03).
+006400     05  FILLER                  PIC X(11)   VALUE
+006500         "  TAX RATE:".
+006600     05  MD-TAX-RATE             PIC Z9.99.
+006700
+006800 PROCEDURE DIVISION.
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+007100     PERFORM 2000-PROCESS-LOOKUP     THRU 2000-EXIT
+007200             UNTIL WS-EOF.
+007300     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+007400     GO TO 9999-EXIT.
+007500
+007600******************************************************************
+007700*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+007800******************************************************************
+007900 1000-INITIALIZE.
+008000     DISPLAY "TB6 - BRANCH TAX RATE LOOKUP STARTING".
+008100     OPEN INPUT  TB6-TRANSACTION.
+008200     OPEN OUTPUT TB6-EXCEPTION.
+008300     PERFORM 2900-READ-TRANSACTION  THRU 2900-EXIT.
+008400 1000-EXIT.
+008500     EXIT.
+008600
+008700******************************************************************
+008800*    2000-PROCESS-LOOKUP - RESOLVE ONE TRANSACTION AGAINST THE
+008900*                          BRLOOKUP SUBPROGRAM'S REFERENCE TABLE
+009000******************************************************************
+009100 2000-PROCESS-LOOKUP.
+009200     ADD 1                       TO WS-LOOKUP-COUNT.
+009300     MOVE 'N'                    TO WS-FOUND-SW.
+009400     CALL "BRLOOKUP"             USING TT-BRANCH-CODE
+009500                                       WS-TAX-RATE
+009600                                       WS-FOUND-SW.
+009700     IF WS-FOUND
+009800         PERFORM 2100-DISPLAY-MATCH     THRU 2100-EXIT
+009900     ELSE
+010000         PERFORM 2200-WRITE-EXCEPTION   THRU 2200-EXIT
+010100     END-IF.
+010200     PERFORM 2900-READ-TRANSACTION      THRU 2900-EXIT.
+010300 2000-EXIT.
+010400     EXIT.
+010500
+010600******************************************************************
+010700*    2100-DISPLAY-MATCH - REPORT A SUCCESSFUL LOOKUP
+010800******************************************************************
+010900 2100-DISPLAY-MATCH.
+011000     MOVE TT-BRANCH-CODE         TO MD-BRANCH-CODE.
+011100     MOVE WS-TAX-RATE            TO MD-TAX-RATE.
+011200     DISPLAY WS-MATCH-DETAIL.
+011300 2100-EXIT.
+011400     EXIT.
+011500
+011600******************************************************************
+011700*    2200-WRITE-EXCEPTION - LOG A BRANCH CODE THAT IS NOT ON THE
+011800*                           REFERENCE TABLE INSTEAD OF DISPLAYING IT
+011900******************************************************************
+012000 2200-WRITE-EXCEPTION.
+012100     ADD 1                       TO WS-EXCEPTION-COUNT.
+012200     MOVE TT-BRANCH-CODE         TO EL-BRANCH-CODE.
+012300     WRITE TB6-EXCEPTION-LINE    FROM WS-EXCEPTION-DETAIL.
+012400 2200-EXIT.
+012500     EXIT.
+012600
+012700******************************************************************
+012800*    2900-READ-TRANSACTION - READ THE NEXT LOOKUP TRANSACTION
+012900******************************************************************
+013000 2900-READ-TRANSACTION.
+013100     READ TB6-TRANSACTION
+013200         AT END
+013300             SET WS-EOF TO TRUE
+013400     END-READ.
+013500 2900-EXIT.
+013600     EXIT.
+013700
+013800******************************************************************
+013900*    9000-TERMINATE - CLOSE THE FILES AND SHOW THE RUN TOTALS
+014000******************************************************************
+014100 9000-TERMINATE.
+014200     DISPLAY "LOOKUPS PROCESSED: " WS-LOOKUP-COUNT.
+014300     DISPLAY "EXCEPTIONS LOGGED: " WS-EXCEPTION-COUNT.
+014400     CLOSE TB6-TRANSACTION.
+014500     CLOSE TB6-EXCEPTION.
+014510     IF WS-EXCEPTION-COUNT > ZERO
+014520         MOVE 4              TO RETURN-CODE
+014530     END-IF.
+014600 9000-EXIT.
+014700     EXIT.
+014800
+014900 9999-EXIT.
+015000     STOP RUN.
