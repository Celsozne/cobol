@@ -1,22 +1,245 @@
-      * INDEX TABLE ELEMENT
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TB4.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-TABLE.
-                05 WS-A OCCURS 3 TIMES INDEXED BY I.
-                   10 WS-B PIC A(2).
-                   10 WS-C OCCURS 2 TIMES INDEXED BY J.
-                        15 WS-D PIC X(3).
-
-       PROCEDURE DIVISION.
-           MOVE '12ABCDEF34GHIJKL56MNOPQR' TO WS-TABLE.
-           PERFORM A-PARA VARYING I FROM 1 BY 1 UNTIL I > 3
-           STOP RUN.
-
-           A-PARA.
-           PERFORM C-PARA VARYING J FROM 1 BY 1 UNTIL J > 2.
-
-           C-PARA.
-           DISPLAY WS-C(I,J).
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 TB4.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               TABLE PROCESSING.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   ORIGINAL DEMO (TABLE FILLED BY A SINGLE
+001200*                     LITERAL MOVE, THEN WALKED WITH INDEXED
+001300*                     PERFORM VARYING TO DISPLAY EACH ELEMENT)
+001400*                     NOW LOADS THE INDEXED TABLE FROM A REAL
+001500*                     RATE-CODE MASTER FILE.
+001600*    2026-08-08 JPL   THE LOAD AND PRINT LOOPS NOW STOP AT
+001700*                     WHATEVER COUNT WAS ACTUALLY LOADED INSTEAD
+001800*                     OF ASSUMING EXACTLY 3 ENTRIES, SO A SHORT
+001900*                     OR EMPTY RATE-CODE FILE NO LONGER DRIVES
+002000*                     THE INDEX PAST THE TABLE'S ACTUAL CONTENT.
+002100*    2026-08-08 JPL   ADDED AN UPDATE TRANSACTION PASS - A
+002200*                     MATCHING TABLE ENTRY IS CHANGED IN MEMORY
+002300*                     AND THE RATE-CODE MASTER RECORD IS
+002400*                     REWRITTEN TO KEEP THE FILE IN STEP WITH THE
+002500*                     TABLE.
+002550*    2026-08-08 JPL   THE REWRITE IS NOW FOLLOWED BY A CHECK OF
+002560*                     WS-MASTER-OK (FILE STATUS WAS DECLARED BUT
+002570*                     NEVER TESTED) SO A FAILED REWRITE IS LOGGED
+002580*                     AND COUNTED AS A REJECTED UPDATE INSTEAD OF
+002590*                     BEING SILENTLY ASSUMED TO HAVE SUCCEEDED.
+002600******************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.            IBM-370.
+003000 OBJECT-COMPUTER.            IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT RATE-CODE-MASTER ASSIGN TO "RATECODE"
+003400                             ORGANIZATION IS INDEXED
+003500                             ACCESS MODE IS DYNAMIC
+003600                             RECORD KEY IS RC-KEY
+003700                             FILE STATUS IS WS-MASTER-STATUS.
+003800     SELECT TB4-UPDATE       ASSIGN TO "TB4UPD"
+003900                             ORGANIZATION IS LINE SEQUENTIAL.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  RATE-CODE-MASTER
+004400     RECORDING MODE IS F.
+004500     COPY RATECODE.
+004600
+004700 FD  TB4-UPDATE
+004800     RECORDING MODE IS F.
+004900     COPY TB4UPD.
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-TABLE.
+005300     05  WS-A                    OCCURS 3 TIMES INDEXED BY I.
+005400         10  WS-B                PIC A(02).
+005500         10  WS-C                OCCURS 2 TIMES INDEXED BY J.
+005600             15  WS-D            PIC X(03).
+005700
+005800 01  WS-SWITCHES.
+005900     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+006000         88  WS-EOF                          VALUE 'Y'.
+006100     05  WS-UPD-EOF-SW           PIC X(01)   VALUE 'N'.
+006200         88  WS-UPD-EOF                      VALUE 'Y'.
+006300     05  WS-FOUND-SW             PIC X(01)   VALUE 'N'.
+006400         88  WS-FOUND                        VALUE 'Y'.
+006500
+006600 01  WS-MASTER-STATUS            PIC X(02).
+006700     88  WS-MASTER-OK                        VALUE "00".
+006800
+006900 77  WS-TABLE-COUNT              PIC 9(02)   COMP    VALUE ZERO.
+007000 77  WS-PRINT-IDX                PIC 9(02)   COMP.
+007100 77  WS-PRINT-SUB-IDX            PIC 9(02)   COMP.
+007200
+007250 77  WS-UPDATE-REJECT-COUNT      PIC 9(02)   COMP    VALUE ZERO.
+007260 77  WS-MATCH-IDX                PIC 9(02)   COMP.
+007300 PROCEDURE DIVISION.
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+007600     PERFORM 2000-PROCESS-UPDATES    THRU 2000-EXIT
+007700             UNTIL WS-UPD-EOF.
+007800     PERFORM 3000-PRINT-TABLE        THRU 3000-EXIT.
+007900     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+008000     GO TO 9999-EXIT.
+008100
+008200******************************************************************
+008300*    1000-INITIALIZE - LOAD THE TABLE FROM THE RATE-CODE MASTER,
+008400*                      THEN REOPEN IT I-O FOR THE UPDATE PASS
+008500******************************************************************
+008600 1000-INITIALIZE.
+008700     DISPLAY "TB4 - RATE CODE TABLE LOAD STARTING".
+008800     OPEN INPUT  RATE-CODE-MASTER.
+008900     PERFORM 1100-LOAD-TABLE         THRU 1100-EXIT
+009000             VARYING I FROM 1 BY 1
+009100             UNTIL I > 3 OR WS-EOF.
+009200     CLOSE RATE-CODE-MASTER.
+009300     IF WS-TABLE-COUNT < 3
+009400         DISPLAY "RATE CODE FILE SHORT - ONLY "
+009500                 WS-TABLE-COUNT " ENTRIES LOADED"
+009600     END-IF.
+009700     OPEN I-O   RATE-CODE-MASTER.
+009800     OPEN INPUT TB4-UPDATE.
+009900     PERFORM 2900-READ-UPDATE       THRU 2900-EXIT.
+010000 1000-EXIT.
+010100     EXIT.
+010200
+010300******************************************************************
+010400*    1100-LOAD-TABLE - READ ONE RATE-CODE RECORD INTO THE TABLE;
+010500*                      THE VARYING CLAUSE STOPS AT THE TABLE'S
+010600*                      OCCURS BOUND SO A LONG FILE CANNOT DRIVE I
+010700*                      PAST ELEMENT 3, AND THE AT-END TEST STOPS
+010800*                      A SHORT OR EMPTY FILE FROM LEAVING STALE
+010900*                      ENTRIES IN THE TABLE
+011000******************************************************************
+011100 1100-LOAD-TABLE.
+011200     READ RATE-CODE-MASTER NEXT RECORD
+011300         AT END
+011400             SET WS-EOF TO TRUE
+011500         NOT AT END
+011600             MOVE RC-KEY             TO WS-B(I)
+011700             MOVE RC-SUB-VAL(1)      TO WS-D(I, 1)
+011800             MOVE RC-SUB-VAL(2)      TO WS-D(I, 2)
+011900             ADD 1                   TO WS-TABLE-COUNT
+012000     END-READ.
+012100 1100-EXIT.
+012200     EXIT.
+012300
+012400******************************************************************
+012500*    2000-PROCESS-UPDATES - APPLY EACH UPDATE TRANSACTION TO THE
+012600*                           TABLE AND THE RATE-CODE MASTER
+012700******************************************************************
+012800 2000-PROCESS-UPDATES.
+012900     PERFORM 2100-APPLY-UPDATE      THRU 2100-EXIT.
+013000     PERFORM 2900-READ-UPDATE       THRU 2900-EXIT.
+013100 2000-EXIT.
+013200     EXIT.
+013300
+013400******************************************************************
+013500*    2100-APPLY-UPDATE - FIND THE MATCHING TABLE ENTRY AND, WHEN
+013600*                        FOUND, UPDATE IT AND REWRITE THE MASTER
+013700******************************************************************
+013800 2100-APPLY-UPDATE.
+013900     MOVE 'N'                    TO WS-FOUND-SW.
+014000     PERFORM 2110-FIND-ENTRY     THRU 2110-EXIT
+014100             VARYING I FROM 1 BY 1
+014200             UNTIL I > WS-TABLE-COUNT OR WS-FOUND.
+014300     IF WS-FOUND
+014400         MOVE TU-SUB-1           TO WS-D(WS-MATCH-IDX, 1)
+014500         MOVE TU-SUB-2           TO WS-D(WS-MATCH-IDX, 2)
+014600         PERFORM 2150-REWRITE-MASTER THRU 2150-EXIT
+014700     ELSE
+014800         DISPLAY "UPDATE KEY NOT IN TABLE: " TU-KEY
+014810         ADD 1                   TO WS-UPDATE-REJECT-COUNT
+014900     END-IF.
+015000 2100-EXIT.
+015100     EXIT.
+015200
+015300******************************************************************
+015310*    2110-FIND-ENTRY - THE MATCHING INDEX IS CAPTURED HERE, AT THE
+015320*                      MOMENT OF THE MATCH, BECAUSE THE PERFORM
+015330*                      VARYING ABOVE STILL STEPS I ONE MORE TIME
+015340*                      BEFORE IT TESTS WS-FOUND AND EXITS THE LOOP
+015350******************************************************************
+015400 2110-FIND-ENTRY.
+015410     IF WS-B(I) = TU-KEY
+015420         MOVE 'Y'                TO WS-FOUND-SW
+015430         SET WS-MATCH-IDX        TO I
+015500     END-IF.
+015700 2110-EXIT.
+015800     EXIT.
+015900
+016000******************************************************************
+016100*    2150-REWRITE-MASTER - RE-READ THE MASTER RECORD BY KEY AND
+016200*                          REWRITE IT WITH THE NEW SUB-VALUES
+016300******************************************************************
+016400 2150-REWRITE-MASTER.
+016500     MOVE TU-KEY                 TO RC-KEY.
+016600     READ RATE-CODE-MASTER
+016700         INVALID KEY
+016800             DISPLAY "RATE CODE NOT ON MASTER: " TU-KEY
+016900         NOT INVALID KEY
+017000             MOVE TU-SUB-1       TO RC-SUB-VAL(1)
+017100             MOVE TU-SUB-2       TO RC-SUB-VAL(2)
+017110             REWRITE RATE-CODE-RECORD
+017120             IF NOT WS-MASTER-OK
+017130                 DISPLAY "RATE CODE MASTER REWRITE FAILED: "
+017140                         TU-KEY " STATUS: " WS-MASTER-STATUS
+017150                 ADD 1           TO WS-UPDATE-REJECT-COUNT
+017160             END-IF
+017300     END-READ.
+017400 2150-EXIT.
+017500     EXIT.
+017600
+017700******************************************************************
+017800*    2900-READ-UPDATE - READ THE NEXT UPDATE TRANSACTION
+017900******************************************************************
+018000 2900-READ-UPDATE.
+018100     READ TB4-UPDATE
+018200         AT END
+018300             SET WS-UPD-EOF TO TRUE
+018400     END-READ.
+018500 2900-EXIT.
+018600     EXIT.
+018700
+018800******************************************************************
+018900*    3000-PRINT-TABLE - WALK ONLY THE ENTRIES ACTUALLY LOADED
+019000******************************************************************
+019100 3000-PRINT-TABLE.
+019200     PERFORM 3100-PRINT-ONE-ENTRY   THRU 3100-EXIT
+019300             VARYING WS-PRINT-IDX FROM 1 BY 1
+019400             UNTIL WS-PRINT-IDX > WS-TABLE-COUNT.
+019500 3000-EXIT.
+019600     EXIT.
+019700
+019800 3100-PRINT-ONE-ENTRY.
+019900     PERFORM 3110-PRINT-ONE-SUB THRU 3110-EXIT
+020000             VARYING WS-PRINT-SUB-IDX FROM 1 BY 1
+020100             UNTIL WS-PRINT-SUB-IDX > 2.
+020200 3100-EXIT.
+020300     EXIT.
+020400
+020500 3110-PRINT-ONE-SUB.
+020600     DISPLAY "WS-C(" WS-PRINT-IDX "," WS-PRINT-SUB-IDX "): "
+020700             WS-D(WS-PRINT-IDX, WS-PRINT-SUB-IDX).
+020800 3110-EXIT.
+020900     EXIT.
+021000
+021100******************************************************************
+021200*    9000-TERMINATE - CLOSE THE FILES
+021300******************************************************************
+021400 9000-TERMINATE.
+021450     DISPLAY "UPDATES NOT APPLIED: " WS-UPDATE-REJECT-COUNT.
+021500     CLOSE RATE-CODE-MASTER.
+021600     CLOSE TB4-UPDATE.
+021610     IF WS-UPDATE-REJECT-COUNT > ZERO
+021620         MOVE 8              TO RETURN-CODE
+021630     END-IF.
+021700 9000-EXIT.
+021800     EXIT.
+021900
+022000 9999-EXIT.
+022100     STOP RUN.
