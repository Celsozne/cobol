@@ -1,20 +1,153 @@
-      *set statement
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TB5.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-TABLE.
-                05 WS-A OCCURS 3 TIMES INDEXED BY I.
-                   10 WS-B PIC A(2).
-                   10 WS-C OCCURS 2 TIMES INDEXED BY J.
-                        15 WS-D PIC X(3).
-
-       PROCEDURE DIVISION.
-           MOVE '12ABCDEF34GHIJKL56MNOPQR' TO WS-TABLE.
-           SET I J TO 1.
-           DISPLAY WS-C(I,J).
-           SET I J UP BY 1.
-           DISPLAY WS-C(I,J).
-
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 TB5.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               TABLE PROCESSING.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   ORIGINAL DEMO (SET I J TO 1 FOLLOWED BY ONE
+001200*                     UNGUARDED SET I J UP BY 1) WRAPPED IN
+001300*                     BOUNDS CHECKS SO AN INDEX CAN NEVER BE
+001400*                     STEPPED PAST ITS TABLE'S OCCURS LIMIT.
+001500*    2026-08-08 JPL   ADDED A NEXT-AVAILABLE-SLOT ALLOCATOR -
+001600*                     SCANS WS-A FOR THE FIRST ENTRY WHOSE KEY IS
+001700*                     STILL BLANK.
+001800*    2026-08-08 JPL   ADDED A REVERSE-SCAN DEMONSTRATION USING
+001900*                     SET ... DOWN BY TO WALK THE TABLE FROM THE
+002000*                     LAST ENTRY BACK TO THE FIRST.
+002100*    2026-08-08 JPL   ONLY THE FIRST TWO ENTRIES ARE NOW LOADED
+002200*                     BY THE DEMO DATA, LEAVING THE THIRD BLANK
+002300*                     SO THE ALLOCATOR HAS A REAL SLOT TO FIND.
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.            IBM-370.
+002800 OBJECT-COMPUTER.            IBM-370.
+002900
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-TABLE.
+003300     05  WS-A                    OCCURS 3 TIMES INDEXED BY I.
+003400         10  WS-B                PIC A(02).
+003500         10  WS-C                OCCURS 2 TIMES INDEXED BY J.
+003600             15  WS-D            PIC X(03).
+003700
+003800 01  WS-SWITCHES.
+003900     05  WS-FOUND-SW             PIC X(01)   VALUE 'N'.
+004000         88  WS-FOUND                        VALUE 'Y'.
+004100
+004200 77  WS-MAX-I                    PIC 9(02)   COMP    VALUE 3.
+004300 77  WS-MAX-J                    PIC 9(02)   COMP    VALUE 2.
+004400 77  WS-DISPLAY-IDX              PIC 9(02)   COMP.
+004500
+004600 PROCEDURE DIVISION.
+004700 0000-MAINLINE.
+004800     MOVE '12ABCDEF34GHIJKL'     TO WS-TABLE.
+004900     PERFORM 1000-DEMO-OVERFLOW-PROTECT  THRU 1000-EXIT.
+005000     PERFORM 2000-FIND-NEXT-SLOT         THRU 2000-EXIT.
+005100     PERFORM 3000-DEMO-REVERSE-SCAN      THRU 3000-EXIT.
+005200     STOP RUN.
+005300
+005400******************************************************************
+005500*    1000-DEMO-OVERFLOW-PROTECT - STEP I AND J FORWARD THROUGH
+005600*                                 THE TABLE, REFUSING TO STEP
+005700*                                 EITHER INDEX PAST ITS OCCURS
+005800*                                 LIMIT
+005900******************************************************************
+006000 1000-DEMO-OVERFLOW-PROTECT.
+006100     SET I J                     TO 1.
+006200     DISPLAY 'WS-C(1,1): ' WS-C(I, J).
+006300     PERFORM 1100-SAFE-INCREMENT-I   THRU 1100-EXIT.
+006400     PERFORM 1200-SAFE-INCREMENT-J   THRU 1200-EXIT.
+006500     DISPLAY 'WS-C(2,2): ' WS-C(I, J).
+006600     PERFORM 1100-SAFE-INCREMENT-I   THRU 1100-EXIT.
+006700     PERFORM 1200-SAFE-INCREMENT-J   THRU 1200-EXIT.
+006800     DISPLAY 'WS-C(3,2): ' WS-C(I, J).
+006900     PERFORM 1100-SAFE-INCREMENT-I   THRU 1100-EXIT.
+007000 1000-EXIT.
+007100     EXIT.
+007200
+007300******************************************************************
+007400*    1100-SAFE-INCREMENT-I - STEP I UP BY 1 ONLY WHEN DOING SO
+007500*                            WOULD NOT EXCEED WS-MAX-I
+007600******************************************************************
+007700 1100-SAFE-INCREMENT-I.
+007800     IF I < WS-MAX-I
+007900         SET I UP BY 1
+008000     ELSE
+008100         DISPLAY 'INDEX I AT MAXIMUM (' WS-MAX-I
+008200                 ') - INCREMENT BLOCKED'
+008300     END-IF.
+008400 1100-EXIT.
+008500     EXIT.
+008600
+008700******************************************************************
+008800*    1200-SAFE-INCREMENT-J - STEP J UP BY 1 ONLY WHEN DOING SO
+008900*                            WOULD NOT EXCEED WS-MAX-J
+009000******************************************************************
+009100 1200-SAFE-INCREMENT-J.
+009200     IF J < WS-MAX-J
+009300         SET J UP BY 1
+009400     ELSE
+009500         DISPLAY 'INDEX J AT MAXIMUM (' WS-MAX-J
+009600                 ') - INCREMENT BLOCKED'
+009700     END-IF.
+009800 1200-EXIT.
+009900     EXIT.
+010000
+010100******************************************************************
+010200*    2000-FIND-NEXT-SLOT - SCAN FOR THE FIRST ENTRY WHOSE KEY IS
+010300*                          STILL BLANK AND REPORT IT AS THE NEXT
+010400*                          AVAILABLE SLOT
+010500******************************************************************
+010600 2000-FIND-NEXT-SLOT.
+010700     MOVE 'N'                    TO WS-FOUND-SW.
+010800     PERFORM 2100-CHECK-SLOT     THRU 2100-EXIT
+010900             VARYING I FROM 1 BY 1
+011000             UNTIL I > WS-MAX-I OR WS-FOUND.
+011100     IF WS-FOUND
+011200         DISPLAY 'NEXT AVAILABLE SLOT: ' WS-DISPLAY-IDX
+011300     ELSE
+011400         DISPLAY 'NO AVAILABLE SLOT - TABLE IS FULL'
+011500     END-IF.
+011600 2000-EXIT.
+011700     EXIT.
+011800
+011900******************************************************************
+012000*    2100-CHECK-SLOT - THE INDEX IS CAPTURED HERE, AT THE MOMENT
+012100*                      THE BLANK ENTRY IS FOUND, BECAUSE THE
+012200*                      PERFORM VARYING ABOVE STILL STEPS I ONE
+012300*                      MORE TIME BEFORE IT TESTS WS-FOUND AND
+012400*                      EXITS THE LOOP
+012500******************************************************************
+012600 2100-CHECK-SLOT.
+012700     IF WS-B(I) = SPACES
+012800         MOVE 'Y'                TO WS-FOUND-SW
+012900         SET WS-DISPLAY-IDX      TO I
+013000     END-IF.
+013100 2100-EXIT.
+013200     EXIT.
+013210
+013220******************************************************************
+013230*    3000-DEMO-REVERSE-SCAN - WALK THE TABLE FROM THE LAST ENTRY
+013240*                             BACK TO THE FIRST USING SET ...
+013250*                             DOWN BY
+013260******************************************************************
+013270 3000-DEMO-REVERSE-SCAN.
+013300     SET I                       TO WS-MAX-I.
+013400     PERFORM 3100-PRINT-AND-STEP-BACK    THRU 3100-EXIT
+013500             WS-MAX-I TIMES.
+013600 3000-EXIT.
+013700     EXIT.
+013800
+013900 3100-PRINT-AND-STEP-BACK.
+014000     SET WS-DISPLAY-IDX          TO I.
+014100     DISPLAY 'REVERSE SCAN SLOT ' WS-DISPLAY-IDX ': ' WS-B(I).
+014200     IF I > 1
+014300         SET I DOWN BY 1
+014400     END-IF.
+014500 3100-EXIT.
+014600     EXIT.
