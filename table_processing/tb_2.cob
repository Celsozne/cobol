@@ -1,14 +1,240 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TB2.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-TABLE.
-                05 WS-A OCCURS 5 TIMES.
-                   10 WS-B PIC A(10) VALUE 'TUTORIAL'.
-                   10 WS-C OCCURS 2 TIMES.
-                        15 WS-D PIC X(8) VALUE 'TUTORIAL'.
-
-        PROCEDURE DIVISION.
-           DISPLAY "TWO-D TABLE: " WS-TABLE.
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 TB2.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               TABLE PROCESSING.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   ORIGINAL DEMO (A TWO-DIMENSIONAL TABLE
+001200*                     POPULATED ENTIRELY BY VALUE CLAUSES AND
+001300*                     DISPLAYED AS ONE GROUP) NOW LOADS THE TABLE
+001400*                     AT RUN TIME FROM A REFERENCE FILE.
+001500*    2026-08-08 JPL   ADDED A FORMATTED TABLE-DUMP REPORT, ONE
+001600*                     LINE PER ENTRY, IN PLACE OF THE SINGLE
+001700*                     GROUP-LEVEL DISPLAY.
+001800*    2026-08-08 JPL   ADDED DUPLICATE-KEY AND TABLE-BOUNDS
+001900*                     VALIDATION AS EACH REFERENCE RECORD IS
+002000*                     LOADED - RECORDS THAT DO NOT FIT ARE
+002100*                     ROUTED TO A REJECT FILE INSTEAD OF BEING
+002200*                     LOADED.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.            IBM-370.
+002700 OBJECT-COMPUTER.            IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT TB2-REFERENCE    ASSIGN TO "TB2REF"
+003100                             ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT TB2-REJECT       ASSIGN TO "TB2REJ"
+003300                             ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT TB2-DUMP-RPT     ASSIGN TO "TB2RPT"
+003500                             ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  TB2-REFERENCE
+004000     RECORDING MODE IS F.
+004100     COPY TB2REF.
+004200
+004300 FD  TB2-REJECT
+004400     RECORDING MODE IS F.
+004500 01  TB2-REJECT-LINE             PIC X(80).
+004600
+004700 FD  TB2-DUMP-RPT
+004800     RECORDING MODE IS F.
+004900 01  TB2-DUMP-LINE               PIC X(80).
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-TABLE.
+005300     05  WS-A                    OCCURS 5 TIMES.
+005400         10  WS-B                PIC A(10).
+005500         10  WS-C                OCCURS 2 TIMES.
+005600             15  WS-D            PIC X(08).
+005700
+005800 01  WS-SWITCHES.
+005900     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+006000         88  WS-EOF                          VALUE 'Y'.
+006100     05  WS-VALID-SW             PIC X(01)   VALUE 'N'.
+006200         88  WS-ENTRY-VALID                  VALUE 'Y'.
+006300     05  WS-DUP-SW               PIC X(01)   VALUE 'N'.
+006400         88  WS-DUPLICATE                    VALUE 'Y'.
+006500
+006600 77  WS-TABLE-COUNT              PIC 9(02)   COMP    VALUE ZERO.
+006700 77  WS-LOAD-IDX                 PIC 9(02)   COMP.
+006800 77  WS-DUP-IDX                  PIC 9(02)   COMP.
+006900 77  WS-REJECT-COUNT             PIC 9(02)   COMP    VALUE ZERO.
+007000
+007100 01  WS-REJECT-REASON            PIC X(30).
+007200
+007300 01  WS-REJECT-DETAIL.
+007400     05  FILLER                  PIC X(11)   VALUE
+007500         "REJECTED : ".
+007600     05  RL-KEY                  PIC X(10).
+007700     05  FILLER                  PIC X(01)   VALUE SPACE.
+007800     05  RL-REASON               PIC X(30).
+007900
+008000 01  WS-DUMP-DETAIL.
+008100     05  FILLER                  PIC X(06)   VALUE
+008200         "ENTRY ".
+008300     05  DL-IDX                  PIC Z9.
+008400     05  FILLER                  PIC X(06)   VALUE
+008500         " KEY: ".
+008600     05  DL-KEY                  PIC X(10).
+008700     05  FILLER                  PIC X(07)   VALUE
+008800         " SUB1: ".
+008900     05  DL-SUB-1                PIC X(08).
+009000     05  FILLER                  PIC X(07)   VALUE
+009100         " SUB2: ".
+009200     05  DL-SUB-2                PIC X(08).
+009300
+009400 PROCEDURE DIVISION.
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+009700     PERFORM 2000-LOAD-TABLE         THRU 2000-EXIT
+009800             UNTIL WS-EOF.
+009900     PERFORM 3000-PRINT-TABLE-DUMP   THRU 3000-EXIT.
+010000     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+010100     GO TO 9999-EXIT.
+010200
+010300******************************************************************
+010400*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+010500******************************************************************
+010600 1000-INITIALIZE.
+010700     DISPLAY "TB2 - TWO-DIMENSIONAL TABLE LOAD STARTING".
+010800     OPEN INPUT  TB2-REFERENCE.
+010900     OPEN OUTPUT TB2-REJECT.
+011000     OPEN OUTPUT TB2-DUMP-RPT.
+011100     PERFORM 2900-READ-REFERENCE THRU 2900-EXIT.
+011200 1000-EXIT.
+011300     EXIT.
+011400
+011500******************************************************************
+011600*    2000-LOAD-TABLE - VALIDATE AND LOAD EACH REFERENCE RECORD
+011700******************************************************************
+011800 2000-LOAD-TABLE.
+011900     PERFORM 2100-VALIDATE-ENTRY    THRU 2100-EXIT.
+012000     IF WS-ENTRY-VALID
+012100         PERFORM 2200-LOAD-ENTRY     THRU 2200-EXIT
+012200     ELSE
+012300         PERFORM 2300-WRITE-REJECT   THRU 2300-EXIT
+012400     END-IF.
+012500     PERFORM 2900-READ-REFERENCE    THRU 2900-EXIT.
+012600 2000-EXIT.
+012700     EXIT.
+012800
+012900******************************************************************
+013000*    2100-VALIDATE-ENTRY - CHECK TABLE BOUNDS AND DUPLICATE KEYS
+013100*                          BEFORE THE ENTRY IS LOADED
+013200******************************************************************
+013300 2100-VALIDATE-ENTRY.
+013400     MOVE 'Y'                    TO WS-VALID-SW.
+013500     MOVE SPACES                 TO WS-REJECT-REASON.
+013600     IF WS-TABLE-COUNT NOT LESS THAN 5
+013700         MOVE 'N'                TO WS-VALID-SW
+013800         MOVE "TABLE FULL - BOUNDS EXCEEDED"
+013900                                 TO WS-REJECT-REASON
+014000     ELSE
+014100         PERFORM 2150-CHECK-DUPLICATE THRU 2150-EXIT
+014200         IF WS-DUPLICATE
+014300             MOVE 'N'            TO WS-VALID-SW
+014400             MOVE "DUPLICATE KEY"
+014500                                 TO WS-REJECT-REASON
+014600         END-IF
+014700     END-IF.
+014800 2100-EXIT.
+014900     EXIT.
+015000
+015100******************************************************************
+015200*    2150-CHECK-DUPLICATE - SCAN THE ENTRIES LOADED SO FAR FOR A
+015300*                           MATCHING KEY
+015400******************************************************************
+015500 2150-CHECK-DUPLICATE.
+015600     MOVE 'N'                    TO WS-DUP-SW.
+015700     PERFORM 2160-COMPARE-KEY    THRU 2160-EXIT
+015800             VARYING WS-DUP-IDX FROM 1 BY 1
+015900             UNTIL WS-DUP-IDX > WS-TABLE-COUNT
+016000             OR WS-DUPLICATE.
+016100 2150-EXIT.
+016200     EXIT.
+016300
+016400 2160-COMPARE-KEY.
+016500     IF WS-B(WS-DUP-IDX) = TR-KEY
+016600         MOVE 'Y'                TO WS-DUP-SW
+016700     END-IF.
+016800 2160-EXIT.
+016900     EXIT.
+017000
+017100******************************************************************
+017200*    2200-LOAD-ENTRY - ADD THE VALIDATED ENTRY TO THE TABLE
+017300******************************************************************
+017400 2200-LOAD-ENTRY.
+017500     ADD 1                       TO WS-TABLE-COUNT.
+017600     MOVE TR-KEY                 TO WS-B(WS-TABLE-COUNT).
+017700     MOVE TR-SUB-1               TO WS-D(WS-TABLE-COUNT, 1).
+017800     MOVE TR-SUB-2               TO WS-D(WS-TABLE-COUNT, 2).
+017900 2200-EXIT.
+018000     EXIT.
+018100
+018200******************************************************************
+018300*    2300-WRITE-REJECT - LOG A RECORD THAT COULD NOT BE LOADED
+018400******************************************************************
+018500 2300-WRITE-REJECT.
+018600     ADD 1                       TO WS-REJECT-COUNT.
+018700     MOVE TR-KEY                 TO RL-KEY.
+018800     MOVE WS-REJECT-REASON       TO RL-REASON.
+018900     WRITE TB2-REJECT-LINE       FROM WS-REJECT-DETAIL.
+019000 2300-EXIT.
+019100     EXIT.
+019200
+019300******************************************************************
+019400*    2900-READ-REFERENCE - READ THE NEXT REFERENCE RECORD
+019500******************************************************************
+019600 2900-READ-REFERENCE.
+019700     READ TB2-REFERENCE
+019800         AT END
+019900             SET WS-EOF TO TRUE
+020000     END-READ.
+020100 2900-EXIT.
+020200     EXIT.
+020300
+020400******************************************************************
+020500*    3000-PRINT-TABLE-DUMP - WRITE ONE FORMATTED LINE PER LOADED
+020600*                            TABLE ENTRY
+020700******************************************************************
+020800 3000-PRINT-TABLE-DUMP.
+020900     PERFORM 3100-DUMP-ONE-ENTRY THRU 3100-EXIT
+021000             VARYING WS-LOAD-IDX FROM 1 BY 1
+021100             UNTIL WS-LOAD-IDX > WS-TABLE-COUNT.
+021200 3000-EXIT.
+021300     EXIT.
+021400
+021500 3100-DUMP-ONE-ENTRY.
+021600     MOVE WS-LOAD-IDX            TO DL-IDX.
+021700     MOVE WS-B(WS-LOAD-IDX)      TO DL-KEY.
+021800     MOVE WS-D(WS-LOAD-IDX, 1)   TO DL-SUB-1.
+021900     MOVE WS-D(WS-LOAD-IDX, 2)   TO DL-SUB-2.
+022000     WRITE TB2-DUMP-LINE         FROM WS-DUMP-DETAIL.
+022100 3100-EXIT.
+022200     EXIT.
+022300
+022400******************************************************************
+022500*    9000-TERMINATE - CLOSE THE FILES AND SHOW THE RUN TOTALS
+022600******************************************************************
+022700 9000-TERMINATE.
+022800     DISPLAY "ENTRIES LOADED : " WS-TABLE-COUNT.
+022900     DISPLAY "ENTRIES REJECTED: " WS-REJECT-COUNT.
+023000     CLOSE TB2-REFERENCE.
+023100     CLOSE TB2-REJECT.
+023200     CLOSE TB2-DUMP-RPT.
+023210     IF WS-REJECT-COUNT > ZERO
+023220         MOVE 4              TO RETURN-CODE
+023230     END-IF.
+023300 9000-EXIT.
+023400     EXIT.
+023500
+023600 9999-EXIT.
+023700     STOP RUN.
