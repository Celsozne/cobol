@@ -1,24 +1,224 @@
-      * SUBSCRIPT
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TB3.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-TABLE.
-                05 WS-A OCCURS 5 TIMES.
-                   10 WS-B PIC A(2).
-                   10 WS-C OCCURS 2 TIMES.
-                        15 WS-D PIC X(3).
-
-       PROCEDURE DIVISION.
-           MOVE '12ABCDEF34GHIJKL56MNOPQR' TO WS-TABLE.
-           DISPLAY 'WS-TABLE: ' WS-TABLE.
-           DISPLAY 'WS-A(1): ' WS-A(1).
-           DISPLAY 'WS-C(1,1): ' WS-C(1,1).
-           DISPLAY 'WS-C(1,2): ' WS-C(1,2).
-           DISPLAY 'WS-A(2): ' WS-A(2).
-           DISPLAY 'WS-C(2,1): ' WS-C(2,1).
-           DISPLAY 'WS-A(3): ' WS-A(3).
-           DISPLAY 'WS-C(3,1): ' WS-C(3,1).
-           DISPLAY 'WS-C(3,2): ' WS-C(3,2).
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 TB3.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               TABLE PROCESSING.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   ORIGINAL DEMO (THE WHOLE TABLE FILLED BY A
+001200*                     SINGLE LITERAL MOVE AND INDIVIDUAL NAMED
+001300*                     DISPLAY STATEMENTS) NOW LOADS EACH TABLE
+001400*                     ENTRY FROM ITS OWN FIXED-WIDTH RECORD ON A
+001500*                     REAL INPUT FILE, VIA A SHARED COPYBOOK.
+001600*    2026-08-08 JPL   THE NAMED WS-A(N)/WS-C(N,M) DISPLAYS WERE
+001700*                     REPLACED BY A SUBSCRIPT-DRIVEN PRINT LOOP
+001800*                     THAT WALKS THE WHOLE TABLE.
+001900*    2026-08-08 JPL   ADDED FIELD-LEVEL VALIDATION AS EACH RECORD
+002000*                     IS PARSED - THE KEY MUST BE ALPHABETIC AND
+002100*                     NEITHER SUB-FIELD MAY BE BLANK; RECORDS
+002200*                     THAT FAIL ARE SKIPPED AND LOGGED INSTEAD OF
+002300*                     BEING LOADED.
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.            IBM-370.
+002800 OBJECT-COMPUTER.            IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT TB3-INPUT        ASSIGN TO "TB3IN"
+003200                             ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT TB3-REJECT       ASSIGN TO "TB3REJ"
+003400                             ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  TB3-INPUT
+003900     RECORDING MODE IS F.
+004000     COPY TB3REC.
+004100
+004200 FD  TB3-REJECT
+004300     RECORDING MODE IS F.
+004400 01  TB3-REJECT-LINE             PIC X(80).
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-TABLE.
+004800     05  WS-A                    OCCURS 5 TIMES.
+004900         10  WS-B                PIC A(02).
+005000         10  WS-C                OCCURS 2 TIMES.
+005100             15  WS-D            PIC X(03).
+005200
+005300 01  WS-SWITCHES.
+005400     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+005500         88  WS-EOF                          VALUE 'Y'.
+005600     05  WS-VALID-SW             PIC X(01)   VALUE 'N'.
+005700         88  WS-ENTRY-VALID                  VALUE 'Y'.
+005800
+005900 77  WS-TABLE-COUNT              PIC 9(02)   COMP    VALUE ZERO.
+006000 77  WS-PRINT-IDX                PIC 9(02)   COMP.
+006100 77  WS-SUB-IDX                  PIC 9(02)   COMP.
+006200 77  WS-REJECT-COUNT             PIC 9(02)   COMP    VALUE ZERO.
+006300
+006400 01  WS-REJECT-REASON            PIC X(30).
+006500
+006600 01  WS-REJECT-DETAIL.
+006700     05  FILLER                  PIC X(11)   VALUE
+006800         "REJECTED : ".
+006900     05  RL-KEY                  PIC X(02).
+007000     05  FILLER                  PIC X(01)   VALUE SPACE.
+007100     05  RL-REASON               PIC X(30).
+007200
+007300 01  WS-PRINT-DETAIL.
+007400     05  FILLER                  PIC X(06)   VALUE
+007500         "ENTRY ".
+007600     05  PD-A-IDX                PIC Z9.
+007700     05  FILLER                  PIC X(06)   VALUE
+007800         " KEY: ".
+007900     05  PD-KEY                  PIC A(02).
+008000     05  FILLER                  PIC X(05)   VALUE
+008100         " SUB ".
+008200     05  PD-C-IDX                PIC Z9.
+008300     05  FILLER                  PIC X(02)   VALUE
+008400         ": ".
+008500     05  PD-SUB                  PIC X(03).
+008600
+008700 PROCEDURE DIVISION.
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+009000     PERFORM 2000-LOAD-TABLE         THRU 2000-EXIT
+009100             UNTIL WS-EOF.
+009200     PERFORM 3000-PRINT-TABLE        THRU 3000-EXIT.
+009300     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+009400     GO TO 9999-EXIT.
+009500
+009600******************************************************************
+009700*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ
+009800******************************************************************
+009900 1000-INITIALIZE.
+010000     DISPLAY "TB3 - TABLE LOAD FROM INPUT FILE STARTING".
+010100     OPEN INPUT  TB3-INPUT.
+010200     OPEN OUTPUT TB3-REJECT.
+010300     PERFORM 2900-READ-INPUT THRU 2900-EXIT.
+010400 1000-EXIT.
+010500     EXIT.
+010600
+010700******************************************************************
+010800*    2000-LOAD-TABLE - VALIDATE AND LOAD EACH INPUT RECORD
+010900******************************************************************
+011000 2000-LOAD-TABLE.
+011100     PERFORM 2100-VALIDATE-FIELDS    THRU 2100-EXIT.
+011200     IF WS-ENTRY-VALID
+011300         IF WS-TABLE-COUNT < 5
+011400             PERFORM 2200-LOAD-ENTRY     THRU 2200-EXIT
+011500         ELSE
+011600             MOVE "TABLE FULL - BOUNDS EXCEEDED"
+011700                                     TO WS-REJECT-REASON
+011800             PERFORM 2300-WRITE-REJECT  THRU 2300-EXIT
+011900         END-IF
+012000     ELSE
+012100         PERFORM 2300-WRITE-REJECT   THRU 2300-EXIT
+012200     END-IF.
+012300     PERFORM 2900-READ-INPUT         THRU 2900-EXIT.
+012400 2000-EXIT.
+012500     EXIT.
+012600
+012700******************************************************************
+012800*    2100-VALIDATE-FIELDS - THE KEY MUST BE ALPHABETIC AND
+012900*                           NEITHER SUB-FIELD MAY BE BLANK
+013000******************************************************************
+013100 2100-VALIDATE-FIELDS.
+013200     MOVE 'Y'                    TO WS-VALID-SW.
+013300     MOVE SPACES                 TO WS-REJECT-REASON.
+013400     IF TR3-KEY NOT ALPHABETIC
+013500         MOVE 'N'                TO WS-VALID-SW
+013600         MOVE "KEY NOT ALPHABETIC"
+013700                                 TO WS-REJECT-REASON
+013800     ELSE
+013900         IF TR3-SUB-1 = SPACES OR TR3-SUB-2 = SPACES
+014000             MOVE 'N'            TO WS-VALID-SW
+014100             MOVE "SUB-FIELD BLANK"
+014200                                 TO WS-REJECT-REASON
+014300         END-IF
+014400     END-IF.
+014500 2100-EXIT.
+014600     EXIT.
+014700
+014800******************************************************************
+014900*    2200-LOAD-ENTRY - ADD THE VALIDATED ENTRY TO THE TABLE
+015000******************************************************************
+015100 2200-LOAD-ENTRY.
+015200     ADD 1                       TO WS-TABLE-COUNT.
+015300     MOVE TR3-KEY                TO WS-B(WS-TABLE-COUNT).
+015400     MOVE TR3-SUB-1              TO WS-D(WS-TABLE-COUNT, 1).
+015500     MOVE TR3-SUB-2              TO WS-D(WS-TABLE-COUNT, 2).
+015600 2200-EXIT.
+015700     EXIT.
+015800
+015900******************************************************************
+016000*    2300-WRITE-REJECT - LOG A RECORD THAT COULD NOT BE LOADED
+016100******************************************************************
+016200 2300-WRITE-REJECT.
+016300     ADD 1                       TO WS-REJECT-COUNT.
+016400     MOVE TR3-KEY                TO RL-KEY.
+016500     MOVE WS-REJECT-REASON       TO RL-REASON.
+016600     WRITE TB3-REJECT-LINE       FROM WS-REJECT-DETAIL.
+016700 2300-EXIT.
+016800     EXIT.
+016900
+017000******************************************************************
+017100*    2900-READ-INPUT - READ THE NEXT TABLE-ENTRY RECORD
+017200******************************************************************
+017300 2900-READ-INPUT.
+017400     READ TB3-INPUT
+017500         AT END
+017600             SET WS-EOF TO TRUE
+017700     END-READ.
+017800 2900-EXIT.
+017900     EXIT.
+018000
+018100******************************************************************
+018200*    3000-PRINT-TABLE - SUBSCRIPT-DRIVEN PRINT LOOP OVER EVERY
+018300*                       ENTRY AND SUB-ENTRY LOADED
+018400******************************************************************
+018500 3000-PRINT-TABLE.
+018600     PERFORM 3100-PRINT-ONE-ENTRY THRU 3100-EXIT
+018700             VARYING WS-PRINT-IDX FROM 1 BY 1
+018800             UNTIL WS-PRINT-IDX > WS-TABLE-COUNT.
+018900 3000-EXIT.
+019000     EXIT.
+019100
+019200 3100-PRINT-ONE-ENTRY.
+019300     PERFORM 3110-PRINT-ONE-SUB  THRU 3110-EXIT
+019400             VARYING WS-SUB-IDX FROM 1 BY 1
+019500             UNTIL WS-SUB-IDX > 2.
+019600 3100-EXIT.
+019700     EXIT.
+019800
+019900 3110-PRINT-ONE-SUB.
+020000     MOVE WS-PRINT-IDX           TO PD-A-IDX.
+020100     MOVE WS-B(WS-PRINT-IDX)     TO PD-KEY.
+020200     MOVE WS-SUB-IDX             TO PD-C-IDX.
+020300     MOVE WS-D(WS-PRINT-IDX, WS-SUB-IDX)
+020400                                 TO PD-SUB.
+020500     DISPLAY WS-PRINT-DETAIL.
+020600 3110-EXIT.
+020700     EXIT.
+020800
+020900******************************************************************
+021000*    9000-TERMINATE - CLOSE THE FILES AND SHOW THE RUN TOTALS
+021100******************************************************************
+021200 9000-TERMINATE.
+021300     DISPLAY "ENTRIES LOADED  : " WS-TABLE-COUNT.
+021400     DISPLAY "ENTRIES REJECTED: " WS-REJECT-COUNT.
+021500     CLOSE TB3-INPUT.
+021600     CLOSE TB3-REJECT.
+021610     IF WS-REJECT-COUNT > ZERO
+021620         MOVE 4              TO RETURN-CODE
+021630     END-IF.
+021700 9000-EXIT.
+021800     EXIT.
+021900
+022000 9999-EXIT.
+022100     STOP RUN.
