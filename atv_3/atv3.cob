@@ -1,36 +1,379 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATV3.
-       
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01  WS-NUM1 PIC 9(9).
-           01  WS-NUM2 PIC 9(9).
-           01  WS-NUM3 PIC 9(6).
-           01  WS-NUM4 PIC 9(6).
-           01  WS-ADDRESS.
-           05  WS-HOUSE-NUMBER PIC 9(3).
-           05  WS-COUNTRY PIC X(5).
-           05  WS-PIN-CODE PIC 9(3).
-           01  WS-ADDRESS1.
-           05  WS-HOUSE-NUMBER1 PIC 9(3).
-           05  WS-CONTRY1 PIC X(5).
-           05  WS-PIN-CODE1 PIC 9(3).
-
-       PROCEDURE DIVISION.
-           A000-FIRST-PARA.
-           MOVE "1234567789" TO WS-NUM1.
-           MOVE WS-NUM1 TO WS-NUM2.
-           MOVE WS-NUM1 (3:6) TO WS-NUM4.
-           MOVE 123 TO WS-HOUSE-NUMBER.
-           MOVE "INDIA" TO WS-COUNTRY
-           MOVE 112233 TO WS-PIN-CODE
-           MOVE WS-ADDRESS TO WS-ADDRESS1.
-
-           DISPLAY "WS-NUM1: " WS-NUM1.
-           DISPLAY "WS-NUM2: " WS-NUM2.
-           DISPLAY "WS-NUM3: " WS-NUM3.
-           DISPLAY "WS-NUM4: " WS-NUM4.
-           DISPLAY "WS-ADDRESS: " WS-ADDRESS.
-           DISPLAY "WS-ADDRESS1: " WS-ADDRESS1.
-
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 ATV3.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               CUSTOMER SYSTEMS.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   REBUILT AS CUSTOMER ADDRESS MASTER
+001200*                     MAINTENANCE - APPLIES ADD/CHANGE/DELETE
+001300*                     TRANSACTIONS AGAINST CUSTADDR IN PLACE OF
+001400*                     THE OLD WS-ADDRESS/WS-ADDRESS1 GROUP-MOVE
+001500*                     DEMO.
+001510*    2026-08-08 JPL   ADD/CHANGE TRANSACTIONS NOW VALIDATE THE
+001520*                     PIN CODE AGAINST THE PINCREF REFERENCE
+001530*                     FILE BEFORE THE MASTER IS UPDATED.
+001540*    2026-08-08 JPL   MOVED THE MASTER RECORD LAYOUT OUT TO THE
+001550*                     SHARED ADDRMAST COPYBOOK AND ADDED A
+001560*                     BEFORE/AFTER AUDIT RECORD FOR EVERY
+001570*                     ADD/CHANGE/DELETE APPLIED TO THE MASTER.
+001580*    2026-08-08 JPL   THE PIN-REJECT PATHS IN 2100-ADD-ADDRESS AND
+001582*                     2200-CHANGE-ADDRESS NO LONGER USE GO TO TO
+001584*                     SKIP THE REST OF THE PARAGRAPH - EACH IS NOW
+001586*                     A STRAIGHT IF/ELSE, IN LINE WITH HOW EVERY
+001588*                     OTHER PROGRAM IN THIS SHOP STRUCTURES AN
+001590*                     EARLY REJECT.  WS-PIN-TABLE'S OCCURS
+001592*                     MINIMUM WAS ALSO DROPPED TO ZERO SINCE AN
+001594*                     EMPTY PINCREF FILE IS A VALID (IF
+001596*                     UNUSUAL) STARTING STATE.
+001597*    2026-08-08 JPL   1160-ADD-PIN-ENTRY NOW STOPS LOADING ONCE
+001598*                     WS-PIN-COUNT REACHES THE TABLE'S 500-ENTRY
+001599*                     BOUND INSTEAD OF SUBSCRIPTING PAST IT - A
+001602*                     PINCREF FILE OVER 500 ROWS IS MESSAGED AND
+001604*                     THE REMAINDER IS IGNORED, MIRRORING HOW
+001606*                     TB2/TB3/TB5 BOUND THEIR OWN TABLE LOADS.
+001650******************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.            IBM-370.
+002000 OBJECT-COMPUTER.            IBM-370.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CUSTOMER-ADDR-MASTER ASSIGN TO "CUSTADDR"
+002400                             ORGANIZATION IS INDEXED
+002500                             ACCESS MODE IS DYNAMIC
+002600                             RECORD KEY IS CA-CUST-ID
+002700                             FILE STATUS IS WS-MASTER-STATUS.
+002800     SELECT ADDRESS-TRANS    ASSIGN TO "ADDRTRAN"
+002900                             ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT ADDRESS-TRANS-REJECT ASSIGN TO "ADDRREJ"
+003100                             ORGANIZATION IS LINE SEQUENTIAL.
+003110     SELECT PIN-CODE-REF     ASSIGN TO "PINCREF"
+003120                             ORGANIZATION IS LINE SEQUENTIAL.
+003130     SELECT ADDRESS-AUDIT    ASSIGN TO "ADDRAUD"
+003140                             ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUSTOMER-ADDR-MASTER.
+003600     COPY ADDRMAST.
+004100
+004200 FD  ADDRESS-TRANS
+004300     RECORDING MODE IS F.
+004400     COPY ADDRTRAN.
+004500
+004600 FD  ADDRESS-TRANS-REJECT
+004700     RECORDING MODE IS F.
+004800 01  ADDR-REJ-LINE               PIC X(80).
+004810
+004820 FD  PIN-CODE-REF
+004830     RECORDING MODE IS F.
+004840 01  PIN-REF-RECORD              PIC 9(06).
+004850
+004860 FD  ADDRESS-AUDIT
+004870     RECORDING MODE IS F.
+004880 01  ADDR-AUDIT-LINE             PIC X(80).
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-MASTER-STATUS            PIC X(02).
+005200     88  WS-MASTER-OK                    VALUE "00".
+005300     88  WS-MASTER-NOT-FOUND             VALUE "23".
+005400     88  WS-MASTER-DUPLICATE             VALUE "22".
+005500
+005600 01  WS-SWITCHES.
+005700     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+005800         88  WS-EOF                          VALUE 'Y'.
+005810     05  WS-PIN-EOF-SW           PIC X(01)   VALUE 'N'.
+005820         88  WS-PIN-EOF                      VALUE 'Y'.
+005830     05  WS-PIN-VALID-SW         PIC X(01)   VALUE 'Y'.
+005840         88  WS-PIN-VALID                    VALUE 'Y'.
+005850         88  WS-PIN-INVALID                   VALUE 'N'.
+005900
+005910 01  WS-PIN-TABLE.
+005920     05  WS-PIN-ENTRY        OCCURS 0 TO 500 TIMES
+005930                             DEPENDING ON WS-PIN-COUNT
+005940                             INDEXED BY WS-PIN-IDX.
+005950         10  WS-PIN-CODE-T       PIC 9(06).
+005960
+005970 77  WS-PIN-COUNT            PIC 9(03)   COMP    VALUE ZERO.
+006000 77  WS-ADD-COUNT                PIC 9(05)   COMP    VALUE ZERO.
+006100 77  WS-CHANGE-COUNT             PIC 9(05)   COMP    VALUE ZERO.
+006200 77  WS-DELETE-COUNT             PIC 9(05)   COMP    VALUE ZERO.
+006300 77  WS-REJECT-COUNT             PIC 9(05)   COMP    VALUE ZERO.
+006400
+006500 01  WS-TRANS-REJECT-LINE.
+006600     05  WS-TREJ-TRAN-CODE       PIC X(01).
+006700     05  FILLER                  PIC X(02)   VALUE SPACES.
+006800     05  WS-TREJ-CUST-ID         PIC 9(05).
+006900     05  FILLER                  PIC X(02)   VALUE SPACES.
+007000     05  WS-TREJ-REASON          PIC X(30).
+007100
+007110 01  WS-OLD-HOUSE-NUMBER         PIC 9(03).
+007120 01  WS-OLD-COUNTRY              PIC X(05).
+007130 01  WS-OLD-PIN-CODE             PIC 9(06).
+007140
+007150 01  WS-AUDIT-DATE               PIC 9(06).
+007160
+007170 01  WS-AUDIT-LINE.
+007180     05  WS-AUD-TRAN-CODE        PIC X(01).
+007190     05  FILLER                  PIC X(02)   VALUE SPACES.
+007200     05  WS-AUD-CUST-ID          PIC 9(05).
+007210     05  FILLER                  PIC X(02)   VALUE SPACES.
+007220     05  WS-AUD-OLD-HOUSE-NUMBER PIC 9(03).
+007230     05  FILLER                  PIC X(01)   VALUE SPACES.
+007240     05  WS-AUD-OLD-COUNTRY      PIC X(05).
+007250     05  FILLER                  PIC X(01)   VALUE SPACES.
+007260     05  WS-AUD-OLD-PIN-CODE     PIC 9(06).
+007270     05  FILLER                  PIC X(02)   VALUE SPACES.
+007280     05  WS-AUD-NEW-HOUSE-NUMBER PIC 9(03).
+007290     05  FILLER                  PIC X(01)   VALUE SPACES.
+007300     05  WS-AUD-NEW-COUNTRY      PIC X(05).
+007310     05  FILLER                  PIC X(01)   VALUE SPACES.
+007320     05  WS-AUD-NEW-PIN-CODE     PIC 9(06).
+007330     05  FILLER                  PIC X(02)   VALUE SPACES.
+007340     05  WS-AUD-DATE             PIC 9(06).
+007350
+007360 PROCEDURE DIVISION.
+007370 0000-MAINLINE.
+007380     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+007390     PERFORM 2000-PROCESS-TRANS      THRU 2000-EXIT
+007392             UNTIL WS-EOF.
+007394     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+007396     GO TO 9999-EXIT.
+007398
+008000******************************************************************
+008100*    1000-INITIALIZE - OPEN THE MASTER I-O AND TRANSACTION FILES
+008200******************************************************************
+008300 1000-INITIALIZE.
+008400     DISPLAY "ATV3 - CUSTOMER ADDRESS MAINTENANCE STARTING".
+008500     OPEN I-O    CUSTOMER-ADDR-MASTER.
+008600     OPEN INPUT  ADDRESS-TRANS.
+008700     OPEN OUTPUT ADDRESS-TRANS-REJECT.
+008705     OPEN OUTPUT ADDRESS-AUDIT.
+008706     ACCEPT WS-AUDIT-DATE        FROM DATE.
+008710     PERFORM 1100-LOAD-PIN-TABLE THRU 1100-EXIT.
+008800     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+008900 1000-EXIT.
+009000     EXIT.
+009010
+009020******************************************************************
+009030*    1100-LOAD-PIN-TABLE - LOAD THE VALID POSTAL CODES FROM
+009040*                          PINCREF INTO WS-PIN-TABLE
+009050******************************************************************
+009060 1100-LOAD-PIN-TABLE.
+009070     OPEN INPUT PIN-CODE-REF.
+009080     PERFORM 1150-READ-PIN-REF THRU 1150-EXIT.
+009090     PERFORM 1160-ADD-PIN-ENTRY THRU 1160-EXIT
+009100             UNTIL WS-PIN-EOF.
+009110     CLOSE PIN-CODE-REF.
+009120     DISPLAY "VALID PIN CODES LOADED: " WS-PIN-COUNT.
+009130 1100-EXIT.
+009140     EXIT.
+009150
+009160 1150-READ-PIN-REF.
+009170     READ PIN-CODE-REF
+009180         AT END
+009190             SET WS-PIN-EOF TO TRUE
+009200     END-READ.
+009210 1150-EXIT.
+009220     EXIT.
+009230
+009240 1160-ADD-PIN-ENTRY.
+009242     IF WS-PIN-COUNT NOT LESS THAN 500
+009244         DISPLAY "PIN CODE REFERENCE TABLE FULL - REMAINING "
+009246                 "PINCREF RECORDS IGNORED"
+009248         SET WS-PIN-EOF          TO TRUE
+009250     ELSE
+009252         ADD 1                   TO WS-PIN-COUNT
+009254         MOVE PIN-REF-RECORD     TO WS-PIN-CODE-T (WS-PIN-COUNT)
+009270         PERFORM 1150-READ-PIN-REF THRU 1150-EXIT
+009272     END-IF.
+009280 1160-EXIT.
+009290     EXIT.
+009300
+009400******************************************************************
+009410*    2000-PROCESS-TRANS - APPLY ONE ADD/CHANGE/DELETE
+009420*                         TRANSACTION AGAINST THE MASTER
+009430******************************************************************
+009600 2000-PROCESS-TRANS.
+009700     EVALUATE TRUE
+009800         WHEN AT-ADD
+009900             PERFORM 2100-ADD-ADDRESS    THRU 2100-EXIT
+010000         WHEN AT-CHANGE
+010100             PERFORM 2200-CHANGE-ADDRESS THRU 2200-EXIT
+010200         WHEN AT-DELETE
+010300             PERFORM 2300-DELETE-ADDRESS THRU 2300-EXIT
+010400         WHEN OTHER
+010500             MOVE "UNKNOWN TRANSACTION CODE" TO WS-TREJ-REASON
+010600             PERFORM 2900-WRITE-TRANS-REJECT THRU 2900-WRJ-EXIT
+010700     END-EVALUATE.
+010800     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+010900 2000-EXIT.
+011000     EXIT.
+011100
+011200******************************************************************
+011300*    2100-ADD-ADDRESS - WRITE A NEW CUSTOMER ADDRESS RECORD
+011400******************************************************************
+011500 2100-ADD-ADDRESS.
+011510     PERFORM 2150-VALIDATE-PIN-CODE THRU 2150-EXIT.
+011520     IF WS-PIN-INVALID
+011530         MOVE "INVALID PIN CODE" TO WS-TREJ-REASON
+011540         PERFORM 2900-WRITE-TRANS-REJECT THRU 2900-WRJ-EXIT
+011560     ELSE
+011600         MOVE AT-CUST-ID             TO CA-CUST-ID
+011700         MOVE AT-HOUSE-NUMBER        TO CA-HOUSE-NUMBER
+011800         MOVE AT-COUNTRY             TO CA-COUNTRY
+011900         MOVE AT-PIN-CODE            TO CA-PIN-CODE
+012000         WRITE CUST-ADDR-RECORD
+012100           INVALID KEY
+012200             MOVE "DUPLICATE CUSTOMER ID" TO WS-TREJ-REASON
+012300             PERFORM 2900-WRITE-TRANS-REJECT THRU 2900-WRJ-EXIT
+012400           NOT INVALID KEY
+012410             ADD 1 TO WS-ADD-COUNT
+012420             MOVE ZERO             TO WS-OLD-HOUSE-NUMBER
+012430                                       WS-OLD-PIN-CODE
+012440             MOVE SPACES            TO WS-OLD-COUNTRY
+012450             PERFORM 2250-WRITE-AUDIT-RECORD THRU 2250-EXIT
+012600         END-WRITE
+012650     END-IF.
+012700 2100-EXIT.
+012800     EXIT.
+012810
+012820******************************************************************
+012830*    2150-VALIDATE-PIN-CODE - SEARCH THE PIN TABLE FOR THE
+012840*                             TRANSACTION'S POSTAL CODE
+012850******************************************************************
+012860 2150-VALIDATE-PIN-CODE.
+012870     SET WS-PIN-INVALID          TO TRUE.
+012880     SET WS-PIN-IDX              TO 1.
+012890     SEARCH WS-PIN-ENTRY
+012900         AT END
+012910             SET WS-PIN-INVALID  TO TRUE
+012920         WHEN WS-PIN-CODE-T (WS-PIN-IDX) EQUAL AT-PIN-CODE
+012930             SET WS-PIN-VALID    TO TRUE
+012940     END-SEARCH.
+012950 2150-EXIT.
+012960     EXIT.
+012970
+012980******************************************************************
+012990*    2250-WRITE-AUDIT-RECORD - LOG THE BEFORE/AFTER ADDRESS
+013000*                              IMAGE FOR THIS TRANSACTION
+013010******************************************************************
+013020 2250-WRITE-AUDIT-RECORD.
+013030     MOVE AT-TRAN-CODE           TO WS-AUD-TRAN-CODE.
+013040     MOVE AT-CUST-ID             TO WS-AUD-CUST-ID.
+013050     MOVE WS-OLD-HOUSE-NUMBER    TO WS-AUD-OLD-HOUSE-NUMBER.
+013060     MOVE WS-OLD-COUNTRY         TO WS-AUD-OLD-COUNTRY.
+013070     MOVE WS-OLD-PIN-CODE        TO WS-AUD-OLD-PIN-CODE.
+013080     MOVE CA-HOUSE-NUMBER        TO WS-AUD-NEW-HOUSE-NUMBER.
+013090     MOVE CA-COUNTRY             TO WS-AUD-NEW-COUNTRY.
+013100     MOVE CA-PIN-CODE            TO WS-AUD-NEW-PIN-CODE.
+013110     MOVE WS-AUDIT-DATE          TO WS-AUD-DATE.
+013120     WRITE ADDR-AUDIT-LINE       FROM WS-AUDIT-LINE.
+013130 2250-EXIT.
+013140     EXIT.
+013150
+013160******************************************************************
+013170*    2200-CHANGE-ADDRESS - REWRITE AN EXISTING CUSTOMER ADDRESS
+013180******************************************************************
+013190 2200-CHANGE-ADDRESS.
+013200     PERFORM 2150-VALIDATE-PIN-CODE THRU 2150-EXIT.
+013210     IF WS-PIN-INVALID
+013220         MOVE "INVALID PIN CODE" TO WS-TREJ-REASON
+013230         PERFORM 2900-WRITE-TRANS-REJECT THRU 2900-WRJ-EXIT
+013240     ELSE
+013250         MOVE AT-CUST-ID             TO CA-CUST-ID
+013260         READ CUSTOMER-ADDR-MASTER
+013270           INVALID KEY
+013280             MOVE "CUSTOMER ID NOT ON FILE" TO WS-TREJ-REASON
+013290             PERFORM 2900-WRITE-TRANS-REJECT THRU 2900-WRJ-EXIT
+013300         END-READ
+013310         IF WS-MASTER-OK
+013320             MOVE CA-HOUSE-NUMBER    TO WS-OLD-HOUSE-NUMBER
+013330             MOVE CA-COUNTRY         TO WS-OLD-COUNTRY
+013340             MOVE CA-PIN-CODE        TO WS-OLD-PIN-CODE
+013350             MOVE AT-HOUSE-NUMBER    TO CA-HOUSE-NUMBER
+013360             MOVE AT-COUNTRY         TO CA-COUNTRY
+013370             MOVE AT-PIN-CODE        TO CA-PIN-CODE
+013380             REWRITE CUST-ADDR-RECORD
+013390             ADD 1 TO WS-CHANGE-COUNT
+013400             PERFORM 2250-WRITE-AUDIT-RECORD THRU 2250-EXIT
+013410         END-IF
+013420     END-IF.
+013430 2200-EXIT.
+013440     EXIT.
+014900
+015000******************************************************************
+015100*    2300-DELETE-ADDRESS - REMOVE A CUSTOMER ADDRESS RECORD
+015200******************************************************************
+015300 2300-DELETE-ADDRESS.
+015310     MOVE AT-CUST-ID             TO CA-CUST-ID.
+015320     READ CUSTOMER-ADDR-MASTER
+015330         INVALID KEY
+015340             MOVE "CUSTOMER ID NOT ON FILE" TO WS-TREJ-REASON
+015350             PERFORM 2900-WRITE-TRANS-REJECT THRU 2900-WRJ-EXIT
+015360     END-READ.
+015370     IF WS-MASTER-OK
+015380         MOVE CA-HOUSE-NUMBER    TO WS-OLD-HOUSE-NUMBER
+015390         MOVE CA-COUNTRY         TO WS-OLD-COUNTRY
+015395         MOVE CA-PIN-CODE        TO WS-OLD-PIN-CODE
+015400         DELETE CUSTOMER-ADDR-MASTER
+015410             INVALID KEY
+015420             MOVE "CUSTOMER ID NOT ON FILE" TO WS-TREJ-REASON
+015430             PERFORM 2900-WRITE-TRANS-REJECT THRU 2900-WRJ-EXIT
+015440             NOT INVALID KEY
+016000                 ADD 1 TO WS-DELETE-COUNT
+016010                 MOVE ZERO           TO CA-HOUSE-NUMBER
+016020                                        CA-PIN-CODE
+016030                 MOVE SPACES         TO CA-COUNTRY
+016040                 PERFORM 2250-WRITE-AUDIT-RECORD THRU 2250-EXIT
+016100         END-DELETE
+016110     END-IF.
+016200 2300-EXIT.
+016300     EXIT.
+016400
+016500******************************************************************
+016600*    2900-READ-TRANS - READ THE NEXT ADDRESS TRANSACTION
+016700******************************************************************
+016800 2900-READ-TRANS.
+016900     READ ADDRESS-TRANS
+017000         AT END
+017100             SET WS-EOF TO TRUE
+017200     END-READ.
+017300 2900-EXIT.
+017400     EXIT.
+017500
+017600******************************************************************
+017700*    2900-WRITE-TRANS-REJECT - LOG A TRANSACTION THAT FAILED
+017800******************************************************************
+017900 2900-WRITE-TRANS-REJECT.
+018000     ADD 1 TO WS-REJECT-COUNT.
+018100     MOVE AT-TRAN-CODE           TO WS-TREJ-TRAN-CODE.
+018200     MOVE AT-CUST-ID             TO WS-TREJ-CUST-ID.
+018300     WRITE ADDR-REJ-LINE         FROM WS-TRANS-REJECT-LINE.
+018400 2900-WRJ-EXIT.
+018500     EXIT.
+018600
+018700******************************************************************
+018800*    9000-TERMINATE - CLOSE FILES AND REPORT RUN TOTALS
+018900******************************************************************
+019000 9000-TERMINATE.
+019100     DISPLAY "ADDRESSES ADDED    : " WS-ADD-COUNT.
+019200     DISPLAY "ADDRESSES CHANGED  : " WS-CHANGE-COUNT.
+019300     DISPLAY "ADDRESSES DELETED  : " WS-DELETE-COUNT.
+019400     DISPLAY "TRANSACTIONS REJECTED : " WS-REJECT-COUNT.
+019500     CLOSE CUSTOMER-ADDR-MASTER.
+019600     CLOSE ADDRESS-TRANS.
+019700     CLOSE ADDRESS-TRANS-REJECT.
+019710     CLOSE ADDRESS-AUDIT.
+019720     IF WS-REJECT-COUNT > ZERO
+019730         MOVE 4              TO RETURN-CODE
+019740     END-IF.
+019800 9000-EXIT.
+019900     EXIT.
+020000
+020100 9999-EXIT.
+020200     STOP RUN.
