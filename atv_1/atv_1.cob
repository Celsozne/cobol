@@ -1,17 +1,244 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ATV_1.
-       
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01  WS-NAME PIC A(30).
-           01  WS-ID PIC 9(5) VALUE 12345.
-
-       PROCEDURE DIVISION.
-           A000-FIRST-PARA.
-           DISPLAY "HELLO WORLD".
-           MOVE "ATV_1" TO WS-NAME.
-           DISPLAY "MYNAME IS : " WS-NAME.
-           DISPLAY "MY ID IS :" WS-ID.
-       STOP RUN.
-
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 ATV_1.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   EXTRACT EVERY EMPLOYEE FROM EMPLOYEE-MASTER
+001200*                     IN PLACE OF THE OLD ONE-EMPLOYEE DEMO.
+001250*    2026-08-08 JPL   ADDED WS-ID RANGE EDIT AND A REJECT REPORT
+001260*                     FOR EMPLOYEES THAT FAIL THE EDIT.
+001270*    2026-08-08 JPL   REPLACED CONSOLE DISPLAY WITH A PRINTED
+001280*                     EMPLOYEE ROSTER REPORT - HEADERS, RUN DATE
+001290*                     AND PAGE BREAKS.
+001300******************************************************************
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600 SOURCE-COMPUTER.            IBM-370.
+001700 OBJECT-COMPUTER.            IBM-370.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT EMPLOYEE-MASTER  ASSIGN TO "EMPMAST"
+002100                             ORGANIZATION IS LINE SEQUENTIAL.
+002150     SELECT EMPLOYEE-REJECT  ASSIGN TO "EMPREJ"
+002160                             ORGANIZATION IS LINE SEQUENTIAL.
+002170     SELECT ROSTER-REPORT    ASSIGN TO "EMPRPT"
+002180                             ORGANIZATION IS LINE SEQUENTIAL.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  EMPLOYEE-MASTER
+002600     RECORDING MODE IS F.
+002700     COPY EMPREC.
+002750
+002760 FD  EMPLOYEE-REJECT
+002770     RECORDING MODE IS F.
+002780 01  REJ-LINE                PIC X(80).
+002820
+002830 FD  ROSTER-REPORT
+002840     RECORDING MODE IS F.
+002850 01  RPT-LINE                PIC X(80).
+002900
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-NAME                 PIC A(30).
+003200 01  WS-ID                   PIC 9(05).
+003250
+003260 01  WS-ID-LIMITS.
+003270     05  WS-ID-LOW           PIC 9(05)   VALUE 00001.
+003280     05  WS-ID-HIGH          PIC 9(05)   VALUE 99999.
+003290
+003300 01  WS-SWITCHES.
+003400     05  WS-EOF-SW           PIC X(01)   VALUE 'N'.
+003500         88  WS-EOF                      VALUE 'Y'.
+003510     05  WS-ID-VALID-SW      PIC X(01)   VALUE 'Y'.
+003520         88  WS-ID-VALID                 VALUE 'Y'.
+003530         88  WS-ID-INVALID                VALUE 'N'.
+003700
+003800 77  WS-EMP-COUNT            PIC 9(05)   COMP    VALUE ZERO.
+003810 77  WS-REJECT-COUNT         PIC 9(05)   COMP    VALUE ZERO.
+003820
+003830 01  WS-REJECT-LINE.
+003840     05  WS-REJ-ID           PIC 9(05).
+003850     05  FILLER              PIC X(02)   VALUE SPACES.
+003860     05  WS-REJ-NAME         PIC X(30).
+003870     05  FILLER              PIC X(02)   VALUE SPACES.
+003880     05  WS-REJ-REASON       PIC X(30).
+003900
+003910 77  WS-LINE-COUNT           PIC 9(03)   COMP    VALUE ZERO.
+003920 77  WS-PAGE-COUNT           PIC 9(03)   COMP    VALUE ZERO.
+003930 77  WS-MAX-LINES-PER-PAGE   PIC 9(03)   COMP    VALUE 55.
+003940
+003950 01  WS-RUN-DATE.
+003960     05  WS-RUN-YY           PIC 9(02).
+003970     05  WS-RUN-MM           PIC 9(02).
+003980     05  WS-RUN-DD           PIC 9(02).
+003990
+004000 01  WS-RUN-DATE-EDIT.
+004010     05  WS-RUN-MM-EDIT      PIC 9(02).
+004020     05  FILLER              PIC X(01)   VALUE '/'.
+004030     05  WS-RUN-DD-EDIT      PIC 9(02).
+004040     05  FILLER              PIC X(01)   VALUE '/'.
+004050     05  WS-RUN-YY-EDIT      PIC 9(02).
+004060
+004070 01  WS-HEADING-1.
+004080     05  FILLER              PIC X(20)   VALUE SPACES.
+004090     05  FILLER              PIC X(22)
+004100             VALUE "EMPLOYEE ROSTER REPORT".
+004110     05  FILLER              PIC X(08)   VALUE SPACES.
+004120     05  FILLER              PIC X(05)   VALUE "PAGE ".
+004130     05  WS-H1-PAGE          PIC ZZZ9.
+004140
+004150 01  WS-HEADING-2.
+004160     05  FILLER              PIC X(08)   VALUE "RUN DATE".
+004170     05  FILLER              PIC X(02)   VALUE ": ".
+004180     05  WS-H2-DATE          PIC X(08).
+004190
+004200 01  WS-HEADING-3.
+004210     05  FILLER              PIC X(07)   VALUE "EMP ID".
+004220     05  FILLER              PIC X(05)   VALUE SPACES.
+004230     05  FILLER              PIC X(13)   VALUE "EMPLOYEE NAME".
+004240
+004250 01  WS-DETAIL-LINE.
+004260     05  WS-DTL-ID           PIC 9(05).
+004270     05  FILLER              PIC X(07)   VALUE SPACES.
+004280     05  WS-DTL-NAME         PIC X(30).
+004282 PROCEDURE DIVISION.
+004284 0000-MAINLINE.
+004286     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+004288     PERFORM 2000-PROCESS-EMPLOYEE  THRU 2000-EXIT
+004290             UNTIL WS-EOF.
+004292     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+004294     GO TO 9999-EXIT.
+004296
+004800******************************************************************
+004900*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+005000******************************************************************
+005100 1000-INITIALIZE.
+005200     DISPLAY "ATV_1 - EMPLOYEE ROSTER EXTRACT STARTING".
+005300     OPEN INPUT  EMPLOYEE-MASTER.
+005310     OPEN OUTPUT EMPLOYEE-REJECT.
+005320     OPEN OUTPUT ROSTER-REPORT.
+005330     ACCEPT WS-RUN-DATE      FROM DATE.
+005340     MOVE WS-RUN-MM          TO WS-RUN-MM-EDIT.
+005350     MOVE WS-RUN-DD          TO WS-RUN-DD-EDIT.
+005360     MOVE WS-RUN-YY          TO WS-RUN-YY-EDIT.
+005370     MOVE WS-RUN-DATE-EDIT   TO WS-H2-DATE.
+005400     PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT.
+005500 1000-EXIT.
+005600     EXIT.
+005700
+005800******************************************************************
+005900*    2000-PROCESS-EMPLOYEE - EDIT WS-ID, DISPLAY OR REJECT
+006000******************************************************************
+006100 2000-PROCESS-EMPLOYEE.
+006200     MOVE EMP-NAME           TO WS-NAME.
+006300     MOVE EMP-ID             TO WS-ID.
+006400     ADD 1                   TO WS-EMP-COUNT.
+006410     PERFORM 2100-EDIT-EMPLOYEE-ID THRU 2100-EXIT.
+006420     IF WS-ID-VALID
+006430         PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT
+006450     ELSE
+006460         PERFORM 2200-WRITE-REJECT THRU 2200-EXIT
+006470     END-IF.
+006700     PERFORM 2900-READ-EMPLOYEE THRU 2900-EXIT.
+006800 2000-EXIT.
+006900     EXIT.
+007000
+007010******************************************************************
+007020*    2100-EDIT-EMPLOYEE-ID - VALIDATE WS-ID AGAINST THE VALID
+007030*                            ID RANGE; FLAG ZERO OR BLANK IDS
+007040******************************************************************
+007050 2100-EDIT-EMPLOYEE-ID.
+007060     SET WS-ID-VALID         TO TRUE.
+007070     IF EMP-ID EQUAL SPACES OR EMP-ID EQUAL ZERO
+007080         SET WS-ID-INVALID   TO TRUE
+007090         MOVE "ID IS ZERO OR BLANK" TO WS-REJ-REASON
+007100     ELSE
+007110         IF WS-ID IS LESS THAN WS-ID-LOW
+007120            OR WS-ID IS GREATER THAN WS-ID-HIGH
+007130             SET WS-ID-INVALID TO TRUE
+007140             MOVE "ID OUTSIDE VALID RANGE" TO WS-REJ-REASON
+007150         END-IF
+007160     END-IF.
+007170 2100-EXIT.
+007180     EXIT.
+007190
+007200******************************************************************
+007210*    2200-WRITE-REJECT - WRITE THE FAILING EMPLOYEE TO EMPREJ
+007220******************************************************************
+007230 2200-WRITE-REJECT.
+007240     ADD 1                   TO WS-REJECT-COUNT.
+007250     MOVE WS-ID              TO WS-REJ-ID.
+007260     MOVE WS-NAME            TO WS-REJ-NAME.
+007270     WRITE REJ-LINE          FROM WS-REJECT-LINE.
+007280 2200-EXIT.
+007290     EXIT.
+007300
+007310******************************************************************
+007320*    2300-PRINT-DETAIL - PRINT ONE ROSTER LINE, BREAKING TO A
+007330*                        NEW PAGE WHEN THE CURRENT PAGE IS FULL
+007340******************************************************************
+007350 2300-PRINT-DETAIL.
+007360     IF WS-LINE-COUNT IS GREATER THAN OR EQUAL TO
+007370             WS-MAX-LINES-PER-PAGE
+007380         PERFORM 2400-PRINT-HEADERS THRU 2400-EXIT
+007390     END-IF.
+007400     IF WS-PAGE-COUNT EQUAL ZERO
+007410         PERFORM 2400-PRINT-HEADERS THRU 2400-EXIT
+007420     END-IF.
+007430     MOVE WS-ID              TO WS-DTL-ID.
+007440     MOVE WS-NAME            TO WS-DTL-NAME.
+007450     WRITE RPT-LINE          FROM WS-DETAIL-LINE.
+007460     ADD 1                   TO WS-LINE-COUNT.
+007470 2300-EXIT.
+007480     EXIT.
+007490
+007500******************************************************************
+007510*    2400-PRINT-HEADERS - START A NEW PAGE OF THE ROSTER REPORT
+007520******************************************************************
+007530 2400-PRINT-HEADERS.
+007540     ADD 1                   TO WS-PAGE-COUNT.
+007550     MOVE WS-PAGE-COUNT      TO WS-H1-PAGE.
+007560     IF WS-PAGE-COUNT IS GREATER THAN 1
+007570         WRITE RPT-LINE      FROM SPACES
+007580             AFTER ADVANCING PAGE
+007590     END-IF.
+007600     WRITE RPT-LINE          FROM WS-HEADING-1.
+007610     WRITE RPT-LINE          FROM WS-HEADING-2.
+007620     WRITE RPT-LINE          FROM SPACES.
+007630     WRITE RPT-LINE          FROM WS-HEADING-3.
+007640     MOVE ZERO               TO WS-LINE-COUNT.
+007650 2400-EXIT.
+007660     EXIT.
+007670******************************************************************
+007680*    2900-READ-EMPLOYEE - READ THE NEXT EMPLOYEE MASTER RECORD
+007690******************************************************************
+007700 2900-READ-EMPLOYEE.
+007710     READ EMPLOYEE-MASTER
+007720         AT END
+007730             SET WS-EOF  TO TRUE
+007740     END-READ.
+007900 2900-EXIT.
+008000     EXIT.
+008100
+008200******************************************************************
+008300*    9000-TERMINATE - CLOSE FILES AND REPORT THE RUN COUNT
+008400******************************************************************
+008500 9000-TERMINATE.
+008600     DISPLAY "EMPLOYEES EXTRACTED: " WS-EMP-COUNT.
+008610     DISPLAY "EMPLOYEES REJECTED : " WS-REJECT-COUNT.
+008700     CLOSE EMPLOYEE-MASTER.
+008710     CLOSE EMPLOYEE-REJECT.
+008720     CLOSE ROSTER-REPORT.
+008730     IF WS-REJECT-COUNT > ZERO
+008740         MOVE 4              TO RETURN-CODE
+008750     END-IF.
+008800 9000-EXIT.
+008900     EXIT.
+009000
+009100 9999-EXIT.
+009200     STOP RUN.
