@@ -1,16 +1,165 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOOP2.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-CNT PIC 9(3) VALUE 0. 
-
-       PROCEDURE DIVISION.
-           A-PARA.
-           PERFORM B-PARA WITH TEST AFTER UNTIL WS-CNT > 3.
-           STOP RUN.
-
-           B-PARA.
-           DISPLAY 'WS-CNT :' WS-CNT.
-           ADD 1 TO WS-CNT.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 LOOP2.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               BATCH UTILITIES.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   REPLACED THE FIXED WS-CNT > 3 LIMIT WITH A
+001200*                     REAL END-OF-FILE DRIVEN LOOP OVER A
+001300*                     TRANSACTION FILE.
+001400*    2026-08-08 JPL   THE OLD RECOMPILED "3" LIMIT IS NOW AN
+001500*                     OPTIONAL RUN-TIME PARAMETER (LP-MAX-
+001600*                     RECORDS ON LOOP2PRM) - WHEN SUPPLIED AND
+001700*                     NON-ZERO IT CAPS HOW MANY RECORDS ARE
+001800*                     PROCESSED EVEN IF MORE REMAIN ON THE FILE;
+001900*                     WHEN ZERO OR THE PARAMETER CARD IS ABSENT
+002000*                     THE RUN SIMPLY GOES TO END OF FILE.
+002100*    2026-08-08 JPL   ADDED A CHECKPOINT EVERY LP-CHECKPOINT-
+002200*                     INTERVAL RECORDS.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.            IBM-370.
+002700 OBJECT-COMPUTER.            IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT LOOP-TRANS       ASSIGN TO "LOOP2TRN"
+003100                             ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT OPTIONAL PARM-FILE ASSIGN TO "LOOP2PRM"
+003300                             ORGANIZATION IS LINE SEQUENTIAL
+003400                             FILE STATUS IS WS-PARM-STATUS.
+003500     SELECT CHECKPOINT-FILE  ASSIGN TO "LOOP2CHK"
+003600                             ORGANIZATION IS LINE SEQUENTIAL.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  LOOP-TRANS
+004100     RECORDING MODE IS F.
+004200     COPY LOOPTRN.
+004300
+004400 FD  PARM-FILE
+004500     RECORDING MODE IS F.
+004600     COPY LOOP2PRM.
+004700
+004800 FD  CHECKPOINT-FILE
+004900     RECORDING MODE IS F.
+005000 01  CHECKPOINT-LINE             PIC X(80).
+005100
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-PARM-STATUS              PIC X(02).
+005400     88  WS-PARM-OK                      VALUE "00".
+005500
+005600 01  WS-SWITCHES.
+005700     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+005800         88  WS-EOF                          VALUE 'Y'.
+005900
+006000 77  WS-CNT                      PIC 9(05)   COMP    VALUE ZERO.
+006100 77  WS-MAX-RECORDS              PIC 9(05)   COMP    VALUE ZERO.
+006200 77  WS-CHECKPOINT-INTERVAL      PIC 9(05)   COMP    VALUE 2.
+006210 77  WS-CNT-QUOTIENT             PIC 9(05)   COMP.
+006220 77  WS-CNT-REMAINDER            PIC 9(05)   COMP.
+006300
+006400 01  WS-CHECKPOINT-LINE.
+006500     05  FILLER                  PIC X(21)   VALUE
+006600         "CHECKPOINT AT RECORD:".
+006700     05  WS-CHK-CNT              PIC ZZZZ9.
+006800
+006900 PROCEDURE DIVISION.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+007200     PERFORM 2000-PROCESS-RECORD     THRU 2000-EXIT
+007300             UNTIL WS-EOF
+007400             OR (WS-MAX-RECORDS > 0 AND WS-CNT >= WS-MAX-RECORDS).
+007500     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+007600     GO TO 9999-EXIT.
+007700
+007800******************************************************************
+007900*    1000-INITIALIZE - LOAD THE RUN-TIME PARAMETERS, OPEN THE
+008000*                      FILES AND PRIME THE READ
+008100******************************************************************
+008200 1000-INITIALIZE.
+008300     DISPLAY "LOOP2 - TRANSACTION COUNTING LOOP STARTING".
+008400     PERFORM 1100-LOAD-PARAMETERS THRU 1100-EXIT.
+008500     OPEN INPUT  LOOP-TRANS.
+008600     OPEN OUTPUT CHECKPOINT-FILE.
+008700     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+008800 1000-EXIT.
+008900     EXIT.
+009000
+009100******************************************************************
+009200*    1100-LOAD-PARAMETERS - READ THE OPTIONAL RUN-TIME
+009300*                           PARAMETER CARD; WHEN IT IS ABSENT
+009400*                           THE DEFAULTS ABOVE STAND
+009500******************************************************************
+009600 1100-LOAD-PARAMETERS.
+009700     OPEN INPUT PARM-FILE.
+009800     IF WS-PARM-OK
+009900         READ PARM-FILE
+010000             NOT AT END
+010100                 MOVE LP-MAX-RECORDS TO WS-MAX-RECORDS
+010200                 IF LP-CHECKPOINT-INTERVAL > 0
+010300                     MOVE LP-CHECKPOINT-INTERVAL
+010400                         TO WS-CHECKPOINT-INTERVAL
+010500                 END-IF
+010600         END-READ
+010700         CLOSE PARM-FILE
+010800     END-IF.
+010900     DISPLAY "MAX RECORDS (0=NO LIMIT): " WS-MAX-RECORDS.
+011000     DISPLAY "CHECKPOINT INTERVAL     : " WS-CHECKPOINT-INTERVAL.
+011100 1100-EXIT.
+011200     EXIT.
+011300
+011400******************************************************************
+011500*    2000-PROCESS-RECORD - COUNT THE RECORD, CHECKPOINT EVERY
+011600*                          N RECORDS, READ THE NEXT ONE
+011700******************************************************************
+012000 2000-PROCESS-RECORD.
+012100     ADD 1                       TO WS-CNT.
+012200     DISPLAY "WS-CNT :" WS-CNT.
+012300     DIVIDE WS-CNT BY WS-CHECKPOINT-INTERVAL
+012310         GIVING WS-CNT-QUOTIENT
+012320         REMAINDER WS-CNT-REMAINDER.
+012330     IF WS-CNT-REMAINDER = 0
+012400         PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+012500     END-IF.
+012600     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+012700 2000-EXIT.
+012800     EXIT.
+012900
+013000******************************************************************
+013100*    2100-WRITE-CHECKPOINT - LOG THAT N RECORDS HAVE BEEN
+013200*                            COUNTED SO FAR
+013300******************************************************************
+013400 2100-WRITE-CHECKPOINT.
+013500     MOVE WS-CNT                 TO WS-CHK-CNT.
+013600     WRITE CHECKPOINT-LINE       FROM WS-CHECKPOINT-LINE.
+013700 2100-EXIT.
+013800     EXIT.
+013900
+014000******************************************************************
+014100*    2900-READ-TRANS - READ THE NEXT TRANSACTION RECORD
+014200******************************************************************
+014300 2900-READ-TRANS.
+014400     READ LOOP-TRANS
+014500         AT END
+014600             SET WS-EOF TO TRUE
+014700     END-READ.
+014800 2900-EXIT.
+014900     EXIT.
+015000
+015100******************************************************************
+015200*    9000-TERMINATE - CLOSE THE FILES AND SHOW THE FINAL COUNT
+015300******************************************************************
+015400 9000-TERMINATE.
+015500     DISPLAY "FINAL RECORD COUNT: " WS-CNT.
+015600     CLOSE LOOP-TRANS.
+015700     CLOSE CHECKPOINT-FILE.
+015800 9000-EXIT.
+015900     EXIT.
+016000
+016100 9999-EXIT.
+016200     STOP RUN.
