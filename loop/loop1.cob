@@ -1,22 +1,244 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOOP1.
-
-       PROCEDURE DIVISION.
-           A-PARA.
-           PERFORM DISPLAY 'IN A-PARA'
-           END-PERFORM.
-           PERFORM C-PARA THRU E-PARA.
-
-           B-PARA.
-           DISPLAY 'IN B-PARA'.
-
-           C-PARA.
-           DISPLAY 'IN C-PARA'.
-
-           D-PARA.
-           DISPLAY 'IN D-PARA'.
-
-           E-PARA.
-           DISPLAY 'IN E-PARA'.
-
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                 LOOP1.
+000300 AUTHOR.                     J PATTERSON.
+000400 INSTALLATION.               BATCH UTILITIES.
+000500 DATE-WRITTEN.               2026-08-08.
+000600 DATE-COMPILED.              2026-08-08.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-08 JPL   REPLACED THE OLD INLINE
+001200*                     PERFORM DISPLAY ... END-PERFORM WITH A
+001300*                     REAL FILE-DRIVEN READ LOOP OVER LOOPTRN.
+001400*                     THE OLD A/B/C/D/E-PARA FALL-THROUGH DEMO
+001500*                     IS NOW AN EXPLICIT PERFORM ... THRU
+001600*                     SEQUENCE RUN ONCE PER TRANSACTION RECORD.
+001700*    2026-08-08 JPL   ADDED CHECKPOINT/RESTART LOGIC AROUND THE
+001800*                     B-PARA THRU E-PARA SEQUENCE - THE LAST
+001900*                     RECORD ID SUCCESSFULLY PROCESSED IS SAVED
+002000*                     TO CHKPT AFTER EVERY RECORD SO A RERUN
+002100*                     SKIPS WORK ALREADY DONE.
+002200*    2026-08-08 JPL   ADDED PER-PARAGRAPH TIMING INSTRUMENTATION
+002300*                     TO B-PARA THRU E-PARA.
+002400*    2026-08-08 JPL   THE PER-PARAGRAPH TIMING WAS ONLY EVER
+002410*                     DISPLAYED TO SYSOUT AND WAS LOST ONCE THE
+002420*                     JOB SCROLLED BY - EACH TIMING LINE IS NOW
+002430*                     ALSO WRITTEN TO A BATCH LOG FILE.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.            IBM-370.
+002900 OBJECT-COMPUTER.            IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT LOOP-TRANS       ASSIGN TO "LOOPTRN"
+003300                             ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPT"
+003500                             ORGANIZATION IS LINE SEQUENTIAL
+003600                             FILE STATUS IS WS-CHKPT-STATUS.
+003650     SELECT BATCH-LOG        ASSIGN TO "BATCHLOG"
+003660                             ORGANIZATION IS LINE SEQUENTIAL.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  LOOP-TRANS
+004100     RECORDING MODE IS F.
+004200     COPY LOOPTRN.
+004300
+004400 FD  CHECKPOINT-FILE
+004500     RECORDING MODE IS F.
+004600 01  CHECKPOINT-RECORD           PIC 9(05).
+004650
+004660 FD  BATCH-LOG
+004670     RECORDING MODE IS F.
+004680 01  BATCH-LOG-LINE              PIC X(80).
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-CHKPT-STATUS             PIC X(02).
+005000     88  WS-CHKPT-OK                     VALUE "00".
+005100
+005200 01  WS-SWITCHES.
+005300     05  WS-EOF-SW               PIC X(01)   VALUE 'N'.
+005400         88  WS-EOF                          VALUE 'Y'.
+005500
+005600 77  WS-RESTART-COUNT            PIC 9(05)   COMP    VALUE ZERO.
+005700 77  WS-RECORD-COUNT             PIC 9(05)   COMP    VALUE ZERO.
+005800 77  WS-SKIP-COUNT               PIC 9(05)   COMP    VALUE ZERO.
+005900
+006000 01  WS-START-TIME               PIC 9(08).
+006100 01  WS-END-TIME                 PIC 9(08).
+006200 01  WS-ELAPSED-TIME             PIC S9(08).
+006250
+006260 01  WS-LOG-LINE.
+006270     05  WL-PARA-NAME            PIC X(08).
+006280     05  FILLER                  PIC X(11)   VALUE
+006290         " ELAPSED : ".
+006300     05  WL-ELAPSED              PIC -(7)9.
+006400
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+006800     PERFORM 2000-PROCESS-RECORD     THRU 2000-EXIT
+006900             UNTIL WS-EOF.
+007000     PERFORM 9000-TERMINATE          THRU 9000-EXIT.
+007100     GO TO 9999-EXIT.
+007200
+007300******************************************************************
+007400*    1000-INITIALIZE - OPEN THE TRANSACTION FILE, LOAD THE LAST
+007500*                      CHECKPOINT AND PRIME THE READ
+007600******************************************************************
+007700 1000-INITIALIZE.
+007800     DISPLAY "LOOP1 - TRANSACTION LOOP DRIVER STARTING".
+007900     OPEN INPUT  LOOP-TRANS.
+008000     OPEN OUTPUT BATCH-LOG.
+008100     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+008200     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+008300 1000-EXIT.
+008400     EXIT.
+008500
+008600******************************************************************
+008700*    1100-LOAD-CHECKPOINT - READ THE LAST SUCCESSFULLY PROCESSED
+008800*                           RECORD ID FROM A PRIOR RUN, IF ANY
+008900******************************************************************
+009000 1100-LOAD-CHECKPOINT.
+009100     MOVE ZERO                   TO WS-RESTART-COUNT.
+009200     OPEN INPUT CHECKPOINT-FILE.
+009300     IF WS-CHKPT-OK
+009400         READ CHECKPOINT-FILE
+009500             AT END
+009600                 MOVE ZERO       TO WS-RESTART-COUNT
+009700             NOT AT END
+009800                 MOVE CHECKPOINT-RECORD TO WS-RESTART-COUNT
+009900         END-READ
+010000         CLOSE CHECKPOINT-FILE
+010100     END-IF.
+010200     DISPLAY "RESTARTING AFTER RECORD: " WS-RESTART-COUNT.
+010300 1100-EXIT.
+010400     EXIT.
+010500
+010600******************************************************************
+010700*    2000-PROCESS-RECORD - RUN THE B-PARA THRU E-PARA SEQUENCE
+010800*                          FOR ONE TRANSACTION, UNLESS IT WAS
+010900*                          ALREADY HANDLED IN A PRIOR RUN
+011000******************************************************************
+011100 2000-PROCESS-RECORD.
+011200     ADD 1                       TO WS-RECORD-COUNT.
+011300     IF LT-RECORD-ID NOT > WS-RESTART-COUNT
+011400         ADD 1                   TO WS-SKIP-COUNT
+011500         DISPLAY "SKIPPING ALREADY-PROCESSED RECORD: "
+011600                 LT-RECORD-ID
+011700     ELSE
+011800         PERFORM 2100-B-PARA     THRU 2100-EXIT
+011900         PERFORM 2200-C-PARA     THRU 2200-EXIT
+012000         PERFORM 2300-D-PARA     THRU 2300-EXIT
+012100         PERFORM 2400-E-PARA     THRU 2400-EXIT
+012200         MOVE LT-RECORD-ID       TO WS-RESTART-COUNT
+012300         PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+012400     END-IF.
+012500     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+012600 2000-EXIT.
+012700     EXIT.
+012800
+012900******************************************************************
+013000*    2100-B-PARA - TIMED PROCESSING STEP B
+013100******************************************************************
+013200 2100-B-PARA.
+013300     ACCEPT WS-START-TIME        FROM TIME.
+013400     DISPLAY "IN B-PARA".
+013500     ACCEPT WS-END-TIME          FROM TIME.
+013600     COMPUTE WS-ELAPSED-TIME = WS-END-TIME - WS-START-TIME.
+013700     DISPLAY "B-PARA ELAPSED: " WS-ELAPSED-TIME.
+013750     MOVE "B-PARA"               TO WL-PARA-NAME.
+013760     PERFORM 2190-WRITE-TIMING-LOG THRU 2190-EXIT.
+013800 2100-EXIT.
+013900     EXIT.
+014000
+014100******************************************************************
+014200*    2190-WRITE-TIMING-LOG - WRITE ONE PARAGRAPH'S ELAPSED TIME TO
+014300*                            THE BATCH LOG FILE
+014400******************************************************************
+014500 2190-WRITE-TIMING-LOG.
+014600     MOVE WS-ELAPSED-TIME        TO WL-ELAPSED.
+014700     WRITE BATCH-LOG-LINE        FROM WS-LOG-LINE.
+014800 2190-EXIT.
+014900     EXIT.
+015000
+015100******************************************************************
+015200*    2200-C-PARA - TIMED PROCESSING STEP C
+015300******************************************************************
+015400 2200-C-PARA.
+015500     ACCEPT WS-START-TIME        FROM TIME.
+015600     DISPLAY "IN C-PARA".
+015700     ACCEPT WS-END-TIME          FROM TIME.
+015800     COMPUTE WS-ELAPSED-TIME = WS-END-TIME - WS-START-TIME.
+015900     DISPLAY "C-PARA ELAPSED: " WS-ELAPSED-TIME.
+015950     MOVE "C-PARA"               TO WL-PARA-NAME.
+015960     PERFORM 2190-WRITE-TIMING-LOG THRU 2190-EXIT.
+016000 2200-EXIT.
+016100     EXIT.
+016200
+016300******************************************************************
+016400*    2300-D-PARA - TIMED PROCESSING STEP D
+016500******************************************************************
+016600 2300-D-PARA.
+016700     ACCEPT WS-START-TIME        FROM TIME.
+016800     DISPLAY "IN D-PARA".
+016900     ACCEPT WS-END-TIME          FROM TIME.
+017000     COMPUTE WS-ELAPSED-TIME = WS-END-TIME - WS-START-TIME.
+017100     DISPLAY "D-PARA ELAPSED: " WS-ELAPSED-TIME.
+017150     MOVE "D-PARA"               TO WL-PARA-NAME.
+017160     PERFORM 2190-WRITE-TIMING-LOG THRU 2190-EXIT.
+017200 2300-EXIT.
+017300     EXIT.
+017400
+017500******************************************************************
+017600*    2400-E-PARA - TIMED PROCESSING STEP E
+017700******************************************************************
+017800 2400-E-PARA.
+017900     ACCEPT WS-START-TIME        FROM TIME.
+018000     DISPLAY "IN E-PARA".
+018100     ACCEPT WS-END-TIME          FROM TIME.
+018200     COMPUTE WS-ELAPSED-TIME = WS-END-TIME - WS-START-TIME.
+018300     DISPLAY "E-PARA ELAPSED: " WS-ELAPSED-TIME.
+018350     MOVE "E-PARA"               TO WL-PARA-NAME.
+018360     PERFORM 2190-WRITE-TIMING-LOG THRU 2190-EXIT.
+018400 2400-EXIT.
+018500     EXIT.
+018600
+018700******************************************************************
+018800*    2900-READ-TRANS - READ THE NEXT TRANSACTION RECORD
+018900******************************************************************
+019000 2900-READ-TRANS.
+019100     READ LOOP-TRANS
+019200         AT END
+019300             SET WS-EOF TO TRUE
+019400     END-READ.
+019500 2900-EXIT.
+019600     EXIT.
+019700
+019800******************************************************************
+019900*    2950-WRITE-CHECKPOINT - SAVE THE LAST RECORD ID PROCESSED
+020000*                            SO A RERUN CAN RESTART AFTER IT
+020100******************************************************************
+020200 2950-WRITE-CHECKPOINT.
+020300     OPEN OUTPUT CHECKPOINT-FILE.
+020400     MOVE WS-RESTART-COUNT       TO CHECKPOINT-RECORD.
+020500     WRITE CHECKPOINT-RECORD.
+020600     CLOSE CHECKPOINT-FILE.
+020700 2950-EXIT.
+020800     EXIT.
+020900
+021000******************************************************************
+021100*    9000-TERMINATE - CLOSE THE TRANSACTION FILE AND SHOW TOTALS
+021200******************************************************************
+021300 9000-TERMINATE.
+021400     DISPLAY "RECORDS READ   : " WS-RECORD-COUNT.
+021500     DISPLAY "RECORDS SKIPPED: " WS-SKIP-COUNT.
+021600     CLOSE LOOP-TRANS.
+021700     CLOSE BATCH-LOG.
+021800 9000-EXIT.
+021900     EXIT.
+022000
+022100 9999-EXIT.
+022200     STOP RUN.
